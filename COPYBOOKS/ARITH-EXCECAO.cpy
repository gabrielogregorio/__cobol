@@ -0,0 +1,19 @@
+      *================================================================*
+      *>                                                              <*
+      *>   DATA.     : 09/08/2026                                     <*
+      *>   ANALISTA. : GABRIEL GREGORIO DA SILVA                      <*
+      *>   OBJETIVO. : LINHA PADRAO DE EXCECAO ARITMETICA (CONTA/     <*
+      *>                VALOR/HORA), PARA QUALQUER PROGRAMA BATCH QUE <*
+      *>                REJEITE UM LANCAMENTO POR ON SIZE ERROR GRAVAR<*
+      *>                NO MESMO FORMATO, EM VEZ DE CADA UM DEFINIR O <*
+      *>                SEU PROPRIO LAYOUT DE LINHA DE REJEICAO       <*
+      *>                                                              <*
+      *================================================================*
+
+       01  WRK-LINHA-EXCECAO-ARITM.
+           02 FILLER               PIC X(07) VALUE "CONTA: ".
+           02 WRK-EXCA-CONTA       PIC Z(7)9.
+           02 FILLER               PIC X(09) VALUE " VALOR: ".
+           02 WRK-EXCA-VALOR       PIC Z(7)9.99.
+           02 FILLER               PIC X(07) VALUE " HORA: ".
+           02 WRK-EXCA-HORA        PIC 9(08).
