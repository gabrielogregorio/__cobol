@@ -0,0 +1,41 @@
+      *================================================================*
+      *>                                                              <*
+      *>   DATA.     : 09/08/2026                                     <*
+      *>   ANALISTA. : GABRIEL GREGORIO DA SILVA                      <*
+      *>   OBJETIVO. : LAYOUT UNICO DO REGISTRO DE MANUTENCAO DE      <*
+      *>                CLIENTE (CLIMANUT), COMPARTILHADO ENTRE O     <*
+      *>                PROGRAMA QUE APLICA A MANUTENCAO NO MESTRE    <*
+      *>                (CLIENTE-MASTER.COB) E OS PROGRAMAS QUE        <*
+      *>                CONFEREM O LOTE ANTES DA CARGA (CPF-DUPLIC.    <*
+      *>                COB), PARA QUE NENHUM DELES DECLARE OS        <*
+      *>                OFFSETS POR CONTA PROPRIA E ACABE DESALINHADO <*
+      *>                DO LAYOUT REAL                                 <*
+      *>                                                              <*
+      *================================================================*
+
+       01  MANUT-REG.
+           02  MANUT-FUNCAO       PIC X(01).
+               88 MANUT-ADD           VALUE "A".
+               88 MANUT-CHANGE        VALUE "C".
+               88 MANUT-DELETE        VALUE "D".
+               88 MANUT-INQUIRY       VALUE "I".
+           02  MANUT-CPF          PIC X(11).
+           02  MANUT-NOME         PIC X(20).
+           02  MANUT-RG.
+               03 MANUT-RG-NUMERO     PIC 9(08).
+               03 MANUT-RG-DV         PIC X(01).
+               03 MANUT-RG-UF         PIC X(02).
+           02  MANUT-ENDERECO.
+               03 MANUT-END-LOGRADOURO    PIC X(30).
+               03 MANUT-END-NUMERO        PIC X(06).
+               03 MANUT-END-BAIRRO        PIC X(20).
+               03 MANUT-END-CIDADE        PIC X(20).
+               03 MANUT-END-UF            PIC X(02).
+               03 MANUT-END-CEP           PIC 9(08).
+           02  MANUT-DATANASC.
+               03 MANUT-DIA       PIC X(2).
+               03 MANUT-MES       PIC X(2).
+               03 MANUT-ANO       PIC X(4).
+           02  MANUT-GENERO       PIC X(01).
+           02  MANUT-ESTADO-CIVIL PIC X(01).
+           02  MANUT-TIPO         PIC X(01).
