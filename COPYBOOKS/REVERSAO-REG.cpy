@@ -0,0 +1,22 @@
+      *================================================================*
+      *>                                                              <*
+      *>   DATA.     : 09/08/2026                                     <*
+      *>   ANALISTA. : GABRIEL GREGORIO DA SILVA                      <*
+      *>   OBJETIVO. : LAYOUT UNICO DO REGISTRO DE ESTORNO PENDENTE   <*
+      *>                DE APROVACAO (ACUMREV), COMPARTILHADO ENTRE O <*
+      *>                PROGRAMA QUE GRAVA O ESTORNO (TRANSACAO-      <*
+      *>                ACUMULA.COB) E O QUE PROCESSA A APROVACAO     <*
+      *>                (REVERSAO-APROVACAO.COB), PARA QUE OS DOIS    <*
+      *>                CONCORDEM SOBRE O LAYOUT E SOBRE OS VALORES   <*
+      *>                VALIDOS DE REV_STATUS                         <*
+      *>                                                              <*
+      *================================================================*
+
+       01  REVERSAO-REG.
+           02  REV-CONTA          PIC 9(08).
+           02  REV-VALOR          PIC 9(09)V99.
+           02  REV-SALDO          PIC S9(09)V99.
+           02  REV-STATUS         PIC X(01).
+               88 REV-PENDENTE        VALUE "P".
+               88 REV-APROVADO        VALUE "A".
+               88 REV-REJEITADO       VALUE "R".
