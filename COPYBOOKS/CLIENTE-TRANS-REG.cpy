@@ -0,0 +1,21 @@
+      *================================================================*
+      *>                                                              <*
+      *>   DATA.     : 09/08/2026                                     <*
+      *>   ANALISTA. : GABRIEL GREGORIO DA SILVA                      <*
+      *>   OBJETIVO. : LAYOUT DO REGISTRO DE HISTORICO DE TRANSACOES  <*
+      *>                DO CLIENTE (CLITRANS), CHAVEADO POR CPF MAIS  <*
+      *>                UM NUMERO SEQUENCIAL, PARA PERMITIR CONSULTAR <*
+      *>                TODO O HISTORICO DE UM CLIENTE INDEPENDENTE DA<*
+      *>                CONTA BANCARIA USADA EM CADA LANCAMENTO        <*
+      *>                                                              <*
+      *================================================================*
+
+       01  CLITRANS-REG.
+           02  CLITRANS-CHAVE.
+               03 CLITRANS_CPF        PIC X(11).
+               03 CLITRANS_SEQ        PIC 9(04).
+           02  CLITRANS_DATA          PIC 9(08).
+           02  CLITRANS_TIPO          PIC X(01).
+               88 CLITRANS-DEBITO         VALUE "D".
+               88 CLITRANS-CREDITO        VALUE "C".
+           02  CLITRANS_VALOR         PIC 9(09)V99.
