@@ -0,0 +1,44 @@
+      *================================================================*
+      *>                                                              <*
+      *>   DATA.     : 09/08/2026                                     <*
+      *>   ANALISTA. : GABRIEL GREGORIO DA SILVA                      <*
+      *>   OBJETIVO. : LAYOUT UNICO DO REGISTRO DE CLIENTE (CLIMAST), <*
+      *>                COMPARTILHADO POR TODOS OS PROGRAMAS QUE LEEM <*
+      *>                OU GRAVAM O ARQUIVO MESTRE DE CLIENTES, PARA  <*
+      *>                QUE NENHUM DELES REDEFINA OS CAMPOS POR CONTA <*
+      *>                PROPRIA E ACABE DESALINHADO DOS DEMAIS.       <*
+      *>                CLIENTE_ESTADO_CIVIL E CLIENTE_TIPO FORAM      <*
+      *>                ACRESCENTADOS PARA GUARDAR AS CLASSIFICACOES   <*
+      *>                JA PREVISTAS NO COPYBOOK CLIENTE-CODIGOS       <*
+      *>                                                              <*
+      *================================================================*
+
+       01  CLIENTE.
+           02  CLIENTE_CPF        PIC X(11).
+           02  CLIENTE_NOME       PIC X(20).
+           02  CLIENTE_RG.
+               03 CLIENTE_RG_NUMERO   PIC 9(08).
+               03 CLIENTE_RG_DV       PIC X(01).
+               03 CLIENTE_RG_UF       PIC X(02).
+           02  CLIENTE_ENDERECO.
+               03 CLIENTE_END_LOGRADOURO  PIC X(30).
+               03 CLIENTE_END_NUMERO      PIC X(06).
+               03 CLIENTE_END_BAIRRO      PIC X(20).
+               03 CLIENTE_END_CIDADE      PIC X(20).
+               03 CLIENTE_END_UF          PIC X(02).
+               03 CLIENTE_END_CEP         PIC 9(08).
+           02  DATANASC.
+               03 DIA             PIC X(2).
+               03 MES             PIC X(2).
+               03 ANO             PIC X(4).
+           02  CLIENTE_GENERO     PIC X(01).
+               88 CLIENTE-MASCULINO   VALUE "M".
+               88 CLIENTE-FEMININO    VALUE "F".
+           02  CLIENTE_ESTADO_CIVIL   PIC X(01).
+               88 CLIENTE-SOLTEIRO        VALUE "S".
+               88 CLIENTE-CASADO          VALUE "C".
+               88 CLIENTE-DIVORCIADO      VALUE "D".
+               88 CLIENTE-VIUVO           VALUE "V".
+           02  CLIENTE_TIPO           PIC X(01).
+               88 CLIENTE-PESSOA-FISICA   VALUE "F".
+               88 CLIENTE-PESSOA-JURIDICA VALUE "J".
