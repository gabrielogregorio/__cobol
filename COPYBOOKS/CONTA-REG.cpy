@@ -0,0 +1,20 @@
+      *================================================================*
+      *>                                                              <*
+      *>   DATA.     : 09/08/2026                                     <*
+      *>   ANALISTA. : GABRIEL GREGORIO DA SILVA                      <*
+      *>   OBJETIVO. : LAYOUT UNICO DO REGISTRO DE CONTA (CONTASDB),  <*
+      *>                COMPARTILHADO POR TODOS OS PROGRAMAS QUE LEEM <*
+      *>                OU GRAVAM O ARQUIVO DE SALDO DE CONTAS, PARA  <*
+      *>                QUE NENHUM DELES REDEFINA OS CAMPOS POR CONTA <*
+      *>                PROPRIA E ACABE DESALINHADO DOS DEMAIS.       <*
+      *>                CONTA_MOEDA FOI ACRESCENTADO PARA SUPORTAR    <*
+      *>                CONTAS EM MOEDAS DIFERENTES DE BRL. CONTA_    <*
+      *>                SALDO E COMP-3 (PACKED-DECIMAL) PARA ECONOMIA <*
+      *>                DE ESPACO NO ARQUIVO MESTRE DE CONTAS         <*
+      *>                                                              <*
+      *================================================================*
+
+       01  CONTA-REG.
+           02  CONTA_NUMERO       PIC 9(08).
+           02  CONTA_SALDO        PIC S9(09)V99 COMP-3.
+           02  CONTA_MOEDA        PIC X(03).
