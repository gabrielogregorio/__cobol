@@ -0,0 +1,31 @@
+      *================================================================*
+      *>                                                              <*
+      *>   DATA.     : 12/01/2026                                     <*
+      *>   ANALISTA. : GABRIEL GREGORIO DA SILVA                      <*
+      *>   OBJETIVO. : TABELA UNICA DE CODIGOS DE CLASSIFICACAO DE    <*
+      *>                CLIENTE (GENERO, ESTADO CIVIL, TIPO DE        <*
+      *>                CLIENTE), COMPARTILHADA POR TODOS OS          <*
+      *>                PROGRAMAS QUE MANIPULAM CLIENTE, EVITANDO     <*
+      *>                LITERAIS "M"/"F" SOLTOS EM CADA UM            <*
+      *>                                                              <*
+      *================================================================*
+
+      *----------------------------------------------------------------*
+      *>   GENERO                                                     *
+      *----------------------------------------------------------------*
+       78  CONST_MASCULINO             VALUE "M".
+       78  CONST_FEMININO              VALUE "F".
+
+      *----------------------------------------------------------------*
+      *>   ESTADO CIVIL                                                *
+      *----------------------------------------------------------------*
+       78  CONST_SOLTEIRO              VALUE "S".
+       78  CONST_CASADO                VALUE "C".
+       78  CONST_DIVORCIADO            VALUE "D".
+       78  CONST_VIUVO                 VALUE "V".
+
+      *----------------------------------------------------------------*
+      *>   TIPO DE CLIENTE                                             *
+      *----------------------------------------------------------------*
+       78  CONST_PESSOA_FISICA         VALUE "F".
+       78  CONST_PESSOA_JURIDICA       VALUE "J".
