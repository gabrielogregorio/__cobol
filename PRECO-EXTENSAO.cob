@@ -0,0 +1,209 @@
+      *================================================================*
+       IDENTIFICATION                                DIVISION.
+      *================================================================*
+       PROGRAM-ID. PRECO-EXTENSAO.
+
+      *************************DOCUMENTACAO*****************************
+      ******************************************************************
+      *>                                                              <*
+      *>   DATA.     : 09/08/2026                                     <*
+      *>   ANALISTA. : GABRIEL GREGORIO DA SILVA                      <*
+      *>   OBJETIVO. : LER UM ARQUIVO DE PEDIDOS (QUANTIDADE X PRECO  <*
+      *>                UNITARIO, AMBOS COM CASAS DECIMAIS) E GRAVAR  <*
+      *>                O VALOR TOTAL DE CADA ITEM, NOS MOLDES DO     <*
+      *>                MULTIPLY JA DEMONSTRADO EM MULTIPLY.COB, SO   <*
+      *>                QUE COM PRECISAO DE CENTAVOS EM VEZ DE CAMPOS <*
+      *>                INTEIROS PIC 9(10) SEM CASA DECIMAL           <*
+      *>                                                              <*
+      ******************************************************************
+      ******************************************************************
+
+      *----------------------------------------------------------------*
+      *>   HISTORICO DE ALTERACOES                                     *
+      *----------------------------------------------------------------*
+      *>   09/08/2026  GGS  TAXA DE MARKUP PASSA A SER LIDA DO ARQUIVO <*
+      *>                    DE PARAMETRO TAXAPARM (MESMO IDIOMA DE    <*
+      *>                    QUEDA PARA PADRAO USADO EM COMANDOS.COB   <*
+      *>                    PARA O OPERPARM) EM VEZ DE FICAR PRESA NO <*
+      *>                    FONTE, PERMITINDO AO FINANCEIRO MUDAR A   <*
+      *>                    TAXA SEM RECOMPILAR O PROGRAMA            <*
+      ******************************************************************
+
+      *================================================================*
+       ENVIRONMENT                                   DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                                           SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+           SELECT PEDIDO-FILE         ASSIGN TO "PEDIDOS"
+               ORGANIZATION       IS LINE SEQUENTIAL
+               FILE STATUS        IS WRK-STATUS-PEDIDO.
+
+           SELECT TOTAL-FILE          ASSIGN TO "PEDTOTAL"
+               ORGANIZATION       IS LINE SEQUENTIAL
+               FILE STATUS        IS WRK-STATUS-TOTAL.
+
+           SELECT PARAMETRO-FILE      ASSIGN TO "TAXAPARM"
+               ORGANIZATION       IS LINE SEQUENTIAL
+               FILE STATUS        IS WRK-STATUS-PARM.
+
+      *================================================================*
+       DATA                                          DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       FILE                                                    SECTION.
+      *----------------------------------------------------------------*
+       FD  PEDIDO-FILE.
+       01  PEDIDO-REG.
+           02 PED-ITEM                PIC 9(06).
+           02 PED-QUANTIDADE          PIC 9(05)V999.
+           02 PED-PRECO-UNITARIO      PIC 9(07)V99.
+
+       FD  TOTAL-FILE.
+       01  TOTAL-LINHA                PIC X(80).
+
+       FD  PARAMETRO-FILE.
+       01  PARAMETRO-REG              PIC 9(03)V99.
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                                        SECTION.
+      *----------------------------------------------------------------*
+       77  WRK-STATUS-PEDIDO      PIC X(02) VALUE SPACES.
+       77  WRK-STATUS-TOTAL       PIC X(02) VALUE SPACES.
+       77  WRK-STATUS-PARM        PIC X(02) VALUE SPACES.
+       77  WRK-FIM-PEDIDO         PIC X(01) VALUE "N".
+           88 FIM-PEDIDO              VALUE "S".
+
+       77  WRK-TAXA-MARKUP        PIC 9(03)V99 VALUE ZEROS.
+       77  WRK-VALOR-MARKUP       PIC 9(09)V99 VALUE ZEROS.
+
+       77  WRK-QTDE-ITENS         PIC 9(07) VALUE ZEROS.
+       77  WRK-VALOR-TOTAL-ITEM   PIC 9(09)V99 VALUE ZEROS.
+       77  WRK-VALOR-TOTAL-PEDIDO PIC 9(11)V99 VALUE ZEROS.
+
+       01  WRK-LINHA-DETALHE.
+           02 FILLER               PIC X(07) VALUE "ITEM : ".
+           02 WRK-D-ITEM            PIC Z(5)9.
+           02 FILLER               PIC X(10) VALUE " QTDE..: ".
+           02 WRK-D-QUANTIDADE      PIC Z(4)9.999.
+           02 FILLER               PIC X(10) VALUE " PRECO.: ".
+           02 WRK-D-PRECO           PIC Z(6)9.99.
+           02 FILLER               PIC X(10) VALUE " TOTAL.: ".
+           02 WRK-D-TOTAL           PIC Z(8)9.99.
+
+       01  WRK-LINHA-RODAPE.
+           02 FILLER               PIC X(23) VALUE
+               "TOTAL GERAL DO PEDIDO: ".
+           02 WRK-R-TOTAL           PIC Z(9)9.99.
+
+      *================================================================*
+       PROCEDURE                                     DIVISION.
+      *================================================================*
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR       THRU 1000-INICIALIZAR-EXIT.
+           PERFORM 2000-PROCESSAR-ITEM
+               THRU 2000-PROCESSAR-ITEM-EXIT
+               UNTIL FIM-PEDIDO.
+           PERFORM 9000-FINALIZAR         THRU 9000-FINALIZAR-EXIT.
+           GOBACK.
+
+      *----------------------------------------------------------------*
+       1000-INICIALIZAR.
+      *----------------------------------------------------------------*
+           OPEN INPUT  PEDIDO-FILE.
+           OPEN OUTPUT TOTAL-FILE.
+           PERFORM 1050-LER-PARAMETRO THRU 1050-LER-PARAMETRO-EXIT.
+           PERFORM 2100-LER-PEDIDO THRU 2100-LER-PEDIDO-EXIT.
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       1050-LER-PARAMETRO.
+      *----------------------------------------------------------------*
+           OPEN INPUT PARAMETRO-FILE.
+           IF WRK-STATUS-PARM NOT = "00"
+               DISPLAY "TAXAPARM NAO ENCONTRADO, MARKUP 0.00% ASSUMIDO"
+               GO TO 1050-LER-PARAMETRO-EXIT
+           END-IF.
+
+           READ PARAMETRO-FILE INTO WRK-TAXA-MARKUP.
+           CLOSE PARAMETRO-FILE.
+       1050-LER-PARAMETRO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2000-PROCESSAR-ITEM.
+      *----------------------------------------------------------------*
+           ADD 1 TO WRK-QTDE-ITENS.
+           PERFORM 3000-CALCULAR-EXTENSAO
+               THRU 3000-CALCULAR-EXTENSAO-EXIT.
+           PERFORM 2100-LER-PEDIDO THRU 2100-LER-PEDIDO-EXIT.
+       2000-PROCESSAR-ITEM-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2100-LER-PEDIDO.
+      *----------------------------------------------------------------*
+           READ PEDIDO-FILE.
+           IF WRK-STATUS-PEDIDO = "10"
+               SET FIM-PEDIDO TO TRUE
+           END-IF.
+       2100-LER-PEDIDO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       3000-CALCULAR-EXTENSAO.
+      *----------------------------------------------------------------*
+           MULTIPLY PED-QUANTIDADE BY PED-PRECO-UNITARIO
+               GIVING WRK-VALOR-TOTAL-ITEM
+               ON SIZE ERROR
+                   DISPLAY "ERRO NA EXTENSAO DO ITEM " PED-ITEM
+                   MOVE ZEROS TO WRK-VALOR-TOTAL-ITEM
+           END-MULTIPLY.
+
+           MULTIPLY WRK-VALOR-TOTAL-ITEM BY WRK-TAXA-MARKUP
+               GIVING WRK-VALOR-MARKUP
+               ON SIZE ERROR
+                   DISPLAY "ERRO NO MARKUP DO ITEM " PED-ITEM
+                   MOVE ZEROS TO WRK-VALOR-MARKUP
+           END-MULTIPLY.
+
+           DIVIDE WRK-VALOR-MARKUP BY 100 GIVING WRK-VALOR-MARKUP
+               ON SIZE ERROR
+                   DISPLAY "ERRO NO MARKUP DO ITEM " PED-ITEM
+                   MOVE ZEROS TO WRK-VALOR-MARKUP
+           END-DIVIDE.
+
+           ADD WRK-VALOR-MARKUP TO WRK-VALOR-TOTAL-ITEM
+               ON SIZE ERROR
+                   DISPLAY "ERRO NA EXTENSAO DO ITEM " PED-ITEM
+                   MOVE ZEROS TO WRK-VALOR-TOTAL-ITEM
+           END-ADD.
+
+           ADD WRK-VALOR-TOTAL-ITEM TO WRK-VALOR-TOTAL-PEDIDO.
+
+           MOVE PED-ITEM           TO WRK-D-ITEM.
+           MOVE PED-QUANTIDADE     TO WRK-D-QUANTIDADE.
+           MOVE PED-PRECO-UNITARIO TO WRK-D-PRECO.
+           MOVE WRK-VALOR-TOTAL-ITEM TO WRK-D-TOTAL.
+           MOVE WRK-LINHA-DETALHE TO TOTAL-LINHA.
+           WRITE TOTAL-LINHA.
+       3000-CALCULAR-EXTENSAO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       9000-FINALIZAR.
+      *----------------------------------------------------------------*
+           MOVE WRK-VALOR-TOTAL-PEDIDO TO WRK-R-TOTAL.
+           MOVE WRK-LINHA-RODAPE TO TOTAL-LINHA.
+           WRITE TOTAL-LINHA.
+
+           CLOSE PEDIDO-FILE.
+           CLOSE TOTAL-FILE.
+
+           DISPLAY "===== EXTENSAO DE PRECOS DO PEDIDO =====".
+           DISPLAY "ITENS PROCESSADOS....: " WRK-QTDE-ITENS.
+           DISPLAY "TOTAL GERAL..........: " WRK-VALOR-TOTAL-PEDIDO.
+       9000-FINALIZAR-EXIT.
+           EXIT.
