@@ -0,0 +1,226 @@
+      *================================================================*
+       IDENTIFICATION                                DIVISION.
+      *================================================================*
+       PROGRAM-ID. CLIENTE-EXTRATO.
+
+      *************************DOCUMENTACAO*****************************
+      ******************************************************************
+      *>                                                              <*
+      *>   DATA.     : 12/01/2026                                     <*
+      *>   ANALISTA. : GABRIEL GREGORIO DA SILVA                      <*
+      *>   OBJETIVO. : EMITIR RELATORIO PAGINADO DO EXTRATO DE        <*
+      *>                CLIENTES (NOME, CPF, ENDERECO E IDADE         <*
+      *>                CALCULADA) COM CABECALHO, QUEBRA DE PAGINA E  <*
+      *>                RODAPE COM A CONTAGEM DE CLIENTES             <*
+      *>                                                              <*
+      ******************************************************************
+      ******************************************************************
+
+      *----------------------------------------------------------------*
+      *>   HISTORICO DE ALTERACOES                                     *
+      *----------------------------------------------------------------*
+      *>   09/08/2026  GGS  CPF MASCARADO (CALL CPF-MASCARA) ANTES DE <*
+      *>                    IMPRIMIR NO EXTRATO, POIS ESTE RELATORIO  <*
+      *>                    SAI DO SISTEMA PARA FORA DO ARQUIVO MESTRE<*
+      ******************************************************************
+
+      *================================================================*
+       ENVIRONMENT                                   DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                                           SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+           SELECT CLIENTE-MASTER-FILE ASSIGN TO "CLIMAST"
+               ORGANIZATION       IS INDEXED
+               ACCESS MODE        IS SEQUENTIAL
+               RECORD KEY         IS CLIENTE_CPF
+               FILE STATUS        IS WRK-STATUS-MASTER.
+
+           SELECT EXTRATO-FILE        ASSIGN TO "CLIEXTR"
+               ORGANIZATION       IS LINE SEQUENTIAL
+               FILE STATUS        IS WRK-STATUS-EXTR.
+
+      *================================================================*
+       DATA                                          DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       FILE                                                    SECTION.
+      *----------------------------------------------------------------*
+       FD  CLIENTE-MASTER-FILE.
+           COPY CLIENTE-REG.
+
+       FD  EXTRATO-FILE.
+       01  EXTRATO-LINHA              PIC X(80).
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                                        SECTION.
+      *----------------------------------------------------------------*
+       77  WRK-STATUS-MASTER      PIC X(02) VALUE SPACES.
+       77  WRK-STATUS-EXTR        PIC X(02) VALUE SPACES.
+       77  WRK-FIM-CLIENTE        PIC X(01) VALUE "N".
+           88 FIM-CLIENTE             VALUE "S".
+
+       01  WRK-DATA-SISTEMA.
+           02 WRK-ANO-ATUAL        PIC 9(04).
+           02 WRK-MES-ATUAL        PIC 9(02).
+           02 WRK-DIA-ATUAL        PIC 9(02).
+
+       77  WRK-ANO-NASC            PIC 9(04) VALUE ZEROS.
+       77  WRK-MES-NASC            PIC 9(02) VALUE ZEROS.
+       77  WRK-DIA-NASC            PIC 9(02) VALUE ZEROS.
+       77  WRK-IDADE                PIC 9(03) VALUE ZEROS.
+
+       77  WRK-QTDE-CLIENTES       PIC 9(07) VALUE ZEROS.
+       77  WRK-NUM-PAGINA          PIC 9(05) VALUE ZEROS.
+       77  WRK-LINHAS-PAGINA       PIC 9(03) VALUE ZEROS.
+       77  WRK-MAX-LINHAS-PAGINA   PIC 9(03) VALUE 20.
+
+       01  WRK-CABECALHO-1.
+           02 FILLER               PIC X(20) VALUE
+               "EXTRATO DE CLIENTES".
+           02 FILLER               PIC X(10) VALUE " PAGINA : ".
+           02 WRK-CAB-PAGINA       PIC ZZZZ9.
+
+       01  WRK-CABECALHO-2.
+           02 FILLER               PIC X(20) VALUE "NOME".
+           02 FILLER               PIC X(14) VALUE "CPF".
+           02 FILLER               PIC X(32) VALUE "ENDERECO".
+           02 FILLER               PIC X(08) VALUE "IDADE".
+
+       77  WRK-CPF-MASCARADO       PIC X(14) VALUE SPACES.
+
+       01  WRK-LINHA-DETALHE.
+           02 WRK-D-NOME            PIC X(20).
+           02 WRK-D-CPF             PIC X(14).
+           02 WRK-D-ENDERECO        PIC X(32).
+           02 WRK-D-IDADE           PIC ZZ9.
+
+       01  WRK-LINHA-RODAPE.
+           02 FILLER               PIC X(31) VALUE
+               "TOTAL DE CLIENTES NO EXTRATO: ".
+           02 WRK-R-QTDE-CLIENTES  PIC Z(6)9.
+
+      *================================================================*
+       PROCEDURE                                     DIVISION.
+      *================================================================*
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR       THRU 1000-INICIALIZAR-EXIT.
+           PERFORM 2000-PROCESSAR-CLIENTE
+               THRU 2000-PROCESSAR-CLIENTE-EXIT
+               UNTIL FIM-CLIENTE.
+           PERFORM 9000-FINALIZAR         THRU 9000-FINALIZAR-EXIT.
+           GOBACK.
+
+      *----------------------------------------------------------------*
+       1000-INICIALIZAR.
+      *----------------------------------------------------------------*
+           ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD.
+
+           OPEN INPUT  CLIENTE-MASTER-FILE.
+           OPEN OUTPUT EXTRATO-FILE.
+
+           PERFORM 2100-LER-CLIENTE THRU 2100-LER-CLIENTE-EXIT.
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2000-PROCESSAR-CLIENTE.
+      *----------------------------------------------------------------*
+           ADD 1 TO WRK-QTDE-CLIENTES.
+
+           IF WRK-LINHAS-PAGINA = ZEROS
+               OR WRK-LINHAS-PAGINA >= WRK-MAX-LINHAS-PAGINA
+               PERFORM 2200-IMPRIMIR-CABECALHO
+                   THRU 2200-IMPRIMIR-CABECALHO-EXIT
+           END-IF.
+
+           PERFORM 3000-CALCULAR-IDADE THRU 3000-CALCULAR-IDADE-EXIT.
+           PERFORM 4000-IMPRIMIR-DETALHE
+               THRU 4000-IMPRIMIR-DETALHE-EXIT.
+           PERFORM 2100-LER-CLIENTE    THRU 2100-LER-CLIENTE-EXIT.
+       2000-PROCESSAR-CLIENTE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2100-LER-CLIENTE.
+      *----------------------------------------------------------------*
+           READ CLIENTE-MASTER-FILE NEXT RECORD.
+           IF WRK-STATUS-MASTER = "10"
+               SET FIM-CLIENTE TO TRUE
+           END-IF.
+       2100-LER-CLIENTE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2200-IMPRIMIR-CABECALHO.
+      *----------------------------------------------------------------*
+           ADD 1 TO WRK-NUM-PAGINA.
+           MOVE WRK-NUM-PAGINA TO WRK-CAB-PAGINA.
+
+           MOVE WRK-CABECALHO-1 TO EXTRATO-LINHA.
+           WRITE EXTRATO-LINHA.
+           MOVE SPACES TO EXTRATO-LINHA.
+           WRITE EXTRATO-LINHA.
+           MOVE WRK-CABECALHO-2 TO EXTRATO-LINHA.
+           WRITE EXTRATO-LINHA.
+           MOVE SPACES TO EXTRATO-LINHA.
+           WRITE EXTRATO-LINHA.
+
+           MOVE 4 TO WRK-LINHAS-PAGINA.
+       2200-IMPRIMIR-CABECALHO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       3000-CALCULAR-IDADE.
+      *----------------------------------------------------------------*
+           MOVE ANO TO WRK-ANO-NASC.
+           MOVE MES TO WRK-MES-NASC.
+           MOVE DIA TO WRK-DIA-NASC.
+
+           COMPUTE WRK-IDADE = WRK-ANO-ATUAL - WRK-ANO-NASC.
+
+           IF WRK-MES-ATUAL < WRK-MES-NASC
+               SUBTRACT 1 FROM WRK-IDADE
+           ELSE
+               IF WRK-MES-ATUAL = WRK-MES-NASC
+                   AND WRK-DIA-ATUAL < WRK-DIA-NASC
+                   SUBTRACT 1 FROM WRK-IDADE
+               END-IF
+           END-IF.
+       3000-CALCULAR-IDADE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       4000-IMPRIMIR-DETALHE.
+      *----------------------------------------------------------------*
+           CALL "CPF-MASCARA" USING CLIENTE_CPF WRK-CPF-MASCARADO.
+
+           MOVE CLIENTE_NOME     TO WRK-D-NOME.
+           MOVE WRK-CPF-MASCARADO TO WRK-D-CPF.
+           MOVE CLIENTE_END_LOGRADOURO TO WRK-D-ENDERECO.
+           MOVE WRK-IDADE        TO WRK-D-IDADE.
+
+           MOVE WRK-LINHA-DETALHE TO EXTRATO-LINHA.
+           WRITE EXTRATO-LINHA.
+           ADD 1 TO WRK-LINHAS-PAGINA.
+       4000-IMPRIMIR-DETALHE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       9000-FINALIZAR.
+      *----------------------------------------------------------------*
+           MOVE SPACES TO EXTRATO-LINHA.
+           WRITE EXTRATO-LINHA.
+           MOVE WRK-QTDE-CLIENTES TO WRK-R-QTDE-CLIENTES.
+           MOVE WRK-LINHA-RODAPE TO EXTRATO-LINHA.
+           WRITE EXTRATO-LINHA.
+
+           CLOSE CLIENTE-MASTER-FILE.
+           CLOSE EXTRATO-FILE.
+
+           DISPLAY "===== EXTRATO DE CLIENTES =====".
+           DISPLAY "PAGINAS EMITIDAS.....: " WRK-NUM-PAGINA.
+           DISPLAY "CLIENTES IMPRESSOS...: " WRK-QTDE-CLIENTES.
+       9000-FINALIZAR-EXIT.
+           EXIT.
