@@ -0,0 +1,113 @@
+      *================================================================*
+       IDENTIFICATION                                DIVISION.
+      *================================================================*
+       PROGRAM-ID. DOB-CHECK.
+
+      *************************DOCUMENTACAO*****************************
+      ******************************************************************
+      *>                                                              <*
+      *>   DATA.     : 11/01/2026                                     <*
+      *>   ANALISTA. : GABRIEL GREGORIO DA SILVA                      <*
+      *>   OBJETIVO. : VALIDAR SE A DATA DE NASCIMENTO INFORMADA      <*
+      *>                (DIA/MES/ANO) EH UMA DATA REAL, TRATANDO      <*
+      *>                LIMITES DE DIAS POR MES E ANO BISSEXTO        <*
+      *>                                                              <*
+      ******************************************************************
+      ******************************************************************
+
+      *================================================================*
+       DATA                                          DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                                        SECTION.
+      *----------------------------------------------------------------*
+       01  WRK-DIAS-POR-MES.
+           02 FILLER               PIC 9(02) VALUE 31.
+           02 FILLER               PIC 9(02) VALUE 28.
+           02 FILLER               PIC 9(02) VALUE 31.
+           02 FILLER               PIC 9(02) VALUE 30.
+           02 FILLER               PIC 9(02) VALUE 31.
+           02 FILLER               PIC 9(02) VALUE 30.
+           02 FILLER               PIC 9(02) VALUE 31.
+           02 FILLER               PIC 9(02) VALUE 31.
+           02 FILLER               PIC 9(02) VALUE 30.
+           02 FILLER               PIC 9(02) VALUE 31.
+           02 FILLER               PIC 9(02) VALUE 30.
+           02 FILLER               PIC 9(02) VALUE 31.
+
+       01  WRK-DIAS-POR-MES-R REDEFINES WRK-DIAS-POR-MES.
+           02 WRK-DIAS-OCORRENCIA  PIC 9(02) OCCURS 12 TIMES.
+
+       77  WRK-MAX-DIAS            PIC 9(02) VALUE ZEROS.
+       77  WRK-ANO-BISSEXTO        PIC X(01) VALUE "N".
+           88 ANO-EH-BISSEXTO          VALUE "S".
+       77  WRK-RESTO-4              PIC 9(04) VALUE ZEROS.
+       77  WRK-RESTO-100            PIC 9(04) VALUE ZEROS.
+       77  WRK-RESTO-400            PIC 9(04) VALUE ZEROS.
+       77  WRK-QUOCIENTE            PIC 9(04) VALUE ZEROS.
+
+      *================================================================*
+       LINKAGE                                       SECTION.
+      *================================================================*
+       01  DATANASC_DIA             PIC 9(02).
+       01  DATANASC_MES             PIC 9(02).
+       01  DATANASC_ANO             PIC 9(04).
+       01  DATANASC_VALIDA          PIC X(01).
+           88 DATA-EH-VALIDA            VALUE "S".
+           88 DATA-EH-INVALIDA          VALUE "N".
+
+      *================================================================*
+       PROCEDURE                                     DIVISION
+                   USING DATANASC_DIA DATANASC_MES DATANASC_ANO
+                         DATANASC_VALIDA.
+      *================================================================*
+       0000-MAINLINE.
+           SET DATA-EH-INVALIDA TO TRUE.
+
+           IF DATANASC_MES < 1 OR DATANASC_MES > 12
+               GO TO 0000-MAINLINE-EXIT
+           END-IF.
+
+           IF DATANASC_DIA < 1
+               GO TO 0000-MAINLINE-EXIT
+           END-IF.
+
+           IF DATANASC_ANO < 1900 OR DATANASC_ANO > 2100
+               GO TO 0000-MAINLINE-EXIT
+           END-IF.
+
+           PERFORM 1000-VERIFICAR-BISSEXTO
+               THRU 1000-VERIFICAR-BISSEXTO-EXIT.
+
+           MOVE WRK-DIAS-OCORRENCIA (DATANASC_MES) TO WRK-MAX-DIAS.
+           IF DATANASC_MES = 2 AND ANO-EH-BISSEXTO
+               MOVE 29 TO WRK-MAX-DIAS
+           END-IF.
+
+           IF DATANASC_DIA <= WRK-MAX-DIAS
+               SET DATA-EH-VALIDA TO TRUE
+           END-IF.
+       0000-MAINLINE-EXIT.
+           GOBACK.
+
+      *----------------------------------------------------------------*
+       1000-VERIFICAR-BISSEXTO.
+      *----------------------------------------------------------------*
+           MOVE "N" TO WRK-ANO-BISSEXTO.
+
+           DIVIDE DATANASC_ANO BY 4   GIVING WRK-QUOCIENTE
+               REMAINDER WRK-RESTO-4.
+           DIVIDE DATANASC_ANO BY 100 GIVING WRK-QUOCIENTE
+               REMAINDER WRK-RESTO-100.
+           DIVIDE DATANASC_ANO BY 400 GIVING WRK-QUOCIENTE
+               REMAINDER WRK-RESTO-400.
+
+           IF WRK-RESTO-400 = 0
+               SET ANO-EH-BISSEXTO TO TRUE
+           ELSE
+               IF WRK-RESTO-4 = 0 AND WRK-RESTO-100 NOT = 0
+                   SET ANO-EH-BISSEXTO TO TRUE
+               END-IF
+           END-IF.
+       1000-VERIFICAR-BISSEXTO-EXIT.
+           EXIT.
