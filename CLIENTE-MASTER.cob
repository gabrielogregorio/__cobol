@@ -0,0 +1,420 @@
+      *================================================================*
+       IDENTIFICATION                                DIVISION.
+      *================================================================*
+       PROGRAM-ID. CLIENTE-MASTER.
+
+      *************************DOCUMENTACAO*****************************
+      ******************************************************************
+      *>                                                              <*
+      *>   DATA.     : 05/01/2026                                     <*
+      *>   ANALISTA. : GABRIEL GREGORIO DA SILVA                      <*
+      *>   OBJETIVO. : MANUTENCAO DO ARQUIVO MESTRE DE CLIENTES       <*
+      *>                (ADD / CHANGE / DELETE / INQUIRY) A PARTIR DE <*
+      *>                UM ARQUIVO DE TRANSACOES DE MANUTENCAO        <*
+      *>                                                              <*
+      ******************************************************************
+      ******************************************************************
+
+      *----------------------------------------------------------------*
+      *>   HISTORICO DE ALTERACOES                                     *
+      *----------------------------------------------------------------*
+      *>   09/08/2026  GGS  ACRESCENTADO INDICE ALTERNATIVO POR        <*
+      *>                    CLIENTE_NOME (COM DUPLICATAS, POIS NOME    <*
+      *>                    NAO E UNICO), PARA PERMITIR BUSCA DO       <*
+      *>                    MESTRE POR NOME SEM PRECISAR VARRER O      <*
+      *>                    ARQUIVO INTEIRO EM ACESSO SEQUENCIAL       <*
+      *>   09/08/2026  GGS  ADD/CHANGE PASSAM A RECEBER TAMBEM ESTADO  <*
+      *>                    CIVIL E TIPO DE CLIENTE (PESSOA FISICA OU  <*
+      *>                    JURIDICA), VALIDADOS CONTRA OS CODIGOS DE  <*
+      *>                    CLIENTE-CODIGOS E GRAVADOS EM              <*
+      *>                    CLIENTE_ESTADO_CIVIL/CLIENTE_TIPO           <*
+      ******************************************************************
+
+      *================================================================*
+       ENVIRONMENT                                   DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                                           SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+           SELECT CLIENTE-MASTER-FILE  ASSIGN TO "CLIMAST"
+               ORGANIZATION       IS INDEXED
+               ACCESS MODE        IS DYNAMIC
+               RECORD KEY         IS CLIENTE_CPF
+               ALTERNATE RECORD KEY IS CLIENTE_NOME
+                   WITH DUPLICATES
+               FILE STATUS        IS WRK-STATUS-MASTER.
+
+           SELECT MANUT-FILE          ASSIGN TO "CLIMANUT"
+               ORGANIZATION       IS LINE SEQUENTIAL
+               FILE STATUS        IS WRK-STATUS-MANUT.
+
+      *================================================================*
+       DATA                                          DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       FILE                                                    SECTION.
+      *----------------------------------------------------------------*
+       FD  CLIENTE-MASTER-FILE.
+           COPY CLIENTE-REG.
+
+       FD  MANUT-FILE.
+           COPY MANUT-REG.
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                                        SECTION.
+      *----------------------------------------------------------------*
+       COPY CLIENTE-CODIGOS.
+
+       77  WRK-STATUS-MASTER      PIC X(02) VALUE SPACES.
+       77  WRK-STATUS-MANUT       PIC X(02) VALUE SPACES.
+       77  WRK-EOF-MANUT          PIC X(01) VALUE "N".
+           88 FIM-MANUT               VALUE "S".
+
+       77  WRK-QTDE-LIDOS         PIC 9(07) VALUE ZEROS.
+       77  WRK-QTDE-INCLUIDOS     PIC 9(07) VALUE ZEROS.
+       77  WRK-QTDE-ALTERADOS     PIC 9(07) VALUE ZEROS.
+       77  WRK-QTDE-EXCLUIDOS     PIC 9(07) VALUE ZEROS.
+       77  WRK-QTDE-REJEITADOS    PIC 9(07) VALUE ZEROS.
+
+       77  WRK-CPF-VALIDO          PIC X(01) VALUE "N".
+           88 CPF-EH-VALIDO            VALUE "S".
+
+       77  WRK-RG-VALIDO           PIC X(01) VALUE "N".
+           88 RG-EH-VALIDO             VALUE "S".
+
+       77  WRK-CEP-VALIDO          PIC X(01) VALUE "N".
+           88 CEP-EH-VALIDO            VALUE "S".
+       77  WRK-CEP-CIDADE          PIC X(20) VALUE SPACES.
+       77  WRK-CEP-UF              PIC X(02) VALUE SPACES.
+
+       77  WRK-DOB-VALIDA          PIC X(01) VALUE "N".
+           88 DOB-EH-VALIDA            VALUE "S".
+       77  WRK-DOB-DIA             PIC 9(02) VALUE ZEROS.
+       77  WRK-DOB-MES             PIC 9(02) VALUE ZEROS.
+       77  WRK-DOB-ANO             PIC 9(04) VALUE ZEROS.
+
+       77  WRK-OPERADOR            PIC X(08) VALUE "BATCH".
+       77  WRK-AUDIT-CAMPO         PIC X(15) VALUE SPACES.
+       77  WRK-AUDIT-VALOR-ANTIGO  PIC X(30) VALUE SPACES.
+       77  WRK-AUDIT-VALOR-NOVO    PIC X(30) VALUE SPACES.
+
+      *================================================================*
+       PROCEDURE                                     DIVISION.
+      *================================================================*
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR      THRU 1000-INICIALIZAR-EXIT.
+           PERFORM 2000-PROCESSAR-MANUT  THRU 2000-PROCESSAR-MANUT-EXIT
+               UNTIL FIM-MANUT.
+           PERFORM 9000-FINALIZAR        THRU 9000-FINALIZAR-EXIT.
+           GOBACK.
+
+      *----------------------------------------------------------------*
+       1000-INICIALIZAR.
+      *----------------------------------------------------------------*
+           OPEN I-O   CLIENTE-MASTER-FILE.
+           IF WRK-STATUS-MASTER = "35"
+               CLOSE CLIENTE-MASTER-FILE
+               OPEN OUTPUT CLIENTE-MASTER-FILE
+               CLOSE CLIENTE-MASTER-FILE
+               OPEN I-O CLIENTE-MASTER-FILE
+           END-IF.
+
+           OPEN INPUT MANUT-FILE.
+           PERFORM 2100-LER-MANUT THRU 2100-LER-MANUT-EXIT.
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2000-PROCESSAR-MANUT.
+      *----------------------------------------------------------------*
+           ADD 1 TO WRK-QTDE-LIDOS.
+
+           EVALUATE TRUE
+               WHEN MANUT-ADD
+                   PERFORM 3000-INCLUIR-CLIENTE
+                       THRU 3000-INCLUIR-CLIENTE-EXIT
+               WHEN MANUT-CHANGE
+                   PERFORM 4000-ALTERAR-CLIENTE
+                       THRU 4000-ALTERAR-CLIENTE-EXIT
+               WHEN MANUT-DELETE
+                   PERFORM 5000-EXCLUIR-CLIENTE
+                       THRU 5000-EXCLUIR-CLIENTE-EXIT
+               WHEN MANUT-INQUIRY
+                   PERFORM 6000-CONSULTAR-CLIENTE
+                       THRU 6000-CONSULTAR-CLIENTE-EXIT
+               WHEN OTHER
+                   DISPLAY "FUNCAO DE MANUTENCAO INVALIDA: "
+                       MANUT-FUNCAO
+                   ADD 1 TO WRK-QTDE-REJEITADOS
+           END-EVALUATE.
+
+           PERFORM 2100-LER-MANUT THRU 2100-LER-MANUT-EXIT.
+       2000-PROCESSAR-MANUT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2100-LER-MANUT.
+      *----------------------------------------------------------------*
+           READ MANUT-FILE.
+           IF WRK-STATUS-MANUT = "10"
+               SET FIM-MANUT TO TRUE
+           END-IF.
+       2100-LER-MANUT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       3000-INCLUIR-CLIENTE.
+      *----------------------------------------------------------------*
+           CALL "CPF-CHECK" USING MANUT-CPF WRK-CPF-VALIDO.
+           IF NOT CPF-EH-VALIDO
+               DISPLAY "CPF INVALIDO, CLIENTE NAO INCLUIDO: " MANUT-CPF
+               ADD 1 TO WRK-QTDE-REJEITADOS
+               GO TO 3000-INCLUIR-CLIENTE-EXIT
+           END-IF.
+
+           CALL "RG-CHECK" USING MANUT-RG-NUMERO MANUT-RG-DV
+               MANUT-RG-UF WRK-RG-VALIDO.
+           IF NOT RG-EH-VALIDO
+               DISPLAY "RG INVALIDO, CLIENTE NAO INCLUIDO: " MANUT-CPF
+               ADD 1 TO WRK-QTDE-REJEITADOS
+               GO TO 3000-INCLUIR-CLIENTE-EXIT
+           END-IF.
+
+           CALL "CEP-CHECK" USING MANUT-END-CEP WRK-CEP-VALIDO
+               WRK-CEP-CIDADE WRK-CEP-UF.
+           IF NOT CEP-EH-VALIDO
+               DISPLAY "CEP INVALIDO, CLIENTE NAO INCLUIDO: " MANUT-CPF
+               ADD 1 TO WRK-QTDE-REJEITADOS
+               GO TO 3000-INCLUIR-CLIENTE-EXIT
+           END-IF.
+
+           MOVE MANUT-DIA TO WRK-DOB-DIA.
+           MOVE MANUT-MES TO WRK-DOB-MES.
+           MOVE MANUT-ANO TO WRK-DOB-ANO.
+           CALL "DOB-CHECK" USING WRK-DOB-DIA WRK-DOB-MES WRK-DOB-ANO
+               WRK-DOB-VALIDA.
+           IF NOT DOB-EH-VALIDA
+               DISPLAY "NASCIMENTO INVALIDO, CLIENTE NAO INCLUIDO: "
+                   MANUT-CPF
+               ADD 1 TO WRK-QTDE-REJEITADOS
+               GO TO 3000-INCLUIR-CLIENTE-EXIT
+           END-IF.
+
+           IF MANUT-GENERO NOT = CONST_MASCULINO
+               AND MANUT-GENERO NOT = CONST_FEMININO
+               DISPLAY "GENERO INVALIDO, CLIENTE NAO INCLUIDO: "
+                   MANUT-CPF
+               ADD 1 TO WRK-QTDE-REJEITADOS
+               GO TO 3000-INCLUIR-CLIENTE-EXIT
+           END-IF.
+
+           IF MANUT-ESTADO-CIVIL NOT = CONST_SOLTEIRO
+               AND MANUT-ESTADO-CIVIL NOT = CONST_CASADO
+               AND MANUT-ESTADO-CIVIL NOT = CONST_DIVORCIADO
+               AND MANUT-ESTADO-CIVIL NOT = CONST_VIUVO
+               DISPLAY "ESTADO CIVIL INVALIDO, CLIENTE NAO INCLUIDO: "
+                   MANUT-CPF
+               ADD 1 TO WRK-QTDE-REJEITADOS
+               GO TO 3000-INCLUIR-CLIENTE-EXIT
+           END-IF.
+
+           IF MANUT-TIPO NOT = CONST_PESSOA_FISICA
+               AND MANUT-TIPO NOT = CONST_PESSOA_JURIDICA
+               DISPLAY "TIPO INVALIDO, CLIENTE NAO INCLUIDO: "
+                   MANUT-CPF
+               ADD 1 TO WRK-QTDE-REJEITADOS
+               GO TO 3000-INCLUIR-CLIENTE-EXIT
+           END-IF.
+
+           MOVE MANUT-CPF           TO CLIENTE_CPF.
+           MOVE MANUT-NOME          TO CLIENTE_NOME.
+           MOVE MANUT-RG            TO CLIENTE_RG.
+           MOVE MANUT-ENDERECO      TO CLIENTE_ENDERECO.
+           MOVE MANUT-DATANASC      TO DATANASC.
+           MOVE MANUT-GENERO        TO CLIENTE_GENERO.
+           MOVE MANUT-ESTADO-CIVIL  TO CLIENTE_ESTADO_CIVIL.
+           MOVE MANUT-TIPO          TO CLIENTE_TIPO.
+
+           WRITE CLIENTE.
+           IF WRK-STATUS-MASTER = "00"
+               ADD 1 TO WRK-QTDE-INCLUIDOS
+               MOVE SPACES       TO WRK-AUDIT-VALOR-ANTIGO
+               MOVE CLIENTE_CPF  TO WRK-AUDIT-VALOR-NOVO
+               MOVE "CLIENTE_CPF" TO WRK-AUDIT-CAMPO
+               CALL "AUDIT-LOG" USING WRK-OPERADOR WRK-AUDIT-CAMPO
+                   WRK-AUDIT-VALOR-ANTIGO WRK-AUDIT-VALOR-NOVO
+               MOVE SPACES         TO WRK-AUDIT-VALOR-ANTIGO
+               MOVE CLIENTE_GENERO TO WRK-AUDIT-VALOR-NOVO
+               MOVE "CLIENTE_GENERO" TO WRK-AUDIT-CAMPO
+               CALL "AUDIT-LOG" USING WRK-OPERADOR WRK-AUDIT-CAMPO
+                   WRK-AUDIT-VALOR-ANTIGO WRK-AUDIT-VALOR-NOVO
+           ELSE
+               DISPLAY "ERRO AO INCLUIR CLIENTE CPF " MANUT-CPF
+                   " STATUS " WRK-STATUS-MASTER
+               ADD 1 TO WRK-QTDE-REJEITADOS
+           END-IF.
+       3000-INCLUIR-CLIENTE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       4000-ALTERAR-CLIENTE.
+      *----------------------------------------------------------------*
+           CALL "CPF-CHECK" USING MANUT-CPF WRK-CPF-VALIDO.
+           IF NOT CPF-EH-VALIDO
+               DISPLAY "CPF INVALIDO, ALTERACAO REJEITADA: " MANUT-CPF
+               ADD 1 TO WRK-QTDE-REJEITADOS
+               GO TO 4000-ALTERAR-CLIENTE-EXIT
+           END-IF.
+
+           CALL "RG-CHECK" USING MANUT-RG-NUMERO MANUT-RG-DV
+               MANUT-RG-UF WRK-RG-VALIDO.
+           IF NOT RG-EH-VALIDO
+               DISPLAY "RG INVALIDO, ALTERACAO REJEITADA: " MANUT-CPF
+               ADD 1 TO WRK-QTDE-REJEITADOS
+               GO TO 4000-ALTERAR-CLIENTE-EXIT
+           END-IF.
+
+           CALL "CEP-CHECK" USING MANUT-END-CEP WRK-CEP-VALIDO
+               WRK-CEP-CIDADE WRK-CEP-UF.
+           IF NOT CEP-EH-VALIDO
+               DISPLAY "CEP INVALIDO, ALTERACAO REJEITADA: " MANUT-CPF
+               ADD 1 TO WRK-QTDE-REJEITADOS
+               GO TO 4000-ALTERAR-CLIENTE-EXIT
+           END-IF.
+
+           MOVE MANUT-DIA TO WRK-DOB-DIA.
+           MOVE MANUT-MES TO WRK-DOB-MES.
+           MOVE MANUT-ANO TO WRK-DOB-ANO.
+           CALL "DOB-CHECK" USING WRK-DOB-DIA WRK-DOB-MES WRK-DOB-ANO
+               WRK-DOB-VALIDA.
+           IF NOT DOB-EH-VALIDA
+               DISPLAY "NASCIMENTO INVALIDO, ALTERACAO REJEITADA: "
+                   MANUT-CPF
+               ADD 1 TO WRK-QTDE-REJEITADOS
+               GO TO 4000-ALTERAR-CLIENTE-EXIT
+           END-IF.
+
+           IF MANUT-GENERO NOT = CONST_MASCULINO
+               AND MANUT-GENERO NOT = CONST_FEMININO
+               DISPLAY "GENERO INVALIDO, ALTERACAO REJEITADA: "
+                   MANUT-CPF
+               ADD 1 TO WRK-QTDE-REJEITADOS
+               GO TO 4000-ALTERAR-CLIENTE-EXIT
+           END-IF.
+
+           IF MANUT-ESTADO-CIVIL NOT = CONST_SOLTEIRO
+               AND MANUT-ESTADO-CIVIL NOT = CONST_CASADO
+               AND MANUT-ESTADO-CIVIL NOT = CONST_DIVORCIADO
+               AND MANUT-ESTADO-CIVIL NOT = CONST_VIUVO
+               DISPLAY "ESTADO CIVIL INVALIDO, ALTERACAO REJEITADA: "
+                   MANUT-CPF
+               ADD 1 TO WRK-QTDE-REJEITADOS
+               GO TO 4000-ALTERAR-CLIENTE-EXIT
+           END-IF.
+
+           IF MANUT-TIPO NOT = CONST_PESSOA_FISICA
+               AND MANUT-TIPO NOT = CONST_PESSOA_JURIDICA
+               DISPLAY "TIPO INVALIDO, ALTERACAO REJEITADA: "
+                   MANUT-CPF
+               ADD 1 TO WRK-QTDE-REJEITADOS
+               GO TO 4000-ALTERAR-CLIENTE-EXIT
+           END-IF.
+
+           MOVE MANUT-CPF TO CLIENTE_CPF.
+           READ CLIENTE-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "CLIENTE NAO ENCONTRADO PARA ALTERAR CPF "
+                       MANUT-CPF
+                   ADD 1 TO WRK-QTDE-REJEITADOS
+                   GO TO 4000-ALTERAR-CLIENTE-EXIT
+           END-READ.
+
+           MOVE CLIENTE_GENERO      TO WRK-AUDIT-VALOR-ANTIGO.
+
+           MOVE MANUT-NOME          TO CLIENTE_NOME.
+           MOVE MANUT-RG            TO CLIENTE_RG.
+           MOVE MANUT-ENDERECO      TO CLIENTE_ENDERECO.
+           MOVE MANUT-DATANASC      TO DATANASC.
+           MOVE MANUT-GENERO        TO CLIENTE_GENERO.
+           MOVE MANUT-ESTADO-CIVIL  TO CLIENTE_ESTADO_CIVIL.
+           MOVE MANUT-TIPO          TO CLIENTE_TIPO.
+
+           REWRITE CLIENTE.
+           IF WRK-STATUS-MASTER = "00"
+               ADD 1 TO WRK-QTDE-ALTERADOS
+               MOVE CLIENTE_GENERO TO WRK-AUDIT-VALOR-NOVO
+               MOVE "CLIENTE_GENERO" TO WRK-AUDIT-CAMPO
+               CALL "AUDIT-LOG" USING WRK-OPERADOR WRK-AUDIT-CAMPO
+                   WRK-AUDIT-VALOR-ANTIGO WRK-AUDIT-VALOR-NOVO
+           ELSE
+               DISPLAY "ERRO AO ALTERAR CLIENTE CPF " MANUT-CPF
+                   " STATUS " WRK-STATUS-MASTER
+               ADD 1 TO WRK-QTDE-REJEITADOS
+           END-IF.
+       4000-ALTERAR-CLIENTE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       5000-EXCLUIR-CLIENTE.
+      *----------------------------------------------------------------*
+           MOVE MANUT-CPF TO CLIENTE_CPF.
+           READ CLIENTE-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "CLIENTE NAO ENCONTRADO PARA EXCLUIR CPF "
+                       MANUT-CPF
+                   ADD 1 TO WRK-QTDE-REJEITADOS
+                   GO TO 5000-EXCLUIR-CLIENTE-EXIT
+           END-READ.
+
+           DELETE CLIENTE-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "ERRO AO EXCLUIR CLIENTE CPF " MANUT-CPF
+                   ADD 1 TO WRK-QTDE-REJEITADOS
+                   GO TO 5000-EXCLUIR-CLIENTE-EXIT
+           END-DELETE.
+
+           ADD 1 TO WRK-QTDE-EXCLUIDOS.
+       5000-EXCLUIR-CLIENTE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       6000-CONSULTAR-CLIENTE.
+      *----------------------------------------------------------------*
+           MOVE MANUT-CPF TO CLIENTE_CPF.
+           READ CLIENTE-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "CLIENTE NAO ENCONTRADO CPF " MANUT-CPF
+                   ADD 1 TO WRK-QTDE-REJEITADOS
+                   GO TO 6000-CONSULTAR-CLIENTE-EXIT
+           END-READ.
+
+           DISPLAY "CLIENTE......: " CLIENTE_NOME.
+           DISPLAY "CPF..........: " CLIENTE_CPF.
+           DISPLAY "RG...........: " CLIENTE_RG_NUMERO "-"
+               CLIENTE_RG_DV "/" CLIENTE_RG_UF.
+           DISPLAY "ENDERECO.....: " CLIENTE_END_LOGRADOURO ", "
+               CLIENTE_END_NUMERO " " CLIENTE_END_BAIRRO.
+           DISPLAY "CIDADE/UF....: " CLIENTE_END_CIDADE "/"
+               CLIENTE_END_UF " CEP " CLIENTE_END_CEP.
+           DISPLAY "NASCIMENTO...: " DIA "/" MES "/" ANO.
+           DISPLAY "GENERO.......: " CLIENTE_GENERO.
+           DISPLAY "ESTADO CIVIL.: " CLIENTE_ESTADO_CIVIL.
+           DISPLAY "TIPO CLIENTE.: " CLIENTE_TIPO.
+       6000-CONSULTAR-CLIENTE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       9000-FINALIZAR.
+      *----------------------------------------------------------------*
+           CLOSE CLIENTE-MASTER-FILE.
+           CLOSE MANUT-FILE.
+
+           DISPLAY "===== RESUMO DA MANUTENCAO DE CLIENTES =====".
+           DISPLAY "TRANSACOES LIDAS.....: " WRK-QTDE-LIDOS.
+           DISPLAY "CLIENTES INCLUIDOS...: " WRK-QTDE-INCLUIDOS.
+           DISPLAY "CLIENTES ALTERADOS...: " WRK-QTDE-ALTERADOS.
+           DISPLAY "CLIENTES EXCLUIDOS...: " WRK-QTDE-EXCLUIDOS.
+           DISPLAY "TRANSACOES REJEITADAS: " WRK-QTDE-REJEITADOS.
+       9000-FINALIZAR-EXIT.
+           EXIT.
