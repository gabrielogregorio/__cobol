@@ -0,0 +1,275 @@
+      *================================================================*
+       IDENTIFICATION                                DIVISION.
+      *================================================================*
+       PROGRAM-ID. CONTA-SALDO-SINAL.
+
+      *************************DOCUMENTACAO*****************************
+      ******************************************************************
+      *>                                                              <*
+      *>   DATA.     : 09/08/2026                                     <*
+      *>   ANALISTA. : GABRIEL GREGORIO DA SILVA                      <*
+      *>   OBJETIVO. : VARRER O ARQUIVO MESTRE DE SALDOS DE CONTA E,  <*
+      *>                PARA TODA CONTA CUJO SALDO ESTIVER NEGATIVO   <*
+      *>                (IS NEGATIVE, NOS MOLDES DE                  <*
+      *>                CONDICAO-DE-SINAL.COB), LANCAR UMA TAXA DE    <*
+      *>                OVERDRAFT E GRAVAR A CONTA NO ARQUIVO DE      <*
+      *>                REVISAO DE OVERDRAFT. TAMBEM COMPARA O SINAL  <*
+      *>                ATUAL DE CADA CONTA CONTRA O SINAL DA RODADA  <*
+      *>                ANTERIOR E GRAVA TODA TRANSICAO POSITIVO/     <*
+      *>                NEGATIVO NO LOG DE MUDANCA DE SINAL PARA A    <*
+      *>                COBRANCA TRABALHAR A LISTA DIARIA             <*
+      *>                                                              <*
+      ******************************************************************
+      ******************************************************************
+
+      *----------------------------------------------------------------*
+      *>   HISTORICO DE ALTERACOES                                     *
+      *----------------------------------------------------------------*
+      *>   09/08/2026  GGS  TODA TRANSICAO DE NEGATIVO PARA POSITIVO   <*
+      *>                    (RECUPERACAO DE OVERDRAFT) PASSA A GRAVAR  <*
+      *>                    TAMBEM UMA LINHA NO NOVO RELATORIO         <*
+      *>                    CONTARECU, SEPARADO DO LOG GERAL DE        <*
+      *>                    MUDANCA DE SINAL (QUE CONTINUA REGISTRANDO <*
+      *>                    AS DUAS DIRECOES), PARA A COBRANCA         <*
+      *>                    IDENTIFICAR DE IMEDIATO QUEM SAIU DO       <*
+      *>                    OVERDRAFT SEM PRECISAR FILTRAR O LOG GERAL <*
+      ******************************************************************
+
+      *================================================================*
+       ENVIRONMENT                                   DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                                           SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+           SELECT CONTA-FILE          ASSIGN TO "CONTASDB"
+               ORGANIZATION       IS INDEXED
+               ACCESS MODE        IS DYNAMIC
+               RECORD KEY         IS CONTA_NUMERO
+               FILE STATUS        IS WRK-STATUS-CONTA.
+
+           SELECT OVERDRAFT-FILE      ASSIGN TO "OVERDRFT"
+               ORGANIZATION       IS LINE SEQUENTIAL
+               FILE STATUS        IS WRK-STATUS-OVERD.
+
+           SELECT SINAL-ANTERIOR-FILE ASSIGN TO "SINALANT"
+               ORGANIZATION       IS INDEXED
+               ACCESS MODE        IS DYNAMIC
+               RECORD KEY         IS SINAL_ANT_CONTA
+               FILE STATUS        IS WRK-STATUS-SINALANT.
+
+           SELECT SINAL-LOG-FILE      ASSIGN TO "SINALLOG"
+               ORGANIZATION       IS LINE SEQUENTIAL
+               FILE STATUS        IS WRK-STATUS-SINALLOG.
+
+           SELECT RECUPERA-FILE       ASSIGN TO "CONTARECU"
+               ORGANIZATION       IS LINE SEQUENTIAL
+               FILE STATUS        IS WRK-STATUS-RECUPERA.
+
+      *================================================================*
+       DATA                                          DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       FILE                                                    SECTION.
+      *----------------------------------------------------------------*
+       FD  CONTA-FILE.
+           COPY CONTA-REG.
+
+       FD  OVERDRAFT-FILE.
+       01  OVERDRAFT-LINHA            PIC X(80).
+
+       FD  SINAL-ANTERIOR-FILE.
+       01  SINAL-ANT-REG.
+           02 SINAL_ANT_CONTA         PIC 9(08).
+           02 SINAL_ANT_SINAL         PIC X(01).
+               88 SINAL-ANT-POSITIVO      VALUE "P".
+               88 SINAL-ANT-NEGATIVO      VALUE "N".
+
+       FD  SINAL-LOG-FILE.
+       01  SINALLOG-LINHA             PIC X(80).
+
+       FD  RECUPERA-FILE.
+       01  RECUPERA-LINHA             PIC X(80).
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                                        SECTION.
+      *----------------------------------------------------------------*
+       77  WRK-STATUS-CONTA       PIC X(02) VALUE SPACES.
+       77  WRK-STATUS-OVERD       PIC X(02) VALUE SPACES.
+       77  WRK-STATUS-SINALANT    PIC X(02) VALUE SPACES.
+       77  WRK-STATUS-SINALLOG    PIC X(02) VALUE SPACES.
+       77  WRK-STATUS-RECUPERA    PIC X(02) VALUE SPACES.
+       77  WRK-FIM-CONTA          PIC X(01) VALUE "N".
+           88 FIM-CONTA               VALUE "S".
+
+       77  WRK-TAXA-OVERDRAFT     PIC 9(03)V99 VALUE 35.00.
+       77  WRK-QTDE-LIDAS         PIC 9(07) VALUE ZEROS.
+       77  WRK-QTDE-OVERDRAFT     PIC 9(07) VALUE ZEROS.
+       77  WRK-QTDE-MUDANCA-SINAL PIC 9(07) VALUE ZEROS.
+       77  WRK-QTDE-RECUPERADAS   PIC 9(07) VALUE ZEROS.
+       77  WRK-SINAL-ATUAL        PIC X(01) VALUE SPACES.
+
+       01  WRK-LINHA-SINALLOG.
+           02 WRK-SL-CONTA          PIC Z(7)9.
+           02 FILLER               PIC X(03) VALUE " - ".
+           02 WRK-SL-SINAL-ANTERIOR PIC X(01).
+           02 FILLER               PIC X(04) VALUE " -> ".
+           02 WRK-SL-SINAL-ATUAL    PIC X(01).
+
+       01  WRK-LINHA-DETALHE.
+           02 WRK-D-CONTA          PIC Z(7)9.
+           02 FILLER               PIC X(03) VALUE " - ".
+           02 WRK-D-SALDO-ANTES    PIC -(8)9.99.
+           02 FILLER               PIC X(10) VALUE " TAXA.: ".
+           02 WRK-D-TAXA           PIC Z(2)9.99.
+           02 FILLER               PIC X(11) VALUE " SALDO..: ".
+           02 WRK-D-SALDO-DEPOIS   PIC -(8)9.99.
+
+       01  WRK-LINHA-RECUPERA.
+           02 FILLER               PIC X(08) VALUE "CONTA : ".
+           02 WRK-R-CONTA           PIC Z(7)9.
+           02 FILLER               PIC X(30) VALUE
+               " SAIU DO OVERDRAFT. SALDO: ".
+           02 WRK-R-SALDO           PIC Z(8)9.99.
+
+      *================================================================*
+       PROCEDURE                                     DIVISION.
+      *================================================================*
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR       THRU 1000-INICIALIZAR-EXIT.
+           PERFORM 2000-PROCESSAR-CONTA
+               THRU 2000-PROCESSAR-CONTA-EXIT
+               UNTIL FIM-CONTA.
+           PERFORM 9000-FINALIZAR         THRU 9000-FINALIZAR-EXIT.
+           GOBACK.
+
+      *----------------------------------------------------------------*
+       1000-INICIALIZAR.
+      *----------------------------------------------------------------*
+           OPEN I-O     CONTA-FILE.
+           OPEN OUTPUT  OVERDRAFT-FILE.
+
+           OPEN I-O SINAL-ANTERIOR-FILE.
+           IF WRK-STATUS-SINALANT = "35"
+               CLOSE SINAL-ANTERIOR-FILE
+               OPEN OUTPUT SINAL-ANTERIOR-FILE
+               CLOSE SINAL-ANTERIOR-FILE
+               OPEN I-O SINAL-ANTERIOR-FILE
+           END-IF.
+
+           OPEN EXTEND SINAL-LOG-FILE.
+           IF WRK-STATUS-SINALLOG NOT = "00"
+               OPEN OUTPUT SINAL-LOG-FILE
+           END-IF.
+
+           OPEN OUTPUT RECUPERA-FILE.
+
+           MOVE "RELATORIO DE CONTAS EM OVERDRAFT" TO
+               OVERDRAFT-LINHA.
+           WRITE OVERDRAFT-LINHA.
+           MOVE SPACES TO OVERDRAFT-LINHA.
+           WRITE OVERDRAFT-LINHA.
+
+           PERFORM 2100-LER-CONTA THRU 2100-LER-CONTA-EXIT.
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2000-PROCESSAR-CONTA.
+      *----------------------------------------------------------------*
+           ADD 1 TO WRK-QTDE-LIDAS.
+
+           IF CONTA_SALDO IS NEGATIVE
+               PERFORM 3000-LANCAR-TAXA-OVERDRAFT
+                   THRU 3000-LANCAR-TAXA-OVERDRAFT-EXIT
+           END-IF.
+
+           PERFORM 4000-VERIFICAR-MUDANCA-SINAL
+               THRU 4000-VERIFICAR-MUDANCA-SINAL-EXIT.
+
+           PERFORM 2100-LER-CONTA THRU 2100-LER-CONTA-EXIT.
+       2000-PROCESSAR-CONTA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2100-LER-CONTA.
+      *----------------------------------------------------------------*
+           READ CONTA-FILE NEXT RECORD.
+           IF WRK-STATUS-CONTA = "10"
+               SET FIM-CONTA TO TRUE
+           END-IF.
+       2100-LER-CONTA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       3000-LANCAR-TAXA-OVERDRAFT.
+      *----------------------------------------------------------------*
+           ADD 1 TO WRK-QTDE-OVERDRAFT.
+
+           MOVE CONTA_NUMERO TO WRK-D-CONTA.
+           MOVE CONTA_SALDO  TO WRK-D-SALDO-ANTES.
+           MOVE WRK-TAXA-OVERDRAFT TO WRK-D-TAXA.
+
+           SUBTRACT WRK-TAXA-OVERDRAFT FROM CONTA_SALDO.
+           REWRITE CONTA-REG.
+
+           MOVE CONTA_SALDO TO WRK-D-SALDO-DEPOIS.
+           MOVE WRK-LINHA-DETALHE TO OVERDRAFT-LINHA.
+           WRITE OVERDRAFT-LINHA.
+       3000-LANCAR-TAXA-OVERDRAFT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       4000-VERIFICAR-MUDANCA-SINAL.
+      *----------------------------------------------------------------*
+           IF CONTA_SALDO IS NEGATIVE
+               MOVE "N" TO WRK-SINAL-ATUAL
+           ELSE
+               MOVE "P" TO WRK-SINAL-ATUAL
+           END-IF.
+
+           MOVE CONTA_NUMERO TO SINAL_ANT_CONTA.
+           READ SINAL-ANTERIOR-FILE
+               INVALID KEY
+                   MOVE WRK-SINAL-ATUAL TO SINAL_ANT_SINAL
+                   WRITE SINAL-ANT-REG
+               NOT INVALID KEY
+                   IF SINAL_ANT_SINAL NOT = WRK-SINAL-ATUAL
+                       ADD 1 TO WRK-QTDE-MUDANCA-SINAL
+                       MOVE CONTA_NUMERO      TO WRK-SL-CONTA
+                       MOVE SINAL_ANT_SINAL   TO WRK-SL-SINAL-ANTERIOR
+                       MOVE WRK-SINAL-ATUAL   TO WRK-SL-SINAL-ATUAL
+                       MOVE WRK-LINHA-SINALLOG TO SINALLOG-LINHA
+                       WRITE SINALLOG-LINHA
+
+                       IF SINAL-ANT-NEGATIVO AND WRK-SINAL-ATUAL = "P"
+                           ADD 1 TO WRK-QTDE-RECUPERADAS
+                           MOVE CONTA_NUMERO TO WRK-R-CONTA
+                           MOVE CONTA_SALDO  TO WRK-R-SALDO
+                           MOVE WRK-LINHA-RECUPERA TO RECUPERA-LINHA
+                           WRITE RECUPERA-LINHA
+                       END-IF
+
+                       MOVE WRK-SINAL-ATUAL TO SINAL_ANT_SINAL
+                       REWRITE SINAL-ANT-REG
+                   END-IF
+           END-READ.
+       4000-VERIFICAR-MUDANCA-SINAL-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       9000-FINALIZAR.
+      *----------------------------------------------------------------*
+           CLOSE CONTA-FILE.
+           CLOSE OVERDRAFT-FILE.
+           CLOSE SINAL-ANTERIOR-FILE.
+           CLOSE SINAL-LOG-FILE.
+           CLOSE RECUPERA-FILE.
+
+           DISPLAY "===== CONTAS EM OVERDRAFT =====".
+           DISPLAY "CONTAS LIDAS.........: " WRK-QTDE-LIDAS.
+           DISPLAY "CONTAS EM OVERDRAFT..: " WRK-QTDE-OVERDRAFT.
+           DISPLAY "MUDANCAS DE SINAL....: " WRK-QTDE-MUDANCA-SINAL.
+           DISPLAY "RECUPERADAS (N->P)...: " WRK-QTDE-RECUPERADAS.
+       9000-FINALIZAR-EXIT.
+           EXIT.
