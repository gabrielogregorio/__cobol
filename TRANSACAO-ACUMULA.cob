@@ -0,0 +1,457 @@
+      *================================================================*
+       IDENTIFICATION                                DIVISION.
+      *================================================================*
+       PROGRAM-ID. TRANSACAO-ACUMULA.
+
+      *************************DOCUMENTACAO*****************************
+      ******************************************************************
+      *>                                                              <*
+      *>   DATA.     : 09/08/2026                                     <*
+      *>   ANALISTA. : GABRIEL GREGORIO DA SILVA                      <*
+      *>   OBJETIVO. : LER UM ARQUIVO DE TRANSACOES DE DEBITO/CREDITO <*
+      *>                E ACUMULAR CADA LANCAMENTO NO SALDO REAL DA   <*
+      *>                CONTA (MESMO ARQUIVO CONTASDB USADO POR       <*
+      *>                CONTA-SALDO-SINAL.COB), SUBSTITUINDO OS       <*
+      *>                ACUMULADORES PIC 9(2) DE MAIS-COMANDOS-       <*
+      *>                ARITIMETICOS.COB QUE NAO SUPORTAM UM SALDO    <*
+      *>                REAL DE CONTA. TODO ON SIZE ERROR GRAVA A     <*
+      *>                TRANSACAO REJEITADA (CONTA/VALOR/HORA) NO     <*
+      *>                ARQUIVO DE EXCECAO ACUMEXC EM VEZ DE SO       <*
+      *>                EXIBIR NO CONSOLE, PARA REPROCESSO POSTERIOR  <*
+      *>                                                              <*
+      ******************************************************************
+      ******************************************************************
+
+      *----------------------------------------------------------------*
+      *>   HISTORICO DE ALTERACOES                                     *
+      *----------------------------------------------------------------*
+      *>   09/08/2026  GGS  GRAVA PONTO DE CONTROLE (ACUMCKPT) A CADA  <*
+      *>                    WRK-CKPT-INTERVALO TRANSACOES E PULA AS   <*
+      *>                    TRANSACOES JA PROCESSADAS NO RESTART, PARA<*
+      *>                    UM ABEND NO MEIO DO ARQUIVO NAO EXIGIR    <*
+      *>                    REPROCESSAR TRANSACOES JA CONTABILIZADAS  <*
+      *>   09/08/2026  GGS  TRANSACAO PASSA A TRAZER A MOEDA DE       <*
+      *>                    ORIGEM (TRANS_MOEDA). QUANDO DIFERENTE DA <*
+      *>                    MOEDA DA CONTA (CONTA_MOEDA), O VALOR E   <*
+      *>                    CONVERTIDO PELO CAMBIO PIVO EM CAMBIOTAB  <*
+      *>                    ANTES DE ACUMULAR NO SALDO                <*
+      *>   09/08/2026  GGS  LINHA DE EXCECAO ARITMETICA PASSA A VIR DO<*
+      *>                    COPYBOOK ARITH-EXCECAO, PARA PADRONIZAR O <*
+      *>                    LAYOUT DE REJEICAO COM OUTROS PROGRAMAS   <*
+      *>                    BATCH QUE VIEREM A PRECISAR DO MESMO      <*
+      *>   09/08/2026  GGS  INTERVALO DE CHECKPOINT (ANTES FIXO EM 50)<*
+      *>                    PASSA A SER LIDO DE CKPTPARM, MESMO       <*
+      *>                    IDIOMA DE PARAMETRO JA USADO EM OPERPARM/ <*
+      *>                    TAXAPARM, CAINDO NO PADRAO QUANDO O       <*
+      *>                    ARQUIVO DE PARAMETRO NAO EXISTE           <*
+      *>   09/08/2026  GGS  SALDO QUE FICAR ABAIXO DE WRK-LIMITE-     <*
+      *>                    SALDO-PROFUNDO APOS O LANCAMENTO E        <*
+      *>                    AUTOMATICAMENTE ESTORNADO (ACUMREV), POIS <*
+      *>                    UM SALDO TAO NEGATIVO NORMALMENTE INDICA  <*
+      *>                    TRANSACAO INDEVIDA, E NAO SO UM CHEQUE     <*
+      *>                    ESPECIAL COMUM JA TRATADO EM CONTA-SALDO- <*
+      *>                    SINAL.COB                                 <*
+      *>   09/08/2026  GGS  WRK-LIMITE-SALDO-PROFUNDO (ANTES FIXO EM  <*
+      *>                    -50000.00) PASSA A SER LIDO DE LIMITEPARM,<*
+      *>                    MESMO IDIOMA DE PARAMETRO JA USADO EM     <*
+      *>                    CKPTPARM/TAXAPARM. CADA ESTORNO GRAVADO EM<*
+      *>                    ACUMREV AGORA E UM REGISTRO COM SITUACAO  <*
+      *>                    (PENDENTE/APROVADO/REJEITADO) EM VEZ DE   <*
+      *>                    UMA LINHA DE LOG, PARA SER ENCAMINHADO A  <*
+      *>                    APROVACAO DA SUPERVISAO NO NOVO PROGRAMA  <*
+      *>                    REVERSAO-APROVACAO.COB                    <*
+      *>   09/08/2026  GGS  3000-ACUMULAR-SALDO SO ACIONA O ESTORNO   <*
+      *>                    DE SALDO PROFUNDO QUANDO NENHUM ERRO      <*
+      *>                    ARITMETICO OCORREU NA TRANSACAO (SENAO O  <*
+      *>                    SALDO ANTIGO, AINDA NAO ALTERADO, PODIA   <*
+      *>                    DISPARAR UM ESTORNO DE LANCAMENTO QUE     <*
+      *>                    NUNCA FOI DE FATO APLICADO). CKPTPARM COM <*
+      *>                    VALOR ZERO AGORA E IGNORADO, MANTENDO O   <*
+      *>                    INTERVALO PADRAO DE 50, EM VEZ DE CAIR    <*
+      *>                    COMO DIVISOR NA DIVIDE DO CHECKPOINT      <*
+      ******************************************************************
+
+      *================================================================*
+       ENVIRONMENT                                   DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                                           SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+           SELECT TRANSACAO-FILE      ASSIGN TO "ACUMTRANS"
+               ORGANIZATION       IS LINE SEQUENTIAL
+               FILE STATUS        IS WRK-STATUS-TRANS.
+
+           SELECT CONTA-FILE          ASSIGN TO "CONTASDB"
+               ORGANIZATION       IS INDEXED
+               ACCESS MODE        IS DYNAMIC
+               RECORD KEY         IS CONTA_NUMERO
+               FILE STATUS        IS WRK-STATUS-CONTA.
+
+           SELECT EXCECAO-FILE        ASSIGN TO "ACUMEXC"
+               ORGANIZATION       IS LINE SEQUENTIAL
+               FILE STATUS        IS WRK-STATUS-EXCEC.
+
+           SELECT CHECKPOINT-FILE     ASSIGN TO "ACUMCKPT"
+               ORGANIZATION       IS LINE SEQUENTIAL
+               FILE STATUS        IS WRK-STATUS-CKPT.
+
+           SELECT CAMBIO-FILE         ASSIGN TO "CAMBIOTAB"
+               ORGANIZATION       IS INDEXED
+               ACCESS MODE        IS RANDOM
+               RECORD KEY         IS CAMBIO_MOEDA
+               FILE STATUS        IS WRK-STATUS-CAMBIO.
+
+           SELECT CKPT-PARM-FILE      ASSIGN TO "CKPTPARM"
+               ORGANIZATION       IS LINE SEQUENTIAL
+               FILE STATUS        IS WRK-STATUS-CKPTPARM.
+
+           SELECT REVERSAO-FILE       ASSIGN TO "ACUMREV"
+               ORGANIZATION       IS LINE SEQUENTIAL
+               FILE STATUS        IS WRK-STATUS-REV.
+
+           SELECT LIMITE-PARM-FILE    ASSIGN TO "LIMITEPARM"
+               ORGANIZATION       IS LINE SEQUENTIAL
+               FILE STATUS        IS WRK-STATUS-LIMPARM.
+
+      *================================================================*
+       DATA                                          DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       FILE                                                    SECTION.
+      *----------------------------------------------------------------*
+       FD  TRANSACAO-FILE.
+       01  TRANSACAO-REG.
+           02 TRANS_CONTA             PIC 9(08).
+           02 TRANS_TIPO              PIC X(01).
+               88 TRANS-DEBITO            VALUE "D".
+               88 TRANS-CREDITO           VALUE "C".
+           02 TRANS_VALOR             PIC 9(09)V99.
+           02 TRANS_MOEDA             PIC X(03).
+
+       FD  CONTA-FILE.
+           COPY CONTA-REG.
+
+       FD  EXCECAO-FILE.
+       01  EXCECAO-LINHA              PIC X(80).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REG.
+           02 CKPT-QTDE-LIDAS         PIC 9(07).
+
+       FD  CAMBIO-FILE.
+       01  CAMBIO-REG.
+           02 CAMBIO_MOEDA            PIC X(03).
+           02 CAMBIO_TAXA             PIC 9(05)V9999.
+
+       FD  CKPT-PARM-FILE.
+       01  CKPT-PARM-REG              PIC X(07).
+
+       FD  REVERSAO-FILE.
+           COPY REVERSAO-REG.
+
+       FD  LIMITE-PARM-FILE.
+       01  LIMITE-PARM-REG            PIC S9(09)V99
+               SIGN IS LEADING SEPARATE CHARACTER.
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                                        SECTION.
+      *----------------------------------------------------------------*
+       77  WRK-STATUS-TRANS       PIC X(02) VALUE SPACES.
+       77  WRK-STATUS-CONTA       PIC X(02) VALUE SPACES.
+       77  WRK-STATUS-EXCEC       PIC X(02) VALUE SPACES.
+       77  WRK-STATUS-CKPT        PIC X(02) VALUE SPACES.
+       77  WRK-STATUS-CAMBIO      PIC X(02) VALUE SPACES.
+       77  WRK-STATUS-CKPTPARM    PIC X(02) VALUE SPACES.
+       77  WRK-STATUS-REV         PIC X(02) VALUE SPACES.
+       77  WRK-STATUS-LIMPARM     PIC X(02) VALUE SPACES.
+       77  WRK-FIM-TRANS          PIC X(01) VALUE "N".
+           88 FIM-TRANS               VALUE "S".
+       77  WRK-ERRO-ARITMETICO    PIC X(01) VALUE "N".
+           88 ERRO-ARITMETICO         VALUE "S".
+
+       77  WRK-TAXA-ORIGEM        PIC 9(05)V9999 VALUE ZEROS.
+       77  WRK-TAXA-DESTINO       PIC 9(05)V9999 VALUE ZEROS.
+       77  WRK-VALOR-CONVERTIDO   PIC 9(09)V99 VALUE ZEROS.
+
+       77  WRK-QTDE-LIDAS         PIC 9(07) VALUE ZEROS.
+       77  WRK-QTDE-REJEITADAS    PIC 9(07) VALUE ZEROS.
+       77  WRK-HORA-REJEICAO      PIC 9(08) VALUE ZEROS.
+
+       77  WRK-LIMITE-SALDO-PROFUNDO PIC S9(09)V99 VALUE -50000.00.
+       77  WRK-QTDE-REVERTIDAS    PIC 9(07) VALUE ZEROS.
+
+       77  WRK-CKPT-INTERVALO     PIC 9(07) VALUE 50.
+       77  WRK-CKPT-RESTART       PIC 9(07) VALUE ZEROS.
+       77  WRK-CKPT-PULAR         PIC 9(07) VALUE ZEROS.
+       77  WRK-CKPT-QUOCIENTE     PIC 9(07) VALUE ZEROS.
+       77  WRK-CKPT-RESTO         PIC 9(07) VALUE ZEROS.
+
+       COPY ARITH-EXCECAO.
+
+      *================================================================*
+       PROCEDURE                                     DIVISION.
+      *================================================================*
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR       THRU 1000-INICIALIZAR-EXIT.
+           PERFORM 2000-PROCESSAR-TRANS
+               THRU 2000-PROCESSAR-TRANS-EXIT
+               UNTIL FIM-TRANS.
+           PERFORM 9000-FINALIZAR         THRU 9000-FINALIZAR-EXIT.
+           GOBACK.
+
+      *----------------------------------------------------------------*
+       1000-INICIALIZAR.
+      *----------------------------------------------------------------*
+           OPEN INPUT TRANSACAO-FILE.
+           OPEN OUTPUT EXCECAO-FILE.
+           OPEN OUTPUT REVERSAO-FILE.
+           OPEN INPUT CAMBIO-FILE.
+
+           OPEN I-O CONTA-FILE.
+           IF WRK-STATUS-CONTA = "35"
+               CLOSE CONTA-FILE
+               OPEN OUTPUT CONTA-FILE
+               CLOSE CONTA-FILE
+               OPEN I-O CONTA-FILE
+           END-IF.
+
+           PERFORM 1050-OBTER-INTERVALO-CKPT
+               THRU 1050-OBTER-INTERVALO-CKPT-EXIT.
+
+           PERFORM 1060-OBTER-LIMITE-PROFUNDO
+               THRU 1060-OBTER-LIMITE-PROFUNDO-EXIT.
+
+           PERFORM 1100-VERIFICAR-RESTART
+               THRU 1100-VERIFICAR-RESTART-EXIT.
+
+           PERFORM 2100-LER-TRANS THRU 2100-LER-TRANS-EXIT.
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       1050-OBTER-INTERVALO-CKPT.
+      *----------------------------------------------------------------*
+           OPEN INPUT CKPT-PARM-FILE.
+           IF WRK-STATUS-CKPTPARM = "00"
+               READ CKPT-PARM-FILE
+                   NOT AT END
+                       IF CKPT-PARM-REG NOT = SPACES
+                           MOVE CKPT-PARM-REG TO WRK-CKPT-INTERVALO
+                           IF WRK-CKPT-INTERVALO = ZEROS
+                               MOVE 50 TO WRK-CKPT-INTERVALO
+                           END-IF
+                       END-IF
+               END-READ
+               CLOSE CKPT-PARM-FILE
+           END-IF.
+       1050-OBTER-INTERVALO-CKPT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       1060-OBTER-LIMITE-PROFUNDO.
+      *----------------------------------------------------------------*
+           OPEN INPUT LIMITE-PARM-FILE.
+           IF WRK-STATUS-LIMPARM = "00"
+               READ LIMITE-PARM-FILE
+                   NOT AT END
+                       MOVE LIMITE-PARM-REG TO WRK-LIMITE-SALDO-PROFUNDO
+               END-READ
+               CLOSE LIMITE-PARM-FILE
+           END-IF.
+       1060-OBTER-LIMITE-PROFUNDO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       1100-VERIFICAR-RESTART.
+      *----------------------------------------------------------------*
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WRK-STATUS-CKPT = "00"
+               READ CHECKPOINT-FILE
+               IF WRK-STATUS-CKPT = "00"
+                   MOVE CKPT-QTDE-LIDAS TO WRK-CKPT-RESTART
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+           IF WRK-CKPT-RESTART > ZEROS
+               DISPLAY "RESTART A PARTIR DA TRANSACAO "
+                   WRK-CKPT-RESTART
+               PERFORM WRK-CKPT-RESTART TIMES
+                   PERFORM 2100-LER-TRANS THRU 2100-LER-TRANS-EXIT
+                   IF NOT FIM-TRANS
+                       ADD 1 TO WRK-CKPT-PULAR
+                   END-IF
+               END-PERFORM
+               MOVE WRK-CKPT-PULAR TO WRK-QTDE-LIDAS
+           END-IF.
+       1100-VERIFICAR-RESTART-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2000-PROCESSAR-TRANS.
+      *----------------------------------------------------------------*
+           ADD 1 TO WRK-QTDE-LIDAS.
+           PERFORM 3000-ACUMULAR-SALDO
+               THRU 3000-ACUMULAR-SALDO-EXIT.
+
+           DIVIDE WRK-QTDE-LIDAS BY WRK-CKPT-INTERVALO
+               GIVING WRK-CKPT-QUOCIENTE
+               REMAINDER WRK-CKPT-RESTO.
+           IF WRK-CKPT-RESTO = ZEROS
+               PERFORM 7000-GRAVAR-CHECKPOINT
+                   THRU 7000-GRAVAR-CHECKPOINT-EXIT
+           END-IF.
+
+           PERFORM 2100-LER-TRANS THRU 2100-LER-TRANS-EXIT.
+       2000-PROCESSAR-TRANS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2100-LER-TRANS.
+      *----------------------------------------------------------------*
+           READ TRANSACAO-FILE.
+           IF WRK-STATUS-TRANS = "10"
+               SET FIM-TRANS TO TRUE
+           END-IF.
+       2100-LER-TRANS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       3000-ACUMULAR-SALDO.
+      *----------------------------------------------------------------*
+           MOVE TRANS_CONTA TO CONTA_NUMERO.
+           READ CONTA-FILE
+               INVALID KEY
+                   MOVE ZEROS TO CONTA_SALDO
+                   MOVE TRANS_MOEDA TO CONTA_MOEDA
+                   WRITE CONTA-REG
+           END-READ.
+
+           PERFORM 3500-CONVERTER-MOEDA THRU 3500-CONVERTER-MOEDA-EXIT.
+
+           MOVE "N" TO WRK-ERRO-ARITMETICO.
+
+           IF TRANS-DEBITO
+               SUBTRACT WRK-VALOR-CONVERTIDO FROM CONTA_SALDO
+                   ON SIZE ERROR
+                       SET ERRO-ARITMETICO TO TRUE
+                       PERFORM 4000-GRAVAR-EXCECAO
+                           THRU 4000-GRAVAR-EXCECAO-EXIT
+               END-SUBTRACT
+           ELSE
+               ADD WRK-VALOR-CONVERTIDO TO CONTA_SALDO
+                   ON SIZE ERROR
+                       SET ERRO-ARITMETICO TO TRUE
+                       PERFORM 4000-GRAVAR-EXCECAO
+                           THRU 4000-GRAVAR-EXCECAO-EXIT
+               END-ADD
+           END-IF.
+
+           IF NOT ERRO-ARITMETICO
+               AND CONTA_SALDO < WRK-LIMITE-SALDO-PROFUNDO
+               PERFORM 3600-REVERTER-LANCAMENTO
+                   THRU 3600-REVERTER-LANCAMENTO-EXIT
+           END-IF.
+
+           REWRITE CONTA-REG.
+       3000-ACUMULAR-SALDO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       3600-REVERTER-LANCAMENTO.
+      *----------------------------------------------------------------*
+           ADD 1 TO WRK-QTDE-REVERTIDAS.
+
+           IF TRANS-DEBITO
+               ADD WRK-VALOR-CONVERTIDO TO CONTA_SALDO
+           ELSE
+               SUBTRACT WRK-VALOR-CONVERTIDO FROM CONTA_SALDO
+           END-IF.
+
+           MOVE CONTA_NUMERO TO REV-CONTA.
+           MOVE TRANS_VALOR  TO REV-VALOR.
+           MOVE CONTA_SALDO  TO REV-SALDO.
+           SET REV-PENDENTE TO TRUE.
+           WRITE REVERSAO-REG.
+       3600-REVERTER-LANCAMENTO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       3500-CONVERTER-MOEDA.
+      *----------------------------------------------------------------*
+           MOVE TRANS_VALOR TO WRK-VALOR-CONVERTIDO.
+
+           IF TRANS_MOEDA NOT = CONTA_MOEDA
+               MOVE TRANS_MOEDA TO CAMBIO_MOEDA
+               READ CAMBIO-FILE
+                   INVALID KEY
+                       MOVE 1 TO WRK-TAXA-ORIGEM
+                   NOT INVALID KEY
+                       MOVE CAMBIO_TAXA TO WRK-TAXA-ORIGEM
+               END-READ
+
+               MOVE CONTA_MOEDA TO CAMBIO_MOEDA
+               READ CAMBIO-FILE
+                   INVALID KEY
+                       MOVE 1 TO WRK-TAXA-DESTINO
+                   NOT INVALID KEY
+                       MOVE CAMBIO_TAXA TO WRK-TAXA-DESTINO
+               END-READ
+
+               COMPUTE WRK-VALOR-CONVERTIDO ROUNDED =
+                       TRANS_VALOR * WRK-TAXA-ORIGEM / WRK-TAXA-DESTINO
+                   ON SIZE ERROR
+                       PERFORM 4000-GRAVAR-EXCECAO
+                           THRU 4000-GRAVAR-EXCECAO-EXIT
+                       MOVE ZEROS TO WRK-VALOR-CONVERTIDO
+               END-COMPUTE
+           END-IF.
+       3500-CONVERTER-MOEDA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       4000-GRAVAR-EXCECAO.
+      *----------------------------------------------------------------*
+           ADD 1 TO WRK-QTDE-REJEITADAS.
+           ACCEPT WRK-HORA-REJEICAO FROM TIME.
+
+           MOVE TRANS_CONTA        TO WRK-EXCA-CONTA.
+           MOVE TRANS_VALOR        TO WRK-EXCA-VALOR.
+           MOVE WRK-HORA-REJEICAO  TO WRK-EXCA-HORA.
+
+           MOVE WRK-LINHA-EXCECAO-ARITM TO EXCECAO-LINHA.
+           WRITE EXCECAO-LINHA.
+       4000-GRAVAR-EXCECAO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       7000-GRAVAR-CHECKPOINT.
+      *----------------------------------------------------------------*
+           MOVE WRK-QTDE-LIDAS TO CKPT-QTDE-LIDAS.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-REG.
+           CLOSE CHECKPOINT-FILE.
+       7000-GRAVAR-CHECKPOINT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       9000-FINALIZAR.
+      *----------------------------------------------------------------*
+           CLOSE TRANSACAO-FILE.
+           CLOSE CONTA-FILE.
+           CLOSE EXCECAO-FILE.
+           CLOSE CAMBIO-FILE.
+           CLOSE REVERSAO-FILE.
+
+           MOVE ZEROS TO CKPT-QTDE-LIDAS.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-REG.
+           CLOSE CHECKPOINT-FILE.
+
+           DISPLAY "===== ACUMULACAO DE TRANSACOES =====".
+           DISPLAY "TRANSACOES LIDAS.....: " WRK-QTDE-LIDAS.
+           DISPLAY "TRANSACOES REJEITADAS: " WRK-QTDE-REJEITADAS.
+           DISPLAY "LANCAMENTOS REVERTIDOS: " WRK-QTDE-REVERTIDAS.
+       9000-FINALIZAR-EXIT.
+           EXIT.
