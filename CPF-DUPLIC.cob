@@ -0,0 +1,303 @@
+      *================================================================*
+       IDENTIFICATION                                DIVISION.
+      *================================================================*
+       PROGRAM-ID. CPF-DUPLIC.
+
+      *************************DOCUMENTACAO*****************************
+      ******************************************************************
+      *>                                                              <*
+      *>   DATA.     : 12/01/2026                                     <*
+      *>   ANALISTA. : GABRIEL GREGORIO DA SILVA                      <*
+      *>   OBJETIVO. : RECONCILIACAO NOTURNA DE CPF DUPLICADO. COMO   <*
+      *>                CLIENTE-MASTER-FILE E UM KSDS UNICO POR       <*
+      *>                CLIENTE_CPF, O PONTO ONDE UM CPF PODE SER     <*
+      *>                REPETIDO EH NO ARQUIVO DE TRANSACOES DE       <*
+      *>                MANUTENCAO DO DIA, ANTES DA CARGA -- ESTE     <*
+      *>                PROGRAMA LE CLIMANUT E SINALIZA CADA CPF DE   <*
+      *>                INCLUSAO (FUNCAO "A") QUE APARECA MAIS DE UMA <*
+      *>                VEZ NO MESMO LOTE                             <*
+      *>                                                              <*
+      ******************************************************************
+      ******************************************************************
+
+      *----------------------------------------------------------------*
+      *>   HISTORICO DE ALTERACOES                                     *
+      *----------------------------------------------------------------*
+      *>   09/08/2026  GGS  RG NAO E CHAVE DO CLIENTE-MASTER-FILE,     <*
+      *>                    ENTAO DOIS CPF DIFERENTES PODEM ENTRAR NO <*
+      *>                    MESMO LOTE COM O MESMO RG SEM QUE O KSDS  <*
+      *>                    BARRE A CARGA -- ADICIONADA VERIFICACAO DE<*
+      *>                    RG DUPLICADO NO LOTE (MESMA LOGICA DE     <*
+      *>                    TABELA/SEARCH JA USADA PARA CPF) E         <*
+      *>                    VERIFICACAO DE CPF DE INCLUSAO QUE JA      <*
+      *>                    EXISTE NO ARQUIVO MESTRE                  <*
+      *>   09/08/2026  GGS  TABELAS DE CPF/RG DO LOTE SAO LIMITADAS A <*
+      *>                    1000 OCORRENCIAS -- A PARTIR DA 1001A     <*
+      *>                    OCORRENCIA DISTINTA, O REGISTRO DEIXA DE  <*
+      *>                    SER CONFERIDO CONTRA DUPLICIDADE E ISSO   <*
+      *>                    AGORA E GRAVADO EM DUPCPF E CONTADO EM    <*
+      *>                    SEPARADO, EM VEZ DE SER IGNORADO EM       <*
+      *>                    SILENCIO                                  <*
+      *>   09/08/2026  GGS  MANUT-REG ESTAVA DECLARADO LOCALMENTE SEM <*
+      *>                    O CAMPO MANUT-NOME, DESALINHANDO TODOS OS <*
+      *>                    CAMPOS APOS O CPF EM RELACAO AO LAYOUT    <*
+      *>                    REAL DE CLIMANUT (O MESMO QUE CLIENTE-    <*
+      *>                    MASTER.COB GRAVA) -- A VERIFICACAO DE RG  <*
+      *>                    DUPLICADO ESTAVA LENDO BYTES DO NOME EM   <*
+      *>                    VEZ DO RG. O LAYOUT FOI MOVIDO PARA O     <*
+      *>                    COPYBOOK COMPARTILHADO MANUT-REG, JA      <*
+      *>                    USADO POR CLIENTE-MASTER.COB              <*
+      ******************************************************************
+
+      *================================================================*
+       ENVIRONMENT                                   DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                                           SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+           SELECT MANUT-FILE          ASSIGN TO "CLIMANUT"
+               ORGANIZATION       IS LINE SEQUENTIAL
+               FILE STATUS        IS WRK-STATUS-MANUT.
+
+           SELECT CLIENTE-MASTER-FILE ASSIGN TO "CLIMAST"
+               ORGANIZATION       IS INDEXED
+               ACCESS MODE        IS RANDOM
+               RECORD KEY         IS CLIENTE_CPF
+               FILE STATUS        IS WRK-STATUS-MASTER.
+
+           SELECT EXCECAO-FILE        ASSIGN TO "DUPCPF"
+               ORGANIZATION       IS LINE SEQUENTIAL
+               FILE STATUS        IS WRK-STATUS-EXCECAO.
+
+      *================================================================*
+       DATA                                          DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       FILE                                                    SECTION.
+      *----------------------------------------------------------------*
+       FD  MANUT-FILE.
+           COPY MANUT-REG.
+
+       FD  CLIENTE-MASTER-FILE.
+           COPY CLIENTE-REG.
+
+       FD  EXCECAO-FILE.
+       01  EXCECAO-LINHA              PIC X(80).
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                                        SECTION.
+      *----------------------------------------------------------------*
+       77  WRK-STATUS-MANUT        PIC X(02) VALUE SPACES.
+       77  WRK-STATUS-MASTER       PIC X(02) VALUE SPACES.
+       77  WRK-STATUS-EXCECAO      PIC X(02) VALUE SPACES.
+       77  WRK-EOF-MANUT           PIC X(01) VALUE "N".
+           88 FIM-MANUT                VALUE "S".
+
+       77  WRK-QTDE-LIDOS          PIC 9(07) VALUE ZEROS.
+       77  WRK-QTDE-ADDS           PIC 9(07) VALUE ZEROS.
+       77  WRK-QTDE-DUPLICADOS     PIC 9(07) VALUE ZEROS.
+       77  WRK-QTDE-RG-DUPLIC      PIC 9(07) VALUE ZEROS.
+       77  WRK-QTDE-CPF-NO-MESTRE  PIC 9(07) VALUE ZEROS.
+       77  WRK-QTDE-CPF-ESTOURO    PIC 9(07) VALUE ZEROS.
+       77  WRK-QTDE-RG-ESTOURO     PIC 9(07) VALUE ZEROS.
+
+       77  WRK-MAX-CPF             PIC 9(04) VALUE ZEROS.
+       77  WRK-CPF-ENCONTRADO      PIC X(01) VALUE "N".
+           88 CPF-JA-VISTO             VALUE "S".
+
+       01  WRK-TABELA-CPF.
+           02 WRK-CPF-OCORRENCIA  PIC X(11) OCCURS 1000 TIMES
+                                   INDEXED BY WRK-CPF-IDX.
+
+       77  WRK-MAX-RG              PIC 9(04) VALUE ZEROS.
+       77  WRK-RG-ENCONTRADO       PIC X(01) VALUE "N".
+           88 RG-JA-VISTO              VALUE "S".
+       77  WRK-RG-CHAVE-ATUAL       PIC X(10) VALUE SPACES.
+
+       01  WRK-TABELA-RG.
+           02 WRK-RG-OCORRENCIA   PIC X(10) OCCURS 1000 TIMES
+                                   INDEXED BY WRK-RG-IDX.
+
+       01  WRK-LINHA-EXCECAO.
+           02 FILLER               PIC X(27) VALUE
+               "CPF DUPLICADO NO LOTE: ".
+           02 WRK-EXC-CPF          PIC X(11).
+
+       01  WRK-LINHA-EXCECAO-RG.
+           02 FILLER               PIC X(22) VALUE
+               "RG DUPLICADO NO LOTE: ".
+           02 WRK-EXC-RG-NUMERO    PIC 9(08).
+           02 FILLER               PIC X(01) VALUE "-".
+           02 WRK-EXC-RG-UF        PIC X(02).
+
+       01  WRK-LINHA-EXCECAO-MESTRE.
+           02 FILLER               PIC X(29) VALUE
+               "CPF JA CADASTRADO NO MESTRE: ".
+           02 WRK-EXC-CPF-MESTRE   PIC X(11).
+
+       01  WRK-LINHA-ESTOURO-CPF.
+           02 FILLER               PIC X(38) VALUE
+               "TABELA DE CPF CHEIA, NAO CONFERIDO: ".
+           02 WRK-EXC-CPF-ESTOURO  PIC X(11).
+
+       01  WRK-LINHA-ESTOURO-RG.
+           02 FILLER               PIC X(37) VALUE
+               "TABELA DE RG CHEIA, NAO CONFERIDO: ".
+           02 WRK-EXC-RG-ESTOURO-NUMERO PIC 9(08).
+           02 FILLER               PIC X(01) VALUE "-".
+           02 WRK-EXC-RG-ESTOURO-UF    PIC X(02).
+
+      *================================================================*
+       PROCEDURE                                     DIVISION.
+      *================================================================*
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR       THRU 1000-INICIALIZAR-EXIT.
+           PERFORM 2000-PROCESSAR-MANUT
+               THRU 2000-PROCESSAR-MANUT-EXIT
+               UNTIL FIM-MANUT.
+           PERFORM 9000-FINALIZAR         THRU 9000-FINALIZAR-EXIT.
+           GOBACK.
+
+      *----------------------------------------------------------------*
+       1000-INICIALIZAR.
+      *----------------------------------------------------------------*
+           OPEN INPUT  MANUT-FILE.
+           OPEN INPUT  CLIENTE-MASTER-FILE.
+           OPEN OUTPUT EXCECAO-FILE.
+           PERFORM 2100-LER-MANUT THRU 2100-LER-MANUT-EXIT.
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2000-PROCESSAR-MANUT.
+      *----------------------------------------------------------------*
+           ADD 1 TO WRK-QTDE-LIDOS.
+
+           IF MANUT-ADD
+               PERFORM 3000-VERIFICAR-CPF
+                   THRU 3000-VERIFICAR-CPF-EXIT
+               PERFORM 3500-VERIFICAR-RG
+                   THRU 3500-VERIFICAR-RG-EXIT
+           END-IF.
+
+           PERFORM 2100-LER-MANUT THRU 2100-LER-MANUT-EXIT.
+       2000-PROCESSAR-MANUT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2100-LER-MANUT.
+      *----------------------------------------------------------------*
+           READ MANUT-FILE.
+           IF WRK-STATUS-MANUT = "10"
+               SET FIM-MANUT TO TRUE
+           END-IF.
+       2100-LER-MANUT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       3000-VERIFICAR-CPF.
+      *----------------------------------------------------------------*
+           ADD 1 TO WRK-QTDE-ADDS.
+           MOVE "N" TO WRK-CPF-ENCONTRADO.
+
+           IF WRK-MAX-CPF > ZEROS
+               SET WRK-CPF-IDX TO 1
+               SEARCH WRK-CPF-OCORRENCIA
+                   VARYING WRK-CPF-IDX
+                   AT END
+                       MOVE "N" TO WRK-CPF-ENCONTRADO
+                   WHEN WRK-CPF-OCORRENCIA (WRK-CPF-IDX) = MANUT-CPF
+                       MOVE "S" TO WRK-CPF-ENCONTRADO
+               END-SEARCH
+           END-IF.
+
+           IF CPF-JA-VISTO
+               ADD 1 TO WRK-QTDE-DUPLICADOS
+               MOVE MANUT-CPF TO WRK-EXC-CPF
+               MOVE WRK-LINHA-EXCECAO TO EXCECAO-LINHA
+               WRITE EXCECAO-LINHA
+           ELSE
+               IF WRK-MAX-CPF < 1000
+                   ADD 1 TO WRK-MAX-CPF
+                   MOVE MANUT-CPF TO
+                       WRK-CPF-OCORRENCIA (WRK-MAX-CPF)
+               ELSE
+                   ADD 1 TO WRK-QTDE-CPF-ESTOURO
+                   MOVE MANUT-CPF TO WRK-EXC-CPF-ESTOURO
+                   MOVE WRK-LINHA-ESTOURO-CPF TO EXCECAO-LINHA
+                   WRITE EXCECAO-LINHA
+               END-IF
+
+               MOVE MANUT-CPF TO CLIENTE_CPF
+               READ CLIENTE-MASTER-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       ADD 1 TO WRK-QTDE-CPF-NO-MESTRE
+                       MOVE MANUT-CPF TO WRK-EXC-CPF-MESTRE
+                       MOVE WRK-LINHA-EXCECAO-MESTRE TO EXCECAO-LINHA
+                       WRITE EXCECAO-LINHA
+               END-READ
+           END-IF.
+       3000-VERIFICAR-CPF-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       3500-VERIFICAR-RG.
+      *----------------------------------------------------------------*
+           MOVE "N" TO WRK-RG-ENCONTRADO.
+           MOVE MANUT-RG-NUMERO TO WRK-RG-CHAVE-ATUAL (1:8).
+           MOVE MANUT-RG-UF     TO WRK-RG-CHAVE-ATUAL (9:2).
+
+           IF WRK-MAX-RG > ZEROS
+               SET WRK-RG-IDX TO 1
+               SEARCH WRK-RG-OCORRENCIA
+                   VARYING WRK-RG-IDX
+                   AT END
+                       MOVE "N" TO WRK-RG-ENCONTRADO
+                   WHEN WRK-RG-OCORRENCIA (WRK-RG-IDX)
+                           = WRK-RG-CHAVE-ATUAL
+                       MOVE "S" TO WRK-RG-ENCONTRADO
+               END-SEARCH
+           END-IF.
+
+           IF RG-JA-VISTO
+               ADD 1 TO WRK-QTDE-RG-DUPLIC
+               MOVE MANUT-RG-NUMERO TO WRK-EXC-RG-NUMERO
+               MOVE MANUT-RG-UF     TO WRK-EXC-RG-UF
+               MOVE WRK-LINHA-EXCECAO-RG TO EXCECAO-LINHA
+               WRITE EXCECAO-LINHA
+           ELSE
+               IF WRK-MAX-RG < 1000
+                   ADD 1 TO WRK-MAX-RG
+                   MOVE WRK-RG-CHAVE-ATUAL TO
+                       WRK-RG-OCORRENCIA (WRK-MAX-RG)
+               ELSE
+                   ADD 1 TO WRK-QTDE-RG-ESTOURO
+                   MOVE MANUT-RG-NUMERO TO WRK-EXC-RG-ESTOURO-NUMERO
+                   MOVE MANUT-RG-UF     TO WRK-EXC-RG-ESTOURO-UF
+                   MOVE WRK-LINHA-ESTOURO-RG TO EXCECAO-LINHA
+                   WRITE EXCECAO-LINHA
+               END-IF
+           END-IF.
+       3500-VERIFICAR-RG-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       9000-FINALIZAR.
+      *----------------------------------------------------------------*
+           CLOSE MANUT-FILE.
+           CLOSE CLIENTE-MASTER-FILE.
+           CLOSE EXCECAO-FILE.
+
+           DISPLAY "===== RECONCILIACAO DE CPF/RG DUPLICADO =====".
+           DISPLAY "TRANSACOES LIDAS.....: " WRK-QTDE-LIDOS.
+           DISPLAY "INCLUSOES ANALISADAS.: " WRK-QTDE-ADDS.
+           DISPLAY "CPF DUPLICADOS.......: " WRK-QTDE-DUPLICADOS.
+           DISPLAY "RG DUPLICADOS........: " WRK-QTDE-RG-DUPLIC.
+           DISPLAY "CPF JA NO MESTRE.....: " WRK-QTDE-CPF-NO-MESTRE.
+           DISPLAY "CPF NAO CONFERIDOS...: " WRK-QTDE-CPF-ESTOURO.
+           DISPLAY "RG NAO CONFERIDOS....: " WRK-QTDE-RG-ESTOURO.
+       9000-FINALIZAR-EXIT.
+           EXIT.
