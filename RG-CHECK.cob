@@ -0,0 +1,102 @@
+      *================================================================*
+       IDENTIFICATION                                DIVISION.
+      *================================================================*
+       PROGRAM-ID. RG-CHECK.
+
+      *************************DOCUMENTACAO*****************************
+      ******************************************************************
+      *>                                                              <*
+      *>   DATA.     : 07/01/2026                                     <*
+      *>   ANALISTA. : GABRIEL GREGORIO DA SILVA                      <*
+      *>   OBJETIVO. : VALIDAR O RG INFORMADO -- NUMERO PREENCHIDO,   <*
+      *>                DIGITO VERIFICADOR NUMERICO OU "X" E UF       <*
+      *>                EMISSORA CONSTANTE NA TABELA DE UFS VALIDAS   <*
+      *>                (NAO HA REGRA DE FORMATO/TAMANHO ESPECIFICA   <*
+      *>                POR UF, POIS CADA ESTADO TEM O SEU PROPRIO    <*
+      *>                PADRAO DE EMISSAO). CHAMADO POR CLIENTE-      <*
+      *>                MASTER NA INCLUSAO E ALTERACAO DE CLIENTES    <*
+      *>                                                              <*
+      ******************************************************************
+      ******************************************************************
+
+      *================================================================*
+       DATA                                          DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                                        SECTION.
+      *----------------------------------------------------------------*
+       01  WRK-TABELA-UF.
+           02 FILLER              PIC X(02) VALUE "AC".
+           02 FILLER              PIC X(02) VALUE "AL".
+           02 FILLER              PIC X(02) VALUE "AP".
+           02 FILLER              PIC X(02) VALUE "AM".
+           02 FILLER              PIC X(02) VALUE "BA".
+           02 FILLER              PIC X(02) VALUE "CE".
+           02 FILLER              PIC X(02) VALUE "DF".
+           02 FILLER              PIC X(02) VALUE "ES".
+           02 FILLER              PIC X(02) VALUE "GO".
+           02 FILLER              PIC X(02) VALUE "MA".
+           02 FILLER              PIC X(02) VALUE "MT".
+           02 FILLER              PIC X(02) VALUE "MS".
+           02 FILLER              PIC X(02) VALUE "MG".
+           02 FILLER              PIC X(02) VALUE "PA".
+           02 FILLER              PIC X(02) VALUE "PB".
+           02 FILLER              PIC X(02) VALUE "PR".
+           02 FILLER              PIC X(02) VALUE "PE".
+           02 FILLER              PIC X(02) VALUE "PI".
+           02 FILLER              PIC X(02) VALUE "RJ".
+           02 FILLER              PIC X(02) VALUE "RN".
+           02 FILLER              PIC X(02) VALUE "RS".
+           02 FILLER              PIC X(02) VALUE "RO".
+           02 FILLER              PIC X(02) VALUE "RR".
+           02 FILLER              PIC X(02) VALUE "SC".
+           02 FILLER              PIC X(02) VALUE "SP".
+           02 FILLER              PIC X(02) VALUE "SE".
+           02 FILLER              PIC X(02) VALUE "TO".
+
+       01  WRK-TABELA-UF-R REDEFINES WRK-TABELA-UF.
+           02 WRK-UF-OCORRENCIA   PIC X(02) OCCURS 27 TIMES
+                                   INDEXED BY WRK-UF-IDX.
+
+       77  WRK-UF-ENCONTRADA       PIC X(01) VALUE "N".
+           88 UF-ENCONTRADA            VALUE "S".
+
+      *================================================================*
+       LINKAGE                                       SECTION.
+      *================================================================*
+       01  RG_NUMERO                PIC 9(08).
+       01  RG_DV                    PIC X(01).
+       01  RG_UF                    PIC X(02).
+       01  RG_VALIDO                PIC X(01).
+           88 RG-EH-VALIDO              VALUE "S".
+           88 RG-EH-INVALIDO            VALUE "N".
+
+      *================================================================*
+       PROCEDURE                                     DIVISION
+                   USING RG_NUMERO RG_DV RG_UF RG_VALIDO.
+      *================================================================*
+       0000-MAINLINE.
+           SET RG-EH-INVALIDO TO TRUE.
+
+           IF RG_NUMERO = ZEROS
+               GO TO 0000-MAINLINE-EXIT
+           END-IF.
+
+           IF RG_DV IS NOT NUMERIC
+               AND RG_DV NOT = "X"
+               GO TO 0000-MAINLINE-EXIT
+           END-IF.
+
+           SET WRK-UF-IDX TO 1.
+           SEARCH WRK-UF-OCORRENCIA
+               AT END
+                   MOVE "N" TO WRK-UF-ENCONTRADA
+               WHEN WRK-UF-OCORRENCIA (WRK-UF-IDX) = RG_UF
+                   MOVE "S" TO WRK-UF-ENCONTRADA
+           END-SEARCH.
+
+           IF UF-ENCONTRADA
+               SET RG-EH-VALIDO TO TRUE
+           END-IF.
+       0000-MAINLINE-EXIT.
+           GOBACK.
