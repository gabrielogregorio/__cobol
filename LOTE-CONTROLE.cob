@@ -0,0 +1,199 @@
+      *================================================================*
+       IDENTIFICATION                                DIVISION.
+      *================================================================*
+       PROGRAM-ID. LOTE-CONTROLE.
+
+      *************************DOCUMENTACAO*****************************
+      ******************************************************************
+      *>                                                              <*
+      *>   DATA.     : 09/08/2026                                     <*
+      *>   ANALISTA. : GABRIEL GREGORIO DA SILVA                      <*
+      *>   OBJETIVO. : LER UM LOTE DE REGISTROS DE DETALHE SEGUIDO DE  <*
+      *>                UM CARTAO DE CONTROLE (TRAILER) COM A          <*
+      *>                QUANTIDADE E O VALOR TOTAL ESPERADOS, CONFERIR <*
+      *>                CONTRA O QUE FOI REALMENTE ACUMULADO DURANTE A <*
+      *>                LEITURA E GRAVAR O RESULTADO DA CONFERENCIA NO <*
+      *>                RELATORIO DE RECONCILIACAO DO LOTE             <*
+      *>                                                              <*
+      ******************************************************************
+      ******************************************************************
+
+      *================================================================*
+       ENVIRONMENT                                   DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                                           SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+           SELECT LOTE-FILE           ASSIGN TO "LOTEDET"
+               ORGANIZATION       IS LINE SEQUENTIAL
+               FILE STATUS        IS WRK-STATUS-LOTE.
+
+           SELECT RECONC-FILE         ASSIGN TO "LOTERECO"
+               ORGANIZATION       IS LINE SEQUENTIAL
+               FILE STATUS        IS WRK-STATUS-RECONC.
+
+      *================================================================*
+       DATA                                          DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       FILE                                                    SECTION.
+      *----------------------------------------------------------------*
+       FD  LOTE-FILE.
+       01  LOTE-REG.
+           02 LOTE-TIPO-REG           PIC X(01).
+               88 LOTE-DETALHE            VALUE "D".
+               88 LOTE-TRAILER            VALUE "T".
+           02 LOTE-VALOR              PIC 9(09)V99.
+           02 LOTE-QTDE-CONTROLE      PIC 9(07).
+
+       FD  RECONC-FILE.
+       01  RECONC-LINHA               PIC X(80).
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                                        SECTION.
+      *----------------------------------------------------------------*
+       77  WRK-STATUS-LOTE        PIC X(02) VALUE SPACES.
+       77  WRK-STATUS-RECONC      PIC X(02) VALUE SPACES.
+       77  WRK-FIM-LOTE           PIC X(01) VALUE "N".
+           88 FIM-LOTE                VALUE "S".
+       77  WRK-TRAILER-RECEBIDO   PIC X(01) VALUE "N".
+           88 TRAILER-RECEBIDO        VALUE "S".
+
+       77  WRK-QTDE-ACUMULADA     PIC 9(07) VALUE ZEROS.
+       77  WRK-TOTAL-ACUMULADO    PIC 9(09)V99 VALUE ZEROS.
+
+       77  WRK-QTDE-CONTROLE      PIC 9(07) VALUE ZEROS.
+       77  WRK-TOTAL-CONTROLE     PIC 9(09)V99 VALUE ZEROS.
+
+       01  WRK-LINHA-RESUMO.
+           02 FILLER               PIC X(23) VALUE
+               "QTDE LIDA............: ".
+           02 WRK-R-QTDE-LIDA       PIC Z(6)9.
+           02 FILLER               PIC X(24) VALUE
+               "  QTDE CARTAO CONTROLE: ".
+           02 WRK-R-QTDE-CTRL       PIC Z(6)9.
+
+       01  WRK-LINHA-VALOR.
+           02 FILLER               PIC X(23) VALUE
+               "TOTAL ACUMULADO......: ".
+           02 WRK-R-TOTAL-LIDO      PIC Z(7)9.99.
+           02 FILLER               PIC X(25) VALUE
+               "  TOTAL CARTAO CONTROLE: ".
+           02 WRK-R-TOTAL-CTRL      PIC Z(7)9.99.
+
+       01  WRK-LINHA-RESULTADO.
+           02 FILLER               PIC X(15) VALUE
+               "RESULTADO....: ".
+           02 WRK-R-RESULTADO       PIC X(40).
+
+      *================================================================*
+       PROCEDURE                                     DIVISION.
+      *================================================================*
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR       THRU 1000-INICIALIZAR-EXIT.
+           PERFORM 2000-PROCESSAR-LOTE
+               THRU 2000-PROCESSAR-LOTE-EXIT
+               UNTIL FIM-LOTE.
+           PERFORM 8000-CONFERIR-CONTROLE
+               THRU 8000-CONFERIR-CONTROLE-EXIT.
+           PERFORM 9000-FINALIZAR         THRU 9000-FINALIZAR-EXIT.
+           GOBACK.
+
+      *----------------------------------------------------------------*
+       1000-INICIALIZAR.
+      *----------------------------------------------------------------*
+           OPEN INPUT  LOTE-FILE.
+           OPEN OUTPUT RECONC-FILE.
+
+           MOVE "RECONCILIACAO DO CARTAO DE CONTROLE DO LOTE"
+               TO RECONC-LINHA.
+           WRITE RECONC-LINHA.
+           MOVE SPACES TO RECONC-LINHA.
+           WRITE RECONC-LINHA.
+
+           PERFORM 2100-LER-LOTE THRU 2100-LER-LOTE-EXIT.
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2000-PROCESSAR-LOTE.
+      *----------------------------------------------------------------*
+           IF LOTE-TRAILER
+               SET TRAILER-RECEBIDO TO TRUE
+               MOVE LOTE-QTDE-CONTROLE TO WRK-QTDE-CONTROLE
+               MOVE LOTE-VALOR         TO WRK-TOTAL-CONTROLE
+               SET FIM-LOTE TO TRUE
+           ELSE
+               ADD 1 TO WRK-QTDE-ACUMULADA
+               ADD LOTE-VALOR TO WRK-TOTAL-ACUMULADO
+               PERFORM 2100-LER-LOTE THRU 2100-LER-LOTE-EXIT
+           END-IF.
+       2000-PROCESSAR-LOTE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2100-LER-LOTE.
+      *----------------------------------------------------------------*
+           READ LOTE-FILE.
+           IF WRK-STATUS-LOTE = "10"
+               SET FIM-LOTE TO TRUE
+           END-IF.
+       2100-LER-LOTE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       8000-CONFERIR-CONTROLE.
+      *----------------------------------------------------------------*
+           MOVE WRK-QTDE-ACUMULADA  TO WRK-R-QTDE-LIDA.
+           MOVE WRK-TOTAL-ACUMULADO TO WRK-R-TOTAL-LIDO.
+
+           IF NOT TRAILER-RECEBIDO
+               MOVE "CARTAO DE CONTROLE NAO ENCONTRADO NO LOTE"
+                   TO WRK-R-RESULTADO
+               MOVE WRK-LINHA-RESUMO  TO RECONC-LINHA
+               WRITE RECONC-LINHA
+               MOVE WRK-LINHA-RESULTADO TO RECONC-LINHA
+               WRITE RECONC-LINHA
+               GO TO 8000-CONFERIR-CONTROLE-EXIT
+           END-IF.
+
+           MOVE WRK-QTDE-CONTROLE  TO WRK-R-QTDE-CTRL.
+           MOVE WRK-TOTAL-CONTROLE TO WRK-R-TOTAL-CTRL.
+
+           MOVE WRK-LINHA-RESUMO TO RECONC-LINHA.
+           WRITE RECONC-LINHA.
+           MOVE WRK-LINHA-VALOR TO RECONC-LINHA.
+           WRITE RECONC-LINHA.
+
+           IF (WRK-QTDE-ACUMULADA = WRK-QTDE-CONTROLE)
+               AND (WRK-TOTAL-ACUMULADO = WRK-TOTAL-CONTROLE)
+               MOVE "LOTE CONFERE COM O CARTAO DE CONTROLE"
+                   TO WRK-R-RESULTADO
+           ELSE
+               MOVE "LOTE DIVERGENTE DO CARTAO DE CONTROLE"
+                   TO WRK-R-RESULTADO
+           END-IF.
+
+           MOVE WRK-LINHA-RESULTADO TO RECONC-LINHA.
+           WRITE RECONC-LINHA.
+       8000-CONFERIR-CONTROLE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       9000-FINALIZAR.
+      *----------------------------------------------------------------*
+           CLOSE LOTE-FILE.
+           CLOSE RECONC-FILE.
+
+           DISPLAY "===== RECONCILIACAO DO LOTE =====".
+           DISPLAY "QTDE LIDA............: " WRK-QTDE-ACUMULADA.
+           DISPLAY "TOTAL ACUMULADO......: " WRK-TOTAL-ACUMULADO.
+           IF TRAILER-RECEBIDO
+               DISPLAY "QTDE CARTAO CONTROLE.: " WRK-QTDE-CONTROLE
+               DISPLAY "TOTAL CARTAO CONTROLE: " WRK-TOTAL-CONTROLE
+           ELSE
+               DISPLAY "CARTAO DE CONTROLE NAO ENCONTRADO"
+           END-IF.
+       9000-FINALIZAR-EXIT.
+           EXIT.
