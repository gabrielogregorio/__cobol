@@ -0,0 +1,94 @@
+      *================================================================*
+       IDENTIFICATION                                DIVISION.
+      *================================================================*
+       PROGRAM-ID. CALENDARIO-CHECK.
+
+      *************************DOCUMENTACAO*****************************
+      ******************************************************************
+      *>                                                              <*
+      *>   DATA.     : 12/01/2026                                     <*
+      *>   ANALISTA. : GABRIEL GREGORIO DA SILVA                      <*
+      *>   OBJETIVO. : VERIFICAR SE A DATA INFORMADA EH DIA UTIL,     <*
+      *>                REJEITANDO FINAIS DE SEMANA (SABADO/DOMINGO   <*
+      *>                VIA WRK-DIA-SEMANA) E FERIADOS CADASTRADOS NO <*
+      *>                ARQUIVO DE CALENDARIO DE FERIADOS, PARA QUE   <*
+      *>                JOBS BATCH POSSAM SE AUTO-ADIAR               <*
+      *>                                                              <*
+      ******************************************************************
+      ******************************************************************
+
+      *================================================================*
+       ENVIRONMENT                                   DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                                           SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+           SELECT FERIADO-FILE        ASSIGN TO "FERIADOS"
+               ORGANIZATION       IS INDEXED
+               ACCESS MODE        IS RANDOM
+               RECORD KEY         IS FERIADO_DATA
+               FILE STATUS        IS WRK-STATUS-FERIADO.
+
+      *================================================================*
+       DATA                                          DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       FILE                                                    SECTION.
+      *----------------------------------------------------------------*
+       FD  FERIADO-FILE.
+       01  FERIADO-REG.
+           02 FERIADO_DATA            PIC 9(08).
+           02 FERIADO_DESCRICAO       PIC X(30).
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                                        SECTION.
+      *----------------------------------------------------------------*
+       77  WRK-STATUS-FERIADO     PIC X(02) VALUE SPACES.
+
+      *================================================================*
+       LINKAGE                                       SECTION.
+      *================================================================*
+       01  CALEND_DATA              PIC 9(08).
+       01  CALEND_DIA_SEMANA        PIC 9(01).
+       01  CALEND_DIA_UTIL          PIC X(01).
+           88 CALEND-EH-DIA-UTIL        VALUE "S".
+           88 CALEND-NAO-EH-DIA-UTIL    VALUE "N".
+
+      *================================================================*
+       PROCEDURE                                     DIVISION
+                   USING CALEND_DATA CALEND_DIA_SEMANA
+                         CALEND_DIA_UTIL.
+      *================================================================*
+       0000-MAINLINE.
+           SET CALEND-EH-DIA-UTIL TO TRUE.
+
+           IF CALEND_DIA_SEMANA = 6 OR CALEND_DIA_SEMANA = 7
+               SET CALEND-NAO-EH-DIA-UTIL TO TRUE
+               GO TO 0000-MAINLINE-EXIT
+           END-IF.
+
+           PERFORM 1000-VERIFICAR-FERIADO
+               THRU 1000-VERIFICAR-FERIADO-EXIT.
+       0000-MAINLINE-EXIT.
+           GOBACK.
+
+      *----------------------------------------------------------------*
+       1000-VERIFICAR-FERIADO.
+      *----------------------------------------------------------------*
+           OPEN INPUT FERIADO-FILE.
+           IF WRK-STATUS-FERIADO NOT = "00"
+               GO TO 1000-VERIFICAR-FERIADO-EXIT
+           END-IF.
+
+           MOVE CALEND_DATA TO FERIADO_DATA.
+           READ FERIADO-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET CALEND-NAO-EH-DIA-UTIL TO TRUE
+           END-READ.
+
+           CLOSE FERIADO-FILE.
+       1000-VERIFICAR-FERIADO-EXIT.
+           EXIT.
