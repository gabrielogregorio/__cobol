@@ -0,0 +1,143 @@
+      *================================================================*
+       IDENTIFICATION                                DIVISION.
+      *================================================================*
+       PROGRAM-ID. CLIENTE-EXPORT.
+
+      *************************DOCUMENTACAO*****************************
+      ******************************************************************
+      *>                                                              <*
+      *>   DATA.     : 09/08/2026                                     <*
+      *>   ANALISTA. : GABRIEL GREGORIO DA SILVA                      <*
+      *>   OBJETIVO. : GERAR EXTRATO DE CLIENTES EM LAYOUT POSICIONAL <*
+      *>                DE LARGURA FIXA (SEM DELIMITADOR) PARA ENVIO  <*
+      *>                A SISTEMAS EXTERNOS. CPF E RG SAEM MASCARADOS <*
+      *>                (CALL CPF-MASCARA / RG-MASCARA), POIS O       <*
+      *>                ARQUIVO DE SAIDA CIRCULA FORA DO MESTRE DE    <*
+      *>                CLIENTES                                     <*
+      *>                                                              <*
+      ******************************************************************
+      ******************************************************************
+
+      *================================================================*
+       ENVIRONMENT                                   DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                                           SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+           SELECT CLIENTE-MASTER-FILE ASSIGN TO "CLIMAST"
+               ORGANIZATION       IS INDEXED
+               ACCESS MODE        IS SEQUENTIAL
+               RECORD KEY         IS CLIENTE_CPF
+               FILE STATUS        IS WRK-STATUS-MASTER.
+
+           SELECT EXPORT-FILE         ASSIGN TO "CLIEXPRT"
+               ORGANIZATION       IS LINE SEQUENTIAL
+               FILE STATUS        IS WRK-STATUS-EXPORT.
+
+      *================================================================*
+       DATA                                          DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       FILE                                                    SECTION.
+      *----------------------------------------------------------------*
+       FD  CLIENTE-MASTER-FILE.
+           COPY CLIENTE-REG.
+
+       FD  EXPORT-FILE.
+       01  EXPORT-LINHA               PIC X(80).
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                                        SECTION.
+      *----------------------------------------------------------------*
+       77  WRK-STATUS-MASTER      PIC X(02) VALUE SPACES.
+       77  WRK-STATUS-EXPORT      PIC X(02) VALUE SPACES.
+       77  WRK-FIM-CLIENTE        PIC X(01) VALUE "N".
+           88 FIM-CLIENTE             VALUE "S".
+
+       77  WRK-QTDE-CLIENTES      PIC 9(07) VALUE ZEROS.
+
+       77  WRK-CPF-MASCARADO      PIC X(14) VALUE SPACES.
+       77  WRK-RG-MASCARADO       PIC X(13) VALUE SPACES.
+
+       01  WRK-REGISTRO-EXPORT.
+           02 EXP-CPF              PIC X(14).
+           02 EXP-NOME             PIC X(20).
+           02 EXP-RG               PIC X(13).
+           02 EXP-DATANASC         PIC X(08).
+           02 EXP-GENERO           PIC X(01).
+           02 EXP-CIDADE           PIC X(20).
+           02 FILLER               PIC X(04) VALUE SPACES.
+
+      *================================================================*
+       PROCEDURE                                     DIVISION.
+      *================================================================*
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR       THRU 1000-INICIALIZAR-EXIT.
+           PERFORM 2000-PROCESSAR-CLIENTE
+               THRU 2000-PROCESSAR-CLIENTE-EXIT
+               UNTIL FIM-CLIENTE.
+           PERFORM 9000-FINALIZAR         THRU 9000-FINALIZAR-EXIT.
+           GOBACK.
+
+      *----------------------------------------------------------------*
+       1000-INICIALIZAR.
+      *----------------------------------------------------------------*
+           OPEN INPUT  CLIENTE-MASTER-FILE.
+           OPEN OUTPUT EXPORT-FILE.
+
+           PERFORM 2100-LER-CLIENTE THRU 2100-LER-CLIENTE-EXIT.
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2000-PROCESSAR-CLIENTE.
+      *----------------------------------------------------------------*
+           ADD 1 TO WRK-QTDE-CLIENTES.
+           PERFORM 3000-GRAVAR-REGISTRO
+               THRU 3000-GRAVAR-REGISTRO-EXIT.
+           PERFORM 2100-LER-CLIENTE    THRU 2100-LER-CLIENTE-EXIT.
+       2000-PROCESSAR-CLIENTE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2100-LER-CLIENTE.
+      *----------------------------------------------------------------*
+           READ CLIENTE-MASTER-FILE NEXT RECORD.
+           IF WRK-STATUS-MASTER = "10"
+               SET FIM-CLIENTE TO TRUE
+           END-IF.
+       2100-LER-CLIENTE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       3000-GRAVAR-REGISTRO.
+      *----------------------------------------------------------------*
+           CALL "CPF-MASCARA" USING CLIENTE_CPF WRK-CPF-MASCARADO.
+           CALL "RG-MASCARA"  USING CLIENTE_RG_NUMERO CLIENTE_RG_DV
+               CLIENTE_RG_UF WRK-RG-MASCARADO.
+
+           MOVE WRK-CPF-MASCARADO      TO EXP-CPF.
+           MOVE CLIENTE_NOME           TO EXP-NOME.
+           MOVE WRK-RG-MASCARADO       TO EXP-RG.
+           MOVE DIA                    TO EXP-DATANASC (1:2).
+           MOVE MES                    TO EXP-DATANASC (3:2).
+           MOVE ANO                    TO EXP-DATANASC (5:4).
+           MOVE CLIENTE_GENERO         TO EXP-GENERO.
+           MOVE CLIENTE_END_CIDADE     TO EXP-CIDADE.
+
+           MOVE WRK-REGISTRO-EXPORT TO EXPORT-LINHA.
+           WRITE EXPORT-LINHA.
+       3000-GRAVAR-REGISTRO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       9000-FINALIZAR.
+      *----------------------------------------------------------------*
+           CLOSE CLIENTE-MASTER-FILE.
+           CLOSE EXPORT-FILE.
+
+           DISPLAY "===== EXPORTACAO DE CLIENTES (LARGURA FIXA) =====".
+           DISPLAY "CLIENTES EXPORTADOS..: " WRK-QTDE-CLIENTES.
+       9000-FINALIZAR-EXIT.
+           EXIT.
