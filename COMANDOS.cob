@@ -3,30 +3,162 @@
       *================================================================*
        PROGRAM-ID. COMANDOSBASIOS.
 
+      *************************DOCUMENTACAO*****************************
+      ******************************************************************
+      *>                                                              <*
+      *>   DATA.     : 12/01/2026                                     <*
+      *>   ANALISTA. : GABRIEL GREGORIO DA SILVA                      <*
+      *>   OBJETIVO. : ATUALIZADO PARA LER O OPERADOR/JOB A PARTIR DE <*
+      *>                UM ARQUIVO DE PARAMETRO (EQUIVALENTE A UM     <*
+      *>                PARM DE JCL) EM VEZ DE ACCEPT WRK-NOME, COM   <*
+      *>                QUEDA PARA O ACCEPT INTERATIVO QUANDO O       <*
+      *>                ARQUIVO DE PARAMETRO NAO EXISTE, PARA PERMITIR<*
+      *>                EXECUCAO EM JANELA BATCH NAO ASSISTIDA. VALIDA<*
+      *>                O OPERADOR CONTRA O USER-FILE ANTES DE        <*
+      *>                PERMITIR A CONTINUACAO DO JOB                 <*
+      *>                                                              <*
+      ******************************************************************
+      ******************************************************************
+
+      *----------------------------------------------------------------*
+      *>   HISTORICO DE ALTERACOES                                     *
+      *----------------------------------------------------------------*
+      *>   09/08/2026  GGS  TROCADO STOP RUN POR GOBACK, SINALIZANDO O <*
+      *>                    DESFECHO EM RETURN-CODE (0 = EXECUTOU,    <*
+      *>                    4 = DIA NAO UTIL, 8 = OPERADOR NAO         <*
+      *>                    AUTORIZADO), PARA QUE O PROGRAMA POSSA SER<*
+      *>                    CHAMADO COMO UM STEP DE JOB-CONTROLE.COB  <*
+      *>                    SEM DERRUBAR O RUN UNIT INTEIRO, ALEM DE  <*
+      *>                    CONTINUAR FUNCIONANDO IGUAL QUANDO         <*
+      *>                    EXECUTADO SOZINHO COMO PROGRAMA PRINCIPAL <*
+      *>   09/08/2026  GGS  OPERPARM GANHA UMA SEGUNDA LINHA OPCIONAL <*
+      *>                    (DATA AAAAMMDD + DIGITO DO DIA DA SEMANA) <*
+      *>                    PARA REPROCESSAR O JOB COMO SE FOSSE OUTRO<*
+      *>                    DIA, SEM DEPENDER DO RELOGIO DO SISTEMA.  <*
+      *>                    SEM A SEGUNDA LINHA, CONTINUA USANDO A    <*
+      *>                    DATA CORRENTE VIA ACCEPT FROM DATE        <*
+      ******************************************************************
+      ******************************************************************
+
+      *================================================================*
+       ENVIRONMENT                       DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                               SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+           SELECT PARM-FILE           ASSIGN TO "OPERPARM"
+               ORGANIZATION       IS LINE SEQUENTIAL
+               FILE STATUS        IS WRK-STATUS-PARM.
+
+           SELECT RUN-LOG-FILE        ASSIGN TO "RUNLOG"
+               ORGANIZATION       IS LINE SEQUENTIAL
+               FILE STATUS        IS WRK-STATUS-RUNLOG.
+
+           SELECT USER-FILE           ASSIGN TO "USERFILE"
+               ORGANIZATION       IS INDEXED
+               ACCESS MODE        IS RANDOM
+               RECORD KEY         IS USER_ID
+               FILE STATUS        IS WRK-STATUS-USER.
+
       *================================================================*
        DATA                              DIVISION.
       *================================================================*
+      *----------------------------------------------------------------*
+       FILE                                        SECTION.
+      *----------------------------------------------------------------*
+       FD  PARM-FILE.
+       01  PARM-REG               PIC X(20).
+
+       FD  RUN-LOG-FILE.
+       01  RUNLOG-LINHA               PIC X(80).
+
+       FD  USER-FILE.
+       01  USER-REG.
+           02 USER_ID                 PIC X(20).
+           02 USER_PROGRAMA           PIC X(08) OCCURS 10 TIMES
+                                           INDEXED BY WRK-USER-PROG-IDX.
 
       *----------------------------------------------------------------*
        WORKING-STORAGE                            SECTION.
       *----------------------------------------------------------------*
-
+       77  WRK-STATUS-PARM    PIC X(02) VALUE SPACES.
        77  WRK-NOME           PIC X(20) VALUE SPACES.
        77  WRK-DATA-SISTEMA   PIC 9(6) VALUE ZEROS.
        77  WRK-DATA-JULIANA   PIC 9(5) VALUE ZEROS.
        77  WRK-DIA-SEMANA     PIC 9(1) VALUE ZEROS.
        77  WRK-HORA           PIC 9(8) VALUE ZEROS.
+       77  WRK-DATA-COMPLETA  PIC 9(8) VALUE ZEROS.
+       77  WRK-DIA-UTIL       PIC X(01) VALUE "S".
+           88 EH-DIA-UTIL         VALUE "S".
+
+       77  WRK-PARM-DATA      PIC X(20) VALUE SPACES.
+       77  WRK-TEM-DATA-PARM  PIC X(01) VALUE "N".
+           88 TEM-DATA-PARM       VALUE "S".
+       77  WRK-DATA-PARM      PIC 9(08) VALUE ZEROS.
+       77  WRK-DIA-SEMANA-PARM PIC 9(01) VALUE ZEROS.
+
+       77  WRK-STATUS-RUNLOG  PIC X(02) VALUE SPACES.
+       01  WRK-HORA-INICIO    PIC 9(8) VALUE ZEROS.
+       01  WRK-HORA-INICIO-R REDEFINES WRK-HORA-INICIO.
+           02 WRK-HI-HH           PIC 9(02).
+           02 WRK-HI-MM           PIC 9(02).
+           02 WRK-HI-SS           PIC 9(02).
+           02 WRK-HI-CC           PIC 9(02).
+       01  WRK-HORA-FIM       PIC 9(8) VALUE ZEROS.
+       01  WRK-HORA-FIM-R REDEFINES WRK-HORA-FIM.
+           02 WRK-HF-HH           PIC 9(02).
+           02 WRK-HF-MM           PIC 9(02).
+           02 WRK-HF-SS           PIC 9(02).
+           02 WRK-HF-CC           PIC 9(02).
+       77  WRK-CENTI-INICIO   PIC 9(09) VALUE ZEROS.
+       77  WRK-CENTI-FIM      PIC 9(09) VALUE ZEROS.
+       77  WRK-CENTI-ELAPSED  PIC S9(09) VALUE ZEROS.
+       77  WRK-CENTI-POR-DIA  PIC 9(09) VALUE 8640000.
+       77  WRK-ELAPSED        PIC 9(8) VALUE ZEROS.
+
+       77  WRK-STATUS-USER    PIC X(02) VALUE SPACES.
+       77  WRK-USER-AUTORIZADO PIC X(01) VALUE "N".
+           88 USER-EH-AUTORIZADO  VALUE "S".
+       77  WRK-MAX-USER-PROG  PIC 9(02) VALUE 10.
+
+       01  WRK-RUNLOG-DETALHE.
+           02 FILLER               PIC X(06) VALUE "JOB - ".
+           02 WRK-RL-JOB           PIC X(20).
+           02 FILLER               PIC X(09) VALUE " INICIO: ".
+           02 WRK-RL-INICIO        PIC 9(8).
+           02 FILLER               PIC X(06) VALUE " FIM: ".
+           02 WRK-RL-FIM           PIC 9(8).
+           02 FILLER               PIC X(11) VALUE " ELAPSED: ".
+           02 WRK-RL-ELAPSED       PIC 9(8).
 
       *================================================================*
        PROCEDURE                         DIVISION.
       *================================================================*
-           ACCEPT   WRK-NOME.
+       0000-MAINLINE.
+           ACCEPT    WRK-HORA-INICIO FROM TIME.
+           PERFORM 1000-OBTER-OPERADOR THRU 1000-OBTER-OPERADOR-EXIT.
+           PERFORM 1500-VALIDAR-OPERADOR
+               THRU 1500-VALIDAR-OPERADOR-EXIT.
+           IF NOT USER-EH-AUTORIZADO
+               DISPLAY "OPERADOR NAO AUTORIZADO: " WRK-NOME
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
            DISPLAY  "OLA " WRK-NOME.
 
            ACCEPT   WRK-DATA-JULIANA FROM DAY.
            ACCEPT   WRK-DATA-SISTEMA FROM DATE.
+           ACCEPT   WRK-DATA-COMPLETA FROM DATE YYYYMMDD.
            ACCEPT   WRK-DIA-SEMANA FROM DAY-OF-WEEK.
 
+           IF TEM-DATA-PARM
+               DISPLAY "DATA/DIA DA SEMANA SUBSTITUIDOS POR PARAMETRO"
+               MOVE WRK-DATA-PARM       TO WRK-DATA-COMPLETA
+               MOVE WRK-DIA-SEMANA-PARM TO WRK-DIA-SEMANA
+           END-IF.
+
            ACCEPT   WRK-HORA FROM TIME.
            DISPLAY  WRK-DATA-SISTEMA.
            DISPLAY  WRK-DATA-JULIANA.
@@ -37,4 +169,104 @@
       *    HORA / MINUTO
            DISPLAY  "WRK HORA VARIAVEL: " WRK-HORA.
 
-           STOP RUN.
+           CALL "CALENDARIO-CHECK" USING WRK-DATA-COMPLETA
+               WRK-DIA-SEMANA WRK-DIA-UTIL.
+           IF NOT EH-DIA-UTIL
+               DISPLAY "HOJE NAO E DIA UTIL, JOB NAO SERA EXECUTADO"
+               PERFORM 9000-GRAVAR-RUNLOG THRU 9000-GRAVAR-RUNLOG-EXIT
+               MOVE 4 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           PERFORM 9000-GRAVAR-RUNLOG THRU 9000-GRAVAR-RUNLOG-EXIT.
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
+
+      *----------------------------------------------------------------*
+       1000-OBTER-OPERADOR.
+      *----------------------------------------------------------------*
+           OPEN INPUT PARM-FILE.
+           IF WRK-STATUS-PARM NOT = "00"
+               ACCEPT WRK-NOME
+               GO TO 1000-OBTER-OPERADOR-EXIT
+           END-IF.
+
+           READ PARM-FILE INTO WRK-NOME.
+
+           READ PARM-FILE INTO WRK-PARM-DATA
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF WRK-PARM-DATA NOT = SPACES
+                       MOVE WRK-PARM-DATA (1:8) TO WRK-DATA-PARM
+                       MOVE WRK-PARM-DATA (9:1) TO WRK-DIA-SEMANA-PARM
+                       SET TEM-DATA-PARM TO TRUE
+                   END-IF
+           END-READ.
+
+           CLOSE PARM-FILE.
+       1000-OBTER-OPERADOR-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       1500-VALIDAR-OPERADOR.
+      *----------------------------------------------------------------*
+           MOVE "N" TO WRK-USER-AUTORIZADO.
+
+           OPEN INPUT USER-FILE.
+           IF WRK-STATUS-USER NOT = "00"
+               GO TO 1500-VALIDAR-OPERADOR-EXIT
+           END-IF.
+
+           MOVE WRK-NOME TO USER_ID.
+           READ USER-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET WRK-USER-PROG-IDX TO 1
+                   SEARCH USER_PROGRAMA
+                       AT END
+                           CONTINUE
+                       WHEN USER_PROGRAMA (WRK-USER-PROG-IDX)
+                               = "COMANDOSBASIOS"
+                           SET USER-EH-AUTORIZADO TO TRUE
+                   END-SEARCH
+           END-READ.
+
+           CLOSE USER-FILE.
+       1500-VALIDAR-OPERADOR-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       9000-GRAVAR-RUNLOG.
+      *----------------------------------------------------------------*
+           ACCEPT WRK-HORA-FIM FROM TIME.
+
+           COMPUTE WRK-CENTI-INICIO =
+               (WRK-HI-HH * 360000) + (WRK-HI-MM * 6000)
+               + (WRK-HI-SS * 100) + WRK-HI-CC.
+           COMPUTE WRK-CENTI-FIM =
+               (WRK-HF-HH * 360000) + (WRK-HF-MM * 6000)
+               + (WRK-HF-SS * 100) + WRK-HF-CC.
+
+           COMPUTE WRK-CENTI-ELAPSED = WRK-CENTI-FIM - WRK-CENTI-INICIO.
+           IF WRK-CENTI-ELAPSED < ZEROS
+               ADD WRK-CENTI-POR-DIA TO WRK-CENTI-ELAPSED
+           END-IF.
+           MOVE WRK-CENTI-ELAPSED TO WRK-ELAPSED.
+
+           MOVE WRK-NOME        TO WRK-RL-JOB.
+           MOVE WRK-HORA-INICIO TO WRK-RL-INICIO.
+           MOVE WRK-HORA-FIM    TO WRK-RL-FIM.
+           MOVE WRK-ELAPSED     TO WRK-RL-ELAPSED.
+           MOVE WRK-RUNLOG-DETALHE TO RUNLOG-LINHA.
+
+           OPEN EXTEND RUN-LOG-FILE.
+           IF WRK-STATUS-RUNLOG NOT = "00"
+               OPEN OUTPUT RUN-LOG-FILE
+           END-IF.
+
+           WRITE RUNLOG-LINHA.
+           CLOSE RUN-LOG-FILE.
+       9000-GRAVAR-RUNLOG-EXIT.
+           EXIT.
