@@ -0,0 +1,151 @@
+      *================================================================*
+       IDENTIFICATION                                DIVISION.
+      *================================================================*
+       PROGRAM-ID. CPF-CHECK.
+
+      *************************DOCUMENTACAO*****************************
+      ******************************************************************
+      *>                                                              <*
+      *>   DATA.     : 06/01/2026                                     <*
+      *>   ANALISTA. : GABRIEL GREGORIO DA SILVA                      <*
+      *>   OBJETIVO. : VALIDAR O CPF PELO ALGORITMO PADRAO DE         <*
+      *>                DIGITO VERIFICADOR (MODULO 11), CHAMADO POR   <*
+      *>                CLIENTE-MASTER E DEMAIS PROGRAMAS QUE         <*
+      *>                RECEBEM CPF DE CLIENTE                        <*
+      *>                                                              <*
+      ******************************************************************
+      ******************************************************************
+
+      *================================================================*
+       DATA                                          DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                                        SECTION.
+      *----------------------------------------------------------------*
+       77  WRK-INDICE              PIC 9(02) VALUE ZEROS.
+       77  WRK-PESO                PIC 9(02) VALUE ZEROS.
+       77  WRK-SOMA                PIC 9(05) VALUE ZEROS.
+       77  WRK-SOMA-X10             PIC 9(07) VALUE ZEROS.
+       77  WRK-QUOCIENTE            PIC 9(05) VALUE ZEROS.
+       77  WRK-RESTO               PIC 9(05) VALUE ZEROS.
+       77  WRK-DIGITO1-CALC        PIC 9(01) VALUE ZEROS.
+       77  WRK-DIGITO2-CALC        PIC 9(01) VALUE ZEROS.
+       77  WRK-TODOS-IGUAIS        PIC X(01) VALUE "N".
+           88 CPF-TODOS-DIGITOS-IGUAIS VALUE "S".
+
+       01  WRK-CPF-NUMERICO.
+           02 WRK-CPF-DIG OCCURS 11 TIMES PIC 9(01).
+
+      *================================================================*
+       LINKAGE                                       SECTION.
+      *================================================================*
+       01  CPF_ENTRADA             PIC X(11).
+       01  CPF_VALIDO              PIC X(01).
+           88 CPF-EH-VALIDO            VALUE "S".
+           88 CPF-EH-INVALIDO          VALUE "N".
+
+      *================================================================*
+       PROCEDURE                                     DIVISION
+                   USING CPF_ENTRADA CPF_VALIDO.
+      *================================================================*
+       0000-MAINLINE.
+           SET CPF-EH-INVALIDO TO TRUE.
+
+           IF CPF_ENTRADA IS NOT NUMERIC
+               GO TO 0000-MAINLINE-EXIT
+           END-IF.
+
+           PERFORM 1000-EXPLODIR-CPF THRU 1000-EXPLODIR-CPF-EXIT.
+           PERFORM 1100-VERIFICAR-REPETIDO
+               THRU 1100-VERIFICAR-REPETIDO-EXIT.
+
+           IF CPF-TODOS-DIGITOS-IGUAIS
+               GO TO 0000-MAINLINE-EXIT
+           END-IF.
+
+           PERFORM 2000-CALCULAR-DIGITO1
+               THRU 2000-CALCULAR-DIGITO1-EXIT.
+           PERFORM 3000-CALCULAR-DIGITO2
+               THRU 3000-CALCULAR-DIGITO2-EXIT.
+
+           IF WRK-DIGITO1-CALC = WRK-CPF-DIG (10)
+               AND WRK-DIGITO2-CALC = WRK-CPF-DIG (11)
+               SET CPF-EH-VALIDO TO TRUE
+           END-IF.
+       0000-MAINLINE-EXIT.
+           GOBACK.
+
+      *----------------------------------------------------------------*
+       1000-EXPLODIR-CPF.
+      *----------------------------------------------------------------*
+           PERFORM 1010-MOVER-DIGITO VARYING WRK-INDICE
+               FROM 1 BY 1 UNTIL WRK-INDICE > 11.
+       1000-EXPLODIR-CPF-EXIT.
+           EXIT.
+
+       1010-MOVER-DIGITO.
+           MOVE CPF_ENTRADA (WRK-INDICE:1) TO WRK-CPF-DIG (WRK-INDICE).
+
+
+      *----------------------------------------------------------------*
+       1100-VERIFICAR-REPETIDO.
+      *----------------------------------------------------------------*
+           SET CPF-TODOS-DIGITOS-IGUAIS TO TRUE.
+           PERFORM 1110-COMPARAR-DIGITO VARYING WRK-INDICE
+               FROM 2 BY 1 UNTIL WRK-INDICE > 11.
+       1100-VERIFICAR-REPETIDO-EXIT.
+           EXIT.
+
+       1110-COMPARAR-DIGITO.
+           IF WRK-CPF-DIG (WRK-INDICE) NOT = WRK-CPF-DIG (1)
+               MOVE "N" TO WRK-TODOS-IGUAIS
+           END-IF.
+
+
+      *----------------------------------------------------------------*
+       2000-CALCULAR-DIGITO1.
+      *----------------------------------------------------------------*
+           MOVE ZEROS TO WRK-SOMA.
+           MOVE 10    TO WRK-PESO.
+           PERFORM 2010-SOMAR-DIGITO1 VARYING WRK-INDICE
+               FROM 1 BY 1 UNTIL WRK-INDICE > 9.
+
+           COMPUTE WRK-SOMA-X10 = WRK-SOMA * 10.
+           DIVIDE WRK-SOMA-X10 BY 11 GIVING WRK-QUOCIENTE
+               REMAINDER WRK-RESTO.
+           IF WRK-RESTO > 9
+               MOVE 0 TO WRK-DIGITO1-CALC
+           ELSE
+               MOVE WRK-RESTO TO WRK-DIGITO1-CALC
+           END-IF.
+       2000-CALCULAR-DIGITO1-EXIT.
+           EXIT.
+
+       2010-SOMAR-DIGITO1.
+           COMPUTE WRK-SOMA = WRK-SOMA +
+               (WRK-CPF-DIG (WRK-INDICE) * WRK-PESO).
+           SUBTRACT 1 FROM WRK-PESO.
+
+      *----------------------------------------------------------------*
+       3000-CALCULAR-DIGITO2.
+      *----------------------------------------------------------------*
+           MOVE ZEROS TO WRK-SOMA.
+           MOVE 11    TO WRK-PESO.
+           PERFORM 3010-SOMAR-DIGITO2 VARYING WRK-INDICE
+               FROM 1 BY 1 UNTIL WRK-INDICE > 10.
+
+           COMPUTE WRK-SOMA-X10 = WRK-SOMA * 10.
+           DIVIDE WRK-SOMA-X10 BY 11 GIVING WRK-QUOCIENTE
+               REMAINDER WRK-RESTO.
+           IF WRK-RESTO > 9
+               MOVE 0 TO WRK-DIGITO2-CALC
+           ELSE
+               MOVE WRK-RESTO TO WRK-DIGITO2-CALC
+           END-IF.
+       3000-CALCULAR-DIGITO2-EXIT.
+           EXIT.
+
+       3010-SOMAR-DIGITO2.
+           COMPUTE WRK-SOMA = WRK-SOMA +
+               (WRK-CPF-DIG (WRK-INDICE) * WRK-PESO).
+           SUBTRACT 1 FROM WRK-PESO.
