@@ -0,0 +1,91 @@
+      *================================================================*
+       IDENTIFICATION                                DIVISION.
+      *================================================================*
+       PROGRAM-ID. CEP-CHECK.
+
+      *************************DOCUMENTACAO*****************************
+      ******************************************************************
+      *>                                                              <*
+      *>   DATA.     : 08/01/2026                                     <*
+      *>   ANALISTA. : GABRIEL GREGORIO DA SILVA                      <*
+      *>   OBJETIVO. : VALIDAR O CEP INFORMADO NO ENDERECO DO CLIENTE <*
+      *>                CONTRA O ARQUIVO DE REFERENCIA DE CEPS,       <*
+      *>                DEVOLVENDO CIDADE/UF QUANDO ENCONTRADO        <*
+      *>                                                              <*
+      ******************************************************************
+      ******************************************************************
+
+      *================================================================*
+       ENVIRONMENT                                   DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                                           SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+           SELECT CEP-REF-FILE        ASSIGN TO "CEPDB"
+               ORGANIZATION       IS INDEXED
+               ACCESS MODE        IS RANDOM
+               RECORD KEY         IS CEP_REF_CODIGO
+               FILE STATUS        IS WRK-STATUS-CEP.
+
+      *================================================================*
+       DATA                                          DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       FILE                                                    SECTION.
+      *----------------------------------------------------------------*
+       FD  CEP-REF-FILE.
+       01  CEP-REF-REG.
+           02 CEP_REF_CODIGO      PIC 9(08).
+           02 CEP_REF_LOGRADOURO  PIC X(30).
+           02 CEP_REF_BAIRRO      PIC X(20).
+           02 CEP_REF_CIDADE      PIC X(20).
+           02 CEP_REF_UF          PIC X(02).
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                                        SECTION.
+      *----------------------------------------------------------------*
+       77  WRK-STATUS-CEP          PIC X(02) VALUE SPACES.
+
+      *================================================================*
+       LINKAGE                                       SECTION.
+      *================================================================*
+       01  CEP_ENTRADA              PIC 9(08).
+       01  CEP_VALIDO                PIC X(01).
+           88 CEP-EH-VALIDO              VALUE "S".
+           88 CEP-EH-INVALIDO            VALUE "N".
+       01  CEP_CIDADE_SAIDA           PIC X(20).
+       01  CEP_UF_SAIDA               PIC X(02).
+
+      *================================================================*
+       PROCEDURE                                     DIVISION
+                   USING CEP_ENTRADA CEP_VALIDO
+                         CEP_CIDADE_SAIDA CEP_UF_SAIDA.
+      *================================================================*
+       0000-MAINLINE.
+           SET CEP-EH-INVALIDO TO TRUE.
+           MOVE SPACES TO CEP_CIDADE_SAIDA CEP_UF_SAIDA.
+
+           IF CEP_ENTRADA = ZEROS
+               GO TO 0000-MAINLINE-EXIT
+           END-IF.
+
+           OPEN INPUT CEP-REF-FILE.
+           IF WRK-STATUS-CEP NOT = "00"
+               CLOSE CEP-REF-FILE
+               GO TO 0000-MAINLINE-EXIT
+           END-IF.
+
+           MOVE CEP_ENTRADA TO CEP_REF_CODIGO.
+           READ CEP-REF-FILE
+               INVALID KEY
+                   CLOSE CEP-REF-FILE
+                   GO TO 0000-MAINLINE-EXIT
+           END-READ.
+
+           MOVE CEP_REF_CIDADE TO CEP_CIDADE_SAIDA.
+           MOVE CEP_REF_UF     TO CEP_UF_SAIDA.
+           SET CEP-EH-VALIDO TO TRUE.
+           CLOSE CEP-REF-FILE.
+       0000-MAINLINE-EXIT.
+           GOBACK.
