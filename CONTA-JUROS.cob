@@ -0,0 +1,192 @@
+      *================================================================*
+       IDENTIFICATION                                DIVISION.
+      *================================================================*
+       PROGRAM-ID. CONTA-JUROS.
+
+      *************************DOCUMENTACAO*****************************
+      ******************************************************************
+      *>                                                              <*
+      *>   DATA.     : 09/08/2026                                     <*
+      *>   ANALISTA. : GABRIEL GREGORIO DA SILVA                      <*
+      *>   OBJETIVO. : VARRER O ARQUIVO MESTRE DE CONTAS (CONTASDB) E  <*
+      *>                LANCAR OS JUROS DO PERIODO EM CADA SALDO --    <*
+      *>                TAXA DEVEDORA SOBRE SALDOS NEGATIVOS (IGUAL A  <*
+      *>                UM ROTATIVO) E TAXA CREDORA SOBRE SALDOS       <*
+      *>                POSITIVOS (IGUAL A UMA POUPANCA), AMBAS LIDAS  <*
+      *>                DE JUROSPARM NO MESMO IDIOMA DE PARAMETRO JA   <*
+      *>                USADO EM TAXAPARM/OPERPARM/CKPTPARM, CAINDO NO <*
+      *>                PADRAO DIARIO QUANDO O ARQUIVO NAO EXISTE      <*
+      *>                                                              <*
+      ******************************************************************
+      ******************************************************************
+
+      *================================================================*
+       ENVIRONMENT                                   DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                                           SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+           SELECT CONTA-FILE          ASSIGN TO "CONTASDB"
+               ORGANIZATION       IS INDEXED
+               ACCESS MODE        IS DYNAMIC
+               RECORD KEY         IS CONTA_NUMERO
+               FILE STATUS        IS WRK-STATUS-CONTA.
+
+           SELECT JUROS-PARM-FILE     ASSIGN TO "JUROSPARM"
+               ORGANIZATION       IS LINE SEQUENTIAL
+               FILE STATUS        IS WRK-STATUS-JPARM.
+
+           SELECT JUROS-RELAT-FILE    ASSIGN TO "JUROSREL"
+               ORGANIZATION       IS LINE SEQUENTIAL
+               FILE STATUS        IS WRK-STATUS-JREL.
+
+      *================================================================*
+       DATA                                          DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       FILE                                                    SECTION.
+      *----------------------------------------------------------------*
+       FD  CONTA-FILE.
+           COPY CONTA-REG.
+
+       FD  JUROS-PARM-FILE.
+       01  JUROS-PARM-REG.
+           02 JPARM-PERIODICIDADE     PIC X(01).
+           02 JPARM-TAXA-DEVEDORA     PIC 9(01)V9(06).
+           02 JPARM-TAXA-CREDORA      PIC 9(01)V9(06).
+
+       FD  JUROS-RELAT-FILE.
+       01  JUROS-RELAT-LINHA          PIC X(80).
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                                        SECTION.
+      *----------------------------------------------------------------*
+       77  WRK-STATUS-CONTA       PIC X(02) VALUE SPACES.
+       77  WRK-STATUS-JPARM       PIC X(02) VALUE SPACES.
+       77  WRK-STATUS-JREL        PIC X(02) VALUE SPACES.
+       77  WRK-FIM-CONTA          PIC X(01) VALUE "N".
+           88 FIM-CONTA               VALUE "S".
+
+       77  WRK-PERIODICIDADE      PIC X(01) VALUE "D".
+           88 JUROS-DIARIO            VALUE "D".
+           88 JUROS-MENSAL            VALUE "M".
+       77  WRK-TAXA-DEVEDORA      PIC 9(01)V9(06) VALUE 0.000500.
+       77  WRK-TAXA-CREDORA       PIC 9(01)V9(06) VALUE 0.000100.
+
+       77  WRK-JUROS-CALCULADO    PIC S9(09)V99 VALUE ZEROS.
+       77  WRK-JUROS-ABSOLUTO     PIC 9(09)V99 VALUE ZEROS.
+       77  WRK-QTDE-CONTAS        PIC 9(07) VALUE ZEROS.
+       77  WRK-TOTAL-DEVEDOR      PIC 9(13)V99 VALUE ZEROS.
+       77  WRK-TOTAL-CREDOR       PIC 9(13)V99 VALUE ZEROS.
+
+       01  WRK-LINHA-JUROS.
+           02 FILLER               PIC X(08) VALUE "CONTA : ".
+           02 WRK-J-NUMERO          PIC Z(7)9.
+           02 FILLER               PIC X(09) VALUE " JUROS: ".
+           02 WRK-J-VALOR           PIC -(8)9.99.
+           02 FILLER               PIC X(14) VALUE " NOVO SALDO: ".
+           02 WRK-J-SALDO           PIC -(8)9.99.
+
+      *================================================================*
+       PROCEDURE                                     DIVISION.
+      *================================================================*
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR       THRU 1000-INICIALIZAR-EXIT.
+           PERFORM 2000-PROCESSAR-CONTA
+               THRU 2000-PROCESSAR-CONTA-EXIT
+               UNTIL FIM-CONTA.
+           PERFORM 9000-FINALIZAR         THRU 9000-FINALIZAR-EXIT.
+           GOBACK.
+
+      *----------------------------------------------------------------*
+       1000-INICIALIZAR.
+      *----------------------------------------------------------------*
+           OPEN I-O   CONTA-FILE.
+           OPEN OUTPUT JUROS-RELAT-FILE.
+
+           PERFORM 1050-OBTER-PARAMETROS
+               THRU 1050-OBTER-PARAMETROS-EXIT.
+
+           MOVE LOW-VALUES TO CONTA-REG.
+           START CONTA-FILE KEY IS NOT LESS THAN CONTA_NUMERO
+               INVALID KEY
+                   SET FIM-CONTA TO TRUE
+           END-START.
+
+           IF NOT FIM-CONTA
+               PERFORM 2100-LER-CONTA THRU 2100-LER-CONTA-EXIT
+           END-IF.
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       1050-OBTER-PARAMETROS.
+      *----------------------------------------------------------------*
+           OPEN INPUT JUROS-PARM-FILE.
+           IF WRK-STATUS-JPARM = "00"
+               READ JUROS-PARM-FILE
+                   NOT AT END
+                       IF JPARM-PERIODICIDADE NOT = SPACE
+                           MOVE JPARM-PERIODICIDADE TO WRK-PERIODICIDADE
+                           MOVE JPARM-TAXA-DEVEDORA TO WRK-TAXA-DEVEDORA
+                           MOVE JPARM-TAXA-CREDORA  TO WRK-TAXA-CREDORA
+                       END-IF
+               END-READ
+               CLOSE JUROS-PARM-FILE
+           END-IF.
+       1050-OBTER-PARAMETROS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2000-PROCESSAR-CONTA.
+      *----------------------------------------------------------------*
+           ADD 1 TO WRK-QTDE-CONTAS.
+
+           IF CONTA_SALDO < ZEROS
+               COMPUTE WRK-JUROS-CALCULADO ROUNDED =
+                       CONTA_SALDO * WRK-TAXA-DEVEDORA
+               COMPUTE WRK-JUROS-ABSOLUTO = WRK-JUROS-CALCULADO * -1
+               ADD WRK-JUROS-ABSOLUTO TO WRK-TOTAL-DEVEDOR
+           ELSE
+               COMPUTE WRK-JUROS-CALCULADO ROUNDED =
+                       CONTA_SALDO * WRK-TAXA-CREDORA
+               ADD WRK-JUROS-CALCULADO TO WRK-TOTAL-CREDOR
+           END-IF.
+
+           ADD WRK-JUROS-CALCULADO TO CONTA_SALDO.
+           REWRITE CONTA-REG.
+
+           MOVE CONTA_NUMERO        TO WRK-J-NUMERO.
+           MOVE WRK-JUROS-CALCULADO TO WRK-J-VALOR.
+           MOVE CONTA_SALDO         TO WRK-J-SALDO.
+           MOVE WRK-LINHA-JUROS     TO JUROS-RELAT-LINHA.
+           WRITE JUROS-RELAT-LINHA.
+
+           PERFORM 2100-LER-CONTA THRU 2100-LER-CONTA-EXIT.
+       2000-PROCESSAR-CONTA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2100-LER-CONTA.
+      *----------------------------------------------------------------*
+           READ CONTA-FILE NEXT RECORD.
+           IF WRK-STATUS-CONTA = "10"
+               SET FIM-CONTA TO TRUE
+           END-IF.
+       2100-LER-CONTA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       9000-FINALIZAR.
+      *----------------------------------------------------------------*
+           CLOSE CONTA-FILE.
+           CLOSE JUROS-RELAT-FILE.
+
+           DISPLAY "===== ACRESCIMO DE JUROS (" WRK-PERIODICIDADE
+               ") =====".
+           DISPLAY "CONTAS PROCESSADAS...: " WRK-QTDE-CONTAS.
+           DISPLAY "JUROS DEVEDORES LANC.: " WRK-TOTAL-DEVEDOR.
+           DISPLAY "JUROS CREDORES LANC..: " WRK-TOTAL-CREDOR.
+       9000-FINALIZAR-EXIT.
+           EXIT.
