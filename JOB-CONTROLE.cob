@@ -0,0 +1,165 @@
+      *================================================================*
+       IDENTIFICATION                                DIVISION.
+      *================================================================*
+       PROGRAM-ID. JOB-CONTROLE.
+
+      *************************DOCUMENTACAO*****************************
+      ******************************************************************
+      *>                                                              <*
+      *>   DATA.     : 09/08/2026                                     <*
+      *>   ANALISTA. : GABRIEL GREGORIO DA SILVA                      <*
+      *>   OBJETIVO. : DRIVER DO PROCESSAMENTO NOTURNO, CHAMANDO EM   <*
+      *>                SEQUENCIA OS PROGRAMAS BATCH DESTE SISTEMA    <*
+      *>                (EQUIVALENTE A UM STREAM DE STEPS DE JCL COM  <*
+      *>                COND=) EM VEZ DE CADA UM SER DISPARADO A MAO. <*
+      *>                APOS CADA CALL, CONFERE O RETURN-CODE DO      <*
+      *>                PROGRAMA CHAMADO: RETURN-CODE 8 OU MAIOR      <*
+      *>                INTERROMPE A CADEIA (EQUIVALENTE A UM ABEND/  <*
+      *>                COND DE JCL), RETURN-CODE 4 E TRATADO COMO    <*
+      *>                AVISO (STEP PULADO, CADEIA CONTINUA) E        <*
+      *>                RETURN-CODE ZERO SEGUE NORMALMENTE. OS        <*
+      *>                PROGRAMAS-AULA ORIGINAIS (DIVIDE/MULTIPLY/    <*
+      *>                COMANDOS-ARITIMETRICOS/CONDICAO-DE-*/REGRAS-  <*
+      *>                DE-PONTUACAO-E-MOVE*) CONTINUAM COM STOP RUN  <*
+      *>                E NAO SAO CHAMAVEIS; ESTE DRIVER CHAMA OS     <*
+      *>                PROGRAMAS BATCH REAIS CONSTRUIDOS NO LUGAR DE <*
+      *>                CADA UM DELES (PRECO-EXTENSAO NO LUGAR DE     <*
+      *>                MULTIPLY, PARCELA-RECONCILIA NO LUGAR DE      <*
+      *>                DIVIDE, TRANSACAO-ACUMULA NO LUGAR DE         <*
+      *>                COMANDOS-ARITIMETRICOS, CONTA-SALDO-SINAL NO  <*
+      *>                LUGAR DE CONDICAO-DE-SINAL, TRANSACAO-LIMITE  <*
+      *>                NO LUGAR DE CONDICAO-DE-RELACAO, E            <*
+      *>                FILIAL-ROLLUP NO LUGAR DE REGRAS-DE-          <*
+      *>                PONTUACAO-E-MOVE*)                             <*
+      *>                                                              <*
+      ******************************************************************
+      ******************************************************************
+
+      *================================================================*
+       DATA                                          DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                                        SECTION.
+      *----------------------------------------------------------------*
+       77  WRK-STEP-ATUAL          PIC X(20) VALUE SPACES.
+       77  WRK-ABORTAR             PIC X(01) VALUE "N".
+           88 ABORTAR-CADEIA           VALUE "S".
+
+      *================================================================*
+       PROCEDURE                                     DIVISION.
+      *================================================================*
+       0000-MAINLINE.
+           DISPLAY "===== INICIO DA CADEIA DE PROCESSAMENTO =====".
+
+           MOVE "COMANDOSBASIOS" TO WRK-STEP-ATUAL.
+           CALL "COMANDOSBASIOS".
+           PERFORM 8000-CHECAR-RETORNO THRU 8000-CHECAR-RETORNO-EXIT.
+           IF ABORTAR-CADEIA
+               GO TO 9000-FINALIZAR
+           END-IF.
+
+           MOVE "CLIENTE-MASTER" TO WRK-STEP-ATUAL.
+           CALL "CLIENTE-MASTER".
+           PERFORM 8000-CHECAR-RETORNO THRU 8000-CHECAR-RETORNO-EXIT.
+           IF ABORTAR-CADEIA
+               GO TO 9000-FINALIZAR
+           END-IF.
+
+           MOVE "CPF-DUPLIC" TO WRK-STEP-ATUAL.
+           CALL "CPF-DUPLIC".
+           PERFORM 8000-CHECAR-RETORNO THRU 8000-CHECAR-RETORNO-EXIT.
+           IF ABORTAR-CADEIA
+               GO TO 9000-FINALIZAR
+           END-IF.
+
+           MOVE "CLIENTE-IDADE" TO WRK-STEP-ATUAL.
+           CALL "CLIENTE-IDADE".
+           PERFORM 8000-CHECAR-RETORNO THRU 8000-CHECAR-RETORNO-EXIT.
+           IF ABORTAR-CADEIA
+               GO TO 9000-FINALIZAR
+           END-IF.
+
+           MOVE "GENERO-SEGMENTO" TO WRK-STEP-ATUAL.
+           CALL "GENERO-SEGMENTO".
+           PERFORM 8000-CHECAR-RETORNO THRU 8000-CHECAR-RETORNO-EXIT.
+           IF ABORTAR-CADEIA
+               GO TO 9000-FINALIZAR
+           END-IF.
+
+           MOVE "CLIENTE-EXTRATO" TO WRK-STEP-ATUAL.
+           CALL "CLIENTE-EXTRATO".
+           PERFORM 8000-CHECAR-RETORNO THRU 8000-CHECAR-RETORNO-EXIT.
+           IF ABORTAR-CADEIA
+               GO TO 9000-FINALIZAR
+           END-IF.
+
+           MOVE "TRANSACAO-ACUMULA" TO WRK-STEP-ATUAL.
+           CALL "TRANSACAO-ACUMULA".
+           PERFORM 8000-CHECAR-RETORNO THRU 8000-CHECAR-RETORNO-EXIT.
+           IF ABORTAR-CADEIA
+               GO TO 9000-FINALIZAR
+           END-IF.
+
+           MOVE "REVERSAO-APROVACAO" TO WRK-STEP-ATUAL.
+           CALL "REVERSAO-APROVACAO".
+           PERFORM 8000-CHECAR-RETORNO THRU 8000-CHECAR-RETORNO-EXIT.
+           IF ABORTAR-CADEIA
+               GO TO 9000-FINALIZAR
+           END-IF.
+
+           MOVE "CONTA-SALDO-SINAL" TO WRK-STEP-ATUAL.
+           CALL "CONTA-SALDO-SINAL".
+           PERFORM 8000-CHECAR-RETORNO THRU 8000-CHECAR-RETORNO-EXIT.
+           IF ABORTAR-CADEIA
+               GO TO 9000-FINALIZAR
+           END-IF.
+
+           MOVE "TRANSACAO-LIMITE" TO WRK-STEP-ATUAL.
+           CALL "TRANSACAO-LIMITE".
+           PERFORM 8000-CHECAR-RETORNO THRU 8000-CHECAR-RETORNO-EXIT.
+           IF ABORTAR-CADEIA
+               GO TO 9000-FINALIZAR
+           END-IF.
+
+           MOVE "PRECO-EXTENSAO" TO WRK-STEP-ATUAL.
+           CALL "PRECO-EXTENSAO".
+           PERFORM 8000-CHECAR-RETORNO THRU 8000-CHECAR-RETORNO-EXIT.
+           IF ABORTAR-CADEIA
+               GO TO 9000-FINALIZAR
+           END-IF.
+
+           MOVE "PARCELA-RECONCILIA" TO WRK-STEP-ATUAL.
+           CALL "PARCELA-RECONCILIA".
+           PERFORM 8000-CHECAR-RETORNO THRU 8000-CHECAR-RETORNO-EXIT.
+           IF ABORTAR-CADEIA
+               GO TO 9000-FINALIZAR
+           END-IF.
+
+           MOVE "FILIAL-ROLLUP" TO WRK-STEP-ATUAL.
+           CALL "FILIAL-ROLLUP".
+           PERFORM 8000-CHECAR-RETORNO THRU 8000-CHECAR-RETORNO-EXIT.
+
+           GO TO 9000-FINALIZAR.
+
+      *----------------------------------------------------------------*
+       8000-CHECAR-RETORNO.
+      *----------------------------------------------------------------*
+           EVALUATE TRUE
+               WHEN RETURN-CODE = 0
+                   DISPLAY "STEP " WRK-STEP-ATUAL " OK"
+               WHEN RETURN-CODE = 4
+                   DISPLAY "STEP " WRK-STEP-ATUAL
+                       " TERMINOU COM AVISO (RC=4), CADEIA CONTINUA"
+               WHEN OTHER
+                   DISPLAY "STEP " WRK-STEP-ATUAL
+                       " FALHOU (RC=" RETURN-CODE ") - CADEIA ABORTADA"
+                   SET ABORTAR-CADEIA TO TRUE
+           END-EVALUATE.
+       8000-CHECAR-RETORNO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       9000-FINALIZAR.
+      *----------------------------------------------------------------*
+           DISPLAY "===== FIM DA CADEIA DE PROCESSAMENTO =====".
+           GOBACK.
