@@ -40,27 +40,34 @@
            66 MES-ANO         RENAMES MES THRU ANO.
            66 DIA-MES         RENAMES DIA THRU MES.
 
-           78 CONST_MASCULINO     VALUE "M".
-           78 CONST_FEMININO      VALUES "F".
+           COPY CLIENTE-CODIGOS.
 
        01  GENERO PIC X.
            88 BOOLMASCULINO       VALUE "M".
            88 BOOLFEMININO        VALUE "F".
 
+       01  WRK-GENERO-ANTIGO          PIC X(30) VALUE SPACES.
+       01  WRK-GENERO-NOVO            PIC X(30) VALUE SPACES.
+
        PROCEDURE                                 DIVISION.
            DISPLAY CLIENTE.
            DISPLAY "NOME DO CLIENTE " , CLIENTE_NOME.
 
            DISPLAY DIA-MES.
 
+           MOVE GENERO TO WRK-GENERO-ANTIGO.
            SET BOOLFEMININO TO TRUE.
+           MOVE GENERO TO WRK-GENERO-NOVO.
+           CALL "AUDIT-LOG" USING "SISTEMA" "GENERO"
+               WRK-GENERO-ANTIGO WRK-GENERO-NOVO.
            DISPLAY GENERO.
 
-      *    BOOLFEMININO É IGUAL A FALSE
            IF BOOLFEMININO
                DISPLAY "FEMININO E VERDADEIRO"
+           END-IF.
 
            IF BOOLMASCULINO
                DISPLAY "MASCULINO E VERDADEIRO"
+           END-IF.
 
            STOP RUN.
