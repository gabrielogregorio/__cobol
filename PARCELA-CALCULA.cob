@@ -0,0 +1,56 @@
+      *================================================================*
+       IDENTIFICATION                                DIVISION.
+      *================================================================*
+       PROGRAM-ID. PARCELA-CALCULA.
+
+      *************************DOCUMENTACAO*****************************
+      ******************************************************************
+      *>                                                              <*
+      *>   DATA.     : 09/08/2026                                     <*
+      *>   ANALISTA. : GABRIEL GREGORIO DA SILVA                      <*
+      *>   OBJETIVO. : CALCULAR O VALOR DE CADA PARCELA DE UM         <*
+      *>                PARCELAMENTO DE N VEZES A PARTIR DO SALDO,    <*
+      *>                EMPURRANDO O RESTO DA DIVISAO (NOS MOLDES DO  <*
+      *>                REMAINDER JA DEMONSTRADO EM DIVIDE.COB) PARA A<*
+      *>                ULTIMA PARCELA, DE MODO QUE O TOTAL PARCELADO <*
+      *>                SEMPRE FECHE EXATAMENTE COM O SALDO ORIGINAL  <*
+      *>                                                              <*
+      ******************************************************************
+      ******************************************************************
+
+      *================================================================*
+       DATA                                          DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                                        SECTION.
+      *----------------------------------------------------------------*
+       77  WRK-RESTO               PIC 9(09)V99 VALUE ZEROS.
+
+      *================================================================*
+       LINKAGE                                       SECTION.
+      *================================================================*
+       01  PARC_SALDO                PIC 9(09)V99.
+       01  PARC_QTDE_PARCELAS        PIC 9(03).
+       01  PARC_VALOR_PARCELA        PIC 9(09)V99.
+       01  PARC_VALOR_ULTIMA         PIC 9(09)V99.
+
+      *================================================================*
+       PROCEDURE                                     DIVISION
+                   USING PARC_SALDO PARC_QTDE_PARCELAS
+                         PARC_VALOR_PARCELA PARC_VALOR_ULTIMA.
+      *================================================================*
+       0000-MAINLINE.
+           MOVE ZEROS TO PARC_VALOR_PARCELA PARC_VALOR_ULTIMA.
+
+           IF PARC_QTDE_PARCELAS = ZEROS
+               GO TO 0000-MAINLINE-EXIT
+           END-IF.
+
+           DIVIDE PARC_SALDO BY PARC_QTDE_PARCELAS
+               GIVING PARC_VALOR_PARCELA
+               REMAINDER WRK-RESTO.
+
+           COMPUTE PARC_VALOR_ULTIMA =
+               PARC_VALOR_PARCELA + WRK-RESTO.
+       0000-MAINLINE-EXIT.
+           GOBACK.
