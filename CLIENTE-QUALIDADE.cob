@@ -0,0 +1,183 @@
+      *================================================================*
+       IDENTIFICATION                                DIVISION.
+      *================================================================*
+       PROGRAM-ID. CLIENTE-QUALIDADE.
+
+      *************************DOCUMENTACAO*****************************
+      ******************************************************************
+      *>                                                              <*
+      *>   DATA.     : 09/08/2026                                     <*
+      *>   ANALISTA. : GABRIEL GREGORIO DA SILVA                      <*
+      *>   OBJETIVO. : VARREDURA DE QUALIDADE DE DADOS SOBRE O CAMPO  <*
+      *>                CLIENTE_NOME DO ARQUIVO MESTRE, SINALIZANDO   <*
+      *>                NOME EM BRANCO, NOME COM DIGITO (PROVAVEL     <*
+      *>                ERRO DE DIGITACAO) E NOME MUITO CURTO PARA UM <*
+      *>                LOTE DE CORRECAO POSTERIOR                    <*
+      *>                                                              <*
+      ******************************************************************
+      ******************************************************************
+
+      *================================================================*
+       ENVIRONMENT                                   DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                                           SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+           SELECT CLIENTE-MASTER-FILE ASSIGN TO "CLIMAST"
+               ORGANIZATION       IS INDEXED
+               ACCESS MODE        IS SEQUENTIAL
+               RECORD KEY         IS CLIENTE_CPF
+               FILE STATUS        IS WRK-STATUS-MASTER.
+
+           SELECT QUALIDADE-FILE      ASSIGN TO "CLIQUALID"
+               ORGANIZATION       IS LINE SEQUENTIAL
+               FILE STATUS        IS WRK-STATUS-QUALID.
+
+      *================================================================*
+       DATA                                          DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       FILE                                                    SECTION.
+      *----------------------------------------------------------------*
+       FD  CLIENTE-MASTER-FILE.
+           COPY CLIENTE-REG.
+
+       FD  QUALIDADE-FILE.
+       01  QUALIDADE-LINHA            PIC X(80).
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                                        SECTION.
+      *----------------------------------------------------------------*
+       77  WRK-STATUS-MASTER      PIC X(02) VALUE SPACES.
+       77  WRK-STATUS-QUALID      PIC X(02) VALUE SPACES.
+       77  WRK-FIM-CLIENTE        PIC X(01) VALUE "N".
+           88 FIM-CLIENTE             VALUE "S".
+
+       77  WRK-QTDE-CLIENTES      PIC 9(07) VALUE ZEROS.
+       77  WRK-QTDE-PROBLEMAS     PIC 9(07) VALUE ZEROS.
+
+       77  WRK-NOME-VERIF          PIC X(20) VALUE SPACES.
+       77  WRK-POS                 PIC 9(02) VALUE ZEROS.
+       77  WRK-CARACTERE            PIC X(01) VALUE SPACES.
+       77  WRK-QTDE-LETRAS          PIC 9(02) VALUE ZEROS.
+       77  WRK-QTDE-DIGITOS         PIC 9(02) VALUE ZEROS.
+       77  WRK-MIN-LETRAS           PIC 9(02) VALUE 3.
+
+       01  WRK-LINHA-PROBLEMA.
+           02 WRK-P-CPF             PIC X(11).
+           02 FILLER               PIC X(03) VALUE " - ".
+           02 WRK-P-NOME            PIC X(20).
+           02 FILLER               PIC X(03) VALUE " - ".
+           02 WRK-P-MOTIVO          PIC X(30).
+
+      *================================================================*
+       PROCEDURE                                     DIVISION.
+      *================================================================*
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR       THRU 1000-INICIALIZAR-EXIT.
+           PERFORM 2000-PROCESSAR-CLIENTE
+               THRU 2000-PROCESSAR-CLIENTE-EXIT
+               UNTIL FIM-CLIENTE.
+           PERFORM 9000-FINALIZAR         THRU 9000-FINALIZAR-EXIT.
+           GOBACK.
+
+      *----------------------------------------------------------------*
+       1000-INICIALIZAR.
+      *----------------------------------------------------------------*
+           OPEN INPUT  CLIENTE-MASTER-FILE.
+           OPEN OUTPUT QUALIDADE-FILE.
+
+           MOVE "VARREDURA DE QUALIDADE DE CLIENTE_NOME" TO
+               QUALIDADE-LINHA.
+           WRITE QUALIDADE-LINHA.
+           MOVE SPACES TO QUALIDADE-LINHA.
+           WRITE QUALIDADE-LINHA.
+
+           PERFORM 2100-LER-CLIENTE THRU 2100-LER-CLIENTE-EXIT.
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2000-PROCESSAR-CLIENTE.
+      *----------------------------------------------------------------*
+           ADD 1 TO WRK-QTDE-CLIENTES.
+           PERFORM 3000-VERIFICAR-NOME THRU 3000-VERIFICAR-NOME-EXIT.
+           PERFORM 2100-LER-CLIENTE    THRU 2100-LER-CLIENTE-EXIT.
+       2000-PROCESSAR-CLIENTE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2100-LER-CLIENTE.
+      *----------------------------------------------------------------*
+           READ CLIENTE-MASTER-FILE NEXT RECORD.
+           IF WRK-STATUS-MASTER = "10"
+               SET FIM-CLIENTE TO TRUE
+           END-IF.
+       2100-LER-CLIENTE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       3000-VERIFICAR-NOME.
+      *----------------------------------------------------------------*
+           MOVE CLIENTE_NOME TO WRK-NOME-VERIF.
+           MOVE ZEROS TO WRK-QTDE-LETRAS WRK-QTDE-DIGITOS.
+
+           PERFORM 3100-VERIFICAR-CARACTERE
+               VARYING WRK-POS FROM 1 BY 1
+               UNTIL WRK-POS > 20.
+
+           EVALUATE TRUE
+               WHEN WRK-QTDE-LETRAS = ZEROS
+                   MOVE "NOME EM BRANCO" TO WRK-P-MOTIVO
+                   PERFORM 3200-GRAVAR-PROBLEMA
+                       THRU 3200-GRAVAR-PROBLEMA-EXIT
+               WHEN WRK-QTDE-DIGITOS > ZEROS
+                   MOVE "NOME CONTEM DIGITO" TO WRK-P-MOTIVO
+                   PERFORM 3200-GRAVAR-PROBLEMA
+                       THRU 3200-GRAVAR-PROBLEMA-EXIT
+               WHEN WRK-QTDE-LETRAS < WRK-MIN-LETRAS
+                   MOVE "NOME MUITO CURTO" TO WRK-P-MOTIVO
+                   PERFORM 3200-GRAVAR-PROBLEMA
+                       THRU 3200-GRAVAR-PROBLEMA-EXIT
+           END-EVALUATE.
+       3000-VERIFICAR-NOME-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       3100-VERIFICAR-CARACTERE.
+      *----------------------------------------------------------------*
+           MOVE WRK-NOME-VERIF (WRK-POS:1) TO WRK-CARACTERE.
+
+           IF WRK-CARACTERE >= "0" AND WRK-CARACTERE <= "9"
+               ADD 1 TO WRK-QTDE-DIGITOS
+           ELSE
+               IF WRK-CARACTERE NOT = SPACE
+                   ADD 1 TO WRK-QTDE-LETRAS
+               END-IF
+           END-IF.
+       3100-VERIFICAR-CARACTERE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       3200-GRAVAR-PROBLEMA.
+      *----------------------------------------------------------------*
+           ADD 1 TO WRK-QTDE-PROBLEMAS.
+           MOVE CLIENTE_CPF  TO WRK-P-CPF.
+           MOVE CLIENTE_NOME TO WRK-P-NOME.
+           MOVE WRK-LINHA-PROBLEMA TO QUALIDADE-LINHA.
+           WRITE QUALIDADE-LINHA.
+       3200-GRAVAR-PROBLEMA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       9000-FINALIZAR.
+      *----------------------------------------------------------------*
+           CLOSE CLIENTE-MASTER-FILE.
+           CLOSE QUALIDADE-FILE.
+
+           DISPLAY "===== QUALIDADE DE DADOS DE CLIENTE_NOME =====".
+           DISPLAY "CLIENTES VERIFICADOS.: " WRK-QTDE-CLIENTES.
+           DISPLAY "PROBLEMAS ENCONTRADOS: " WRK-QTDE-PROBLEMAS.
+       9000-FINALIZAR-EXIT.
+           EXIT.
