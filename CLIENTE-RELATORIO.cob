@@ -0,0 +1,140 @@
+      *================================================================*
+       IDENTIFICATION                                DIVISION.
+      *================================================================*
+       PROGRAM-ID. CLIENTE-RELATORIO.
+
+      *************************DOCUMENTACAO*****************************
+      ******************************************************************
+      *>                                                              <*
+      *>   DATA.     : 09/08/2026                                     <*
+      *>   ANALISTA. : GABRIEL GREGORIO DA SILVA                      <*
+      *>   OBJETIVO. : LISTAGEM DE CLIENTES (NOME/CPF MASCARADO) VIA  <*
+      *>                REPORT WRITER, COM CABECALHO DE PAGINA E      <*
+      *>                RODAPE FINAL COM O TOTAL DE CLIENTES LISTADOS.<*
+      *>                EQUIVALE A CLIENTE-EXTRATO.COB, PORTO PARA O  <*
+      *>                REPORT SECTION PARA DISPENSAR O CONTROLE      <*
+      *>                MANUAL DE QUEBRA DE PAGINA E CONTADOR DE TOTAL<*
+      *>                                                              <*
+      ******************************************************************
+      ******************************************************************
+
+      *================================================================*
+       ENVIRONMENT                                   DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                                           SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+           SELECT CLIENTE-MASTER-FILE ASSIGN TO "CLIMAST"
+               ORGANIZATION       IS INDEXED
+               ACCESS MODE        IS SEQUENTIAL
+               RECORD KEY         IS CLIENTE_CPF
+               FILE STATUS        IS WRK-STATUS-MASTER.
+
+           SELECT RELATORIO-FILE      ASSIGN TO "CLIRELAT"
+               ORGANIZATION       IS LINE SEQUENTIAL
+               FILE STATUS        IS WRK-STATUS-RELAT.
+
+      *================================================================*
+       DATA                                          DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       FILE                                                    SECTION.
+      *----------------------------------------------------------------*
+       FD  CLIENTE-MASTER-FILE.
+           COPY CLIENTE-REG.
+
+       FD  RELATORIO-FILE
+           REPORT IS CLIENTE-REPORT.
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                                        SECTION.
+      *----------------------------------------------------------------*
+       77  WRK-STATUS-MASTER      PIC X(02) VALUE SPACES.
+       77  WRK-STATUS-RELAT       PIC X(02) VALUE SPACES.
+       77  WRK-FIM-CLIENTE        PIC X(01) VALUE "N".
+           88 FIM-CLIENTE             VALUE "S".
+
+       77  WRK-QTDE-CLIENTES      PIC 9(07) VALUE ZEROS.
+       77  WRK-CPF-MASCARADO      PIC X(14) VALUE SPACES.
+
+      *----------------------------------------------------------------*
+       REPORT                                                 SECTION.
+      *----------------------------------------------------------------*
+       RD  CLIENTE-REPORT
+           CONTROLS ARE FINAL
+           PAGE LIMIT IS 20 LINES
+           HEADING 1
+           FIRST DETAIL 3
+           LAST DETAIL 18
+           FOOTING 20.
+
+       01  CABECALHO-PAGINA TYPE PAGE HEADING.
+           02 LINE 1.
+               03 COLUMN 1  PIC X(20) VALUE "LISTAGEM DE CLIENTES".
+           02 LINE 2.
+               03 COLUMN 1  PIC X(20) VALUE "NOME".
+               03 COLUMN 25 PIC X(14) VALUE "CPF".
+
+       01  WRK-LINHA-DETALHE TYPE DETAIL LINE 1.
+           02 COLUMN 1  PIC X(20) SOURCE CLIENTE_NOME.
+           02 COLUMN 25 PIC X(14) SOURCE WRK-CPF-MASCARADO.
+
+       01  RODAPE-FINAL TYPE CONTROL FOOTING FINAL.
+           02 LINE 1.
+               03 COLUMN 1  PIC X(20) VALUE "TOTAL DE CLIENTES: ".
+               03 COLUMN 21 PIC ZZZZ9 SUM 1.
+
+      *================================================================*
+       PROCEDURE                                     DIVISION.
+      *================================================================*
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR       THRU 1000-INICIALIZAR-EXIT.
+           PERFORM 2000-PROCESSAR-CLIENTE
+               THRU 2000-PROCESSAR-CLIENTE-EXIT
+               UNTIL FIM-CLIENTE.
+           PERFORM 9000-FINALIZAR         THRU 9000-FINALIZAR-EXIT.
+           GOBACK.
+
+      *----------------------------------------------------------------*
+       1000-INICIALIZAR.
+      *----------------------------------------------------------------*
+           OPEN INPUT  CLIENTE-MASTER-FILE.
+           OPEN OUTPUT RELATORIO-FILE.
+           INITIATE CLIENTE-REPORT.
+
+           PERFORM 2100-LER-CLIENTE THRU 2100-LER-CLIENTE-EXIT.
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2000-PROCESSAR-CLIENTE.
+      *----------------------------------------------------------------*
+           ADD 1 TO WRK-QTDE-CLIENTES.
+           CALL "CPF-MASCARA" USING CLIENTE_CPF WRK-CPF-MASCARADO.
+           GENERATE WRK-LINHA-DETALHE.
+           PERFORM 2100-LER-CLIENTE THRU 2100-LER-CLIENTE-EXIT.
+       2000-PROCESSAR-CLIENTE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2100-LER-CLIENTE.
+      *----------------------------------------------------------------*
+           READ CLIENTE-MASTER-FILE NEXT RECORD.
+           IF WRK-STATUS-MASTER = "10"
+               SET FIM-CLIENTE TO TRUE
+           END-IF.
+       2100-LER-CLIENTE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       9000-FINALIZAR.
+      *----------------------------------------------------------------*
+           TERMINATE CLIENTE-REPORT.
+           CLOSE CLIENTE-MASTER-FILE.
+           CLOSE RELATORIO-FILE.
+
+           DISPLAY "===== LISTAGEM DE CLIENTES (REPORT WRITER) =====".
+           DISPLAY "CLIENTES LISTADOS....: " WRK-QTDE-CLIENTES.
+       9000-FINALIZAR-EXIT.
+           EXIT.
