@@ -0,0 +1,185 @@
+      *================================================================*
+       IDENTIFICATION                                DIVISION.
+      *================================================================*
+       PROGRAM-ID. TRANSACAO-LIMITE.
+
+      *************************DOCUMENTACAO*****************************
+      ******************************************************************
+      *>                                                              <*
+      *>   DATA.     : 09/08/2026                                     <*
+      *>   ANALISTA. : GABRIEL GREGORIO DA SILVA                      <*
+      *>   OBJETIVO. : LER UM ARQUIVO DE TRANSACOES E GERAR UM        <*
+      *>                RELATORIO DE EXCECAO PARA CADA TRANSACAO CUJO <*
+      *>                VALOR ULTRAPASSE O LIMITE DE APROVACAO        <*
+      *>                CADASTRADO PARA O SEU TIPO, REUTILIZANDO A    <*
+      *>                COMPARACAO GREATER/EQUAL JA PROVADA EM        <*
+      *>                CONDICAO-DE-RELACAO.COB                       <*
+      *>                                                              <*
+      ******************************************************************
+      ******************************************************************
+
+      *================================================================*
+       ENVIRONMENT                                   DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                                           SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+           SELECT TRANSACAO-FILE      ASSIGN TO "TRANSACS"
+               ORGANIZATION       IS LINE SEQUENTIAL
+               FILE STATUS        IS WRK-STATUS-TRANS.
+
+           SELECT LIMITE-FILE         ASSIGN TO "LIMITES"
+               ORGANIZATION       IS INDEXED
+               ACCESS MODE        IS RANDOM
+               RECORD KEY         IS LIMITE_TIPO
+               FILE STATUS        IS WRK-STATUS-LIMITE.
+
+           SELECT EXCECAO-FILE        ASSIGN TO "EXCLIM"
+               ORGANIZATION       IS LINE SEQUENTIAL
+               FILE STATUS        IS WRK-STATUS-EXCEC.
+
+      *================================================================*
+       DATA                                          DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       FILE                                                    SECTION.
+      *----------------------------------------------------------------*
+       FD  TRANSACAO-FILE.
+       01  TRANSACAO-REG.
+           02 TRANS_CONTA             PIC 9(08).
+           02 TRANS_TIPO              PIC X(03).
+           02 TRANS_VALOR             PIC 9(09)V99.
+
+       FD  LIMITE-FILE.
+       01  LIMITE-REG.
+           02 LIMITE_TIPO             PIC X(03).
+           02 LIMITE_VALOR            PIC 9(09)V99.
+
+       FD  EXCECAO-FILE.
+       01  EXCECAO-LINHA              PIC X(80).
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                                        SECTION.
+      *----------------------------------------------------------------*
+       77  WRK-STATUS-TRANS       PIC X(02) VALUE SPACES.
+       77  WRK-STATUS-LIMITE      PIC X(02) VALUE SPACES.
+       77  WRK-STATUS-EXCEC       PIC X(02) VALUE SPACES.
+       77  WRK-FIM-TRANS          PIC X(01) VALUE "N".
+           88 FIM-TRANS               VALUE "S".
+       77  WRK-LIMITE-ENCONTRADO  PIC X(01) VALUE "N".
+           88 LIMITE-ENCONTRADO       VALUE "S".
+
+       77  WRK-QTDE-LIDOS         PIC 9(07) VALUE ZEROS.
+       77  WRK-QTDE-EXCECOES      PIC 9(07) VALUE ZEROS.
+
+       01  WRK-LINHA-DETALHE.
+           02 WRK-D-CONTA          PIC Z(7)9.
+           02 FILLER               PIC X(03) VALUE " - ".
+           02 WRK-D-TIPO           PIC X(03).
+           02 FILLER               PIC X(03) VALUE " - ".
+           02 WRK-D-VALOR          PIC Z(8)9.99.
+           02 FILLER               PIC X(12) VALUE " LIMITE.: ".
+           02 WRK-D-LIMITE         PIC Z(8)9.99.
+
+      *================================================================*
+       PROCEDURE                                     DIVISION.
+      *================================================================*
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR       THRU 1000-INICIALIZAR-EXIT.
+           PERFORM 2000-PROCESSAR-TRANS
+               THRU 2000-PROCESSAR-TRANS-EXIT
+               UNTIL FIM-TRANS.
+           PERFORM 9000-FINALIZAR         THRU 9000-FINALIZAR-EXIT.
+           GOBACK.
+
+      *----------------------------------------------------------------*
+       1000-INICIALIZAR.
+      *----------------------------------------------------------------*
+           OPEN INPUT  TRANSACAO-FILE.
+           OPEN OUTPUT EXCECAO-FILE.
+
+           MOVE "RELATORIO DE TRANSACOES ACIMA DO LIMITE" TO
+               EXCECAO-LINHA.
+           WRITE EXCECAO-LINHA.
+           MOVE SPACES TO EXCECAO-LINHA.
+           WRITE EXCECAO-LINHA.
+
+           PERFORM 2100-LER-TRANS THRU 2100-LER-TRANS-EXIT.
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2000-PROCESSAR-TRANS.
+      *----------------------------------------------------------------*
+           ADD 1 TO WRK-QTDE-LIDOS.
+           PERFORM 3000-BUSCAR-LIMITE THRU 3000-BUSCAR-LIMITE-EXIT.
+
+           IF LIMITE-ENCONTRADO
+               AND TRANS_VALOR GREATER LIMITE_VALOR
+               PERFORM 4000-GRAVAR-EXCECAO
+                   THRU 4000-GRAVAR-EXCECAO-EXIT
+           END-IF.
+
+           PERFORM 2100-LER-TRANS THRU 2100-LER-TRANS-EXIT.
+       2000-PROCESSAR-TRANS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2100-LER-TRANS.
+      *----------------------------------------------------------------*
+           READ TRANSACAO-FILE.
+           IF WRK-STATUS-TRANS = "10"
+               SET FIM-TRANS TO TRUE
+           END-IF.
+       2100-LER-TRANS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       3000-BUSCAR-LIMITE.
+      *----------------------------------------------------------------*
+           MOVE "N" TO WRK-LIMITE-ENCONTRADO.
+
+           OPEN INPUT LIMITE-FILE.
+           IF WRK-STATUS-LIMITE NOT = "00"
+               GO TO 3000-BUSCAR-LIMITE-EXIT
+           END-IF.
+
+           MOVE TRANS_TIPO TO LIMITE_TIPO.
+           READ LIMITE-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET LIMITE-ENCONTRADO TO TRUE
+           END-READ.
+
+           CLOSE LIMITE-FILE.
+       3000-BUSCAR-LIMITE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       4000-GRAVAR-EXCECAO.
+      *----------------------------------------------------------------*
+           ADD 1 TO WRK-QTDE-EXCECOES.
+
+           MOVE TRANS_CONTA  TO WRK-D-CONTA.
+           MOVE TRANS_TIPO   TO WRK-D-TIPO.
+           MOVE TRANS_VALOR  TO WRK-D-VALOR.
+           MOVE LIMITE_VALOR TO WRK-D-LIMITE.
+
+           MOVE WRK-LINHA-DETALHE TO EXCECAO-LINHA.
+           WRITE EXCECAO-LINHA.
+       4000-GRAVAR-EXCECAO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       9000-FINALIZAR.
+      *----------------------------------------------------------------*
+           CLOSE TRANSACAO-FILE.
+           CLOSE EXCECAO-FILE.
+
+           DISPLAY "===== TRANSACOES ACIMA DO LIMITE =====".
+           DISPLAY "TRANSACOES LIDAS....: " WRK-QTDE-LIDOS.
+           DISPLAY "EXCECOES GERADAS....: " WRK-QTDE-EXCECOES.
+       9000-FINALIZAR-EXIT.
+           EXIT.
