@@ -0,0 +1,36 @@
+      *================================================================*
+       IDENTIFICATION                                DIVISION.
+      *================================================================*
+       PROGRAM-ID. CPF-MASCARA.
+
+      *************************DOCUMENTACAO*****************************
+      ******************************************************************
+      *>                                                              <*
+      *>   DATA.     : 09/08/2026                                     <*
+      *>   ANALISTA. : GABRIEL GREGORIO DA SILVA                      <*
+      *>   OBJETIVO. : MASCARAR O CPF DO CLIENTE PARA RELATORIOS E    <*
+      *>                EXTRATOS QUE SAEM DO SISTEMA, MANTENDO SO OS  <*
+      *>                DOIS ULTIMOS DIGITOS VISIVEIS (***.***.***-NN)<*
+      *>                PARA NAO EXPOR O DOCUMENTO COMPLETO EM        <*
+      *>                SAIDAS QUE CIRCULAM FORA DO ARQUIVO MESTRE    <*
+      *>                                                              <*
+      ******************************************************************
+      ******************************************************************
+
+      *================================================================*
+       DATA                                          DIVISION.
+      *================================================================*
+      *================================================================*
+       LINKAGE                                       SECTION.
+      *================================================================*
+       01  MASCARA_CPF_ENTRADA       PIC X(11).
+       01  MASCARA_CPF_SAIDA         PIC X(14).
+
+      *================================================================*
+       PROCEDURE                                     DIVISION
+                   USING MASCARA_CPF_ENTRADA MASCARA_CPF_SAIDA.
+      *================================================================*
+       0000-MAINLINE.
+           MOVE "***.***.***-" TO MASCARA_CPF_SAIDA (1:12).
+           MOVE MASCARA_CPF_ENTRADA (10:2) TO MASCARA_CPF_SAIDA (13:2).
+           GOBACK.
