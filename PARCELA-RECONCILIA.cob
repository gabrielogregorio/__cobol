@@ -0,0 +1,157 @@
+      *================================================================*
+       IDENTIFICATION                                DIVISION.
+      *================================================================*
+       PROGRAM-ID. PARCELA-RECONCILIA.
+
+      *************************DOCUMENTACAO*****************************
+      ******************************************************************
+      *>                                                              <*
+      *>   DATA.     : 09/08/2026                                     <*
+      *>   ANALISTA. : GABRIEL GREGORIO DA SILVA                      <*
+      *>   OBJETIVO. : LER UM LOTE DE PEDIDOS DE PARCELAMENTO,        <*
+      *>                CALCULAR CADA PLANO VIA PARCELA-CALCULA E     <*
+      *>                RE-SOMAR AS PARCELAS GERADAS CONTRA O SALDO   <*
+      *>                ORIGINAL, GRAVANDO UMA LINHA DE EXCECAO       <*
+      *>                SEMPRE QUE O TOTAL PARCELADO NAO FECHAR       <*
+      *>                COM O SALDO                                   <*
+      *>                                                              <*
+      ******************************************************************
+      ******************************************************************
+
+      *================================================================*
+       ENVIRONMENT                                   DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                                           SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+           SELECT PARCELA-REQ-FILE    ASSIGN TO "PARCREQ"
+               ORGANIZATION       IS LINE SEQUENTIAL
+               FILE STATUS        IS WRK-STATUS-REQ.
+
+           SELECT RECONC-FILE         ASSIGN TO "PARCRECO"
+               ORGANIZATION       IS LINE SEQUENTIAL
+               FILE STATUS        IS WRK-STATUS-RECONC.
+
+      *================================================================*
+       DATA                                          DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       FILE                                                    SECTION.
+      *----------------------------------------------------------------*
+       FD  PARCELA-REQ-FILE.
+       01  PARCELA-REQ-REG.
+           02 PREQ-CONTA              PIC 9(08).
+           02 PREQ-SALDO              PIC 9(09)V99.
+           02 PREQ-QTDE-PARCELAS      PIC 9(03).
+
+       FD  RECONC-FILE.
+       01  RECONC-LINHA               PIC X(80).
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                                        SECTION.
+      *----------------------------------------------------------------*
+       77  WRK-STATUS-REQ         PIC X(02) VALUE SPACES.
+       77  WRK-STATUS-RECONC      PIC X(02) VALUE SPACES.
+       77  WRK-FIM-REQ            PIC X(01) VALUE "N".
+           88 FIM-REQ                 VALUE "S".
+
+       77  WRK-VALOR-PARCELA      PIC 9(09)V99 VALUE ZEROS.
+       77  WRK-VALOR-ULTIMA       PIC 9(09)V99 VALUE ZEROS.
+       77  WRK-TOTAL-PARCELADO    PIC 9(09)V99 VALUE ZEROS.
+
+       77  WRK-QTDE-LIDOS         PIC 9(07) VALUE ZEROS.
+       77  WRK-QTDE-DIVERGENTES   PIC 9(07) VALUE ZEROS.
+
+       01  WRK-LINHA-DETALHE.
+           02 WRK-D-CONTA          PIC Z(7)9.
+           02 FILLER               PIC X(03) VALUE " - ".
+           02 WRK-D-SALDO          PIC Z(7)9.99.
+           02 FILLER               PIC X(14) VALUE " TOTAL PARC.: ".
+           02 WRK-D-TOTAL          PIC Z(7)9.99.
+           02 FILLER               PIC X(19)
+               VALUE " *** DIVERGENTE ***".
+
+      *================================================================*
+       PROCEDURE                                     DIVISION.
+      *================================================================*
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR       THRU 1000-INICIALIZAR-EXIT.
+           PERFORM 2000-PROCESSAR-REQ
+               THRU 2000-PROCESSAR-REQ-EXIT
+               UNTIL FIM-REQ.
+           PERFORM 9000-FINALIZAR         THRU 9000-FINALIZAR-EXIT.
+           GOBACK.
+
+      *----------------------------------------------------------------*
+       1000-INICIALIZAR.
+      *----------------------------------------------------------------*
+           OPEN INPUT  PARCELA-REQ-FILE.
+           OPEN OUTPUT RECONC-FILE.
+
+           MOVE "RECONCILIACAO DE PARCELAMENTOS" TO RECONC-LINHA.
+           WRITE RECONC-LINHA.
+           MOVE SPACES TO RECONC-LINHA.
+           WRITE RECONC-LINHA.
+
+           PERFORM 2100-LER-REQ THRU 2100-LER-REQ-EXIT.
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2000-PROCESSAR-REQ.
+      *----------------------------------------------------------------*
+           ADD 1 TO WRK-QTDE-LIDOS.
+
+           CALL "PARCELA-CALCULA" USING PREQ-SALDO
+               PREQ-QTDE-PARCELAS WRK-VALOR-PARCELA
+               WRK-VALOR-ULTIMA.
+
+           COMPUTE WRK-TOTAL-PARCELADO =
+               (PREQ-QTDE-PARCELAS - 1) * WRK-VALOR-PARCELA
+               + WRK-VALOR-ULTIMA.
+
+           IF WRK-TOTAL-PARCELADO NOT = PREQ-SALDO
+               PERFORM 3000-GRAVAR-DIVERGENCIA
+                   THRU 3000-GRAVAR-DIVERGENCIA-EXIT
+           END-IF.
+
+           PERFORM 2100-LER-REQ THRU 2100-LER-REQ-EXIT.
+       2000-PROCESSAR-REQ-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2100-LER-REQ.
+      *----------------------------------------------------------------*
+           READ PARCELA-REQ-FILE.
+           IF WRK-STATUS-REQ = "10"
+               SET FIM-REQ TO TRUE
+           END-IF.
+       2100-LER-REQ-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       3000-GRAVAR-DIVERGENCIA.
+      *----------------------------------------------------------------*
+           ADD 1 TO WRK-QTDE-DIVERGENTES.
+
+           MOVE PREQ-CONTA          TO WRK-D-CONTA.
+           MOVE PREQ-SALDO          TO WRK-D-SALDO.
+           MOVE WRK-TOTAL-PARCELADO TO WRK-D-TOTAL.
+
+           MOVE WRK-LINHA-DETALHE TO RECONC-LINHA.
+           WRITE RECONC-LINHA.
+       3000-GRAVAR-DIVERGENCIA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       9000-FINALIZAR.
+      *----------------------------------------------------------------*
+           CLOSE PARCELA-REQ-FILE.
+           CLOSE RECONC-FILE.
+
+           DISPLAY "===== RECONCILIACAO DE PARCELAMENTOS =====".
+           DISPLAY "PLANOS LIDOS.........: " WRK-QTDE-LIDOS.
+           DISPLAY "PLANOS DIVERGENTES...: " WRK-QTDE-DIVERGENTES.
+       9000-FINALIZAR-EXIT.
+           EXIT.
