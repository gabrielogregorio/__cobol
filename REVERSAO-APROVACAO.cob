@@ -0,0 +1,162 @@
+      *================================================================*
+       IDENTIFICATION                                DIVISION.
+      *================================================================*
+       PROGRAM-ID. REVERSAO-APROVACAO.
+
+      *************************DOCUMENTACAO*****************************
+      ******************************************************************
+      *>                                                              <*
+      *>   DATA.     : 09/08/2026                                     <*
+      *>   ANALISTA. : GABRIEL GREGORIO DA SILVA                      <*
+      *>   OBJETIVO. : PROCESSAR OS ESTORNOS PENDENTES DE APROVACAO   <*
+      *>                GRAVADOS POR TRANSACAO-ACUMULA.COB (ACUMREV,  <*
+      *>                REV_STATUS = PENDENTE). ESTORNOS ATE O TETO   <*
+      *>                DE ALCADA AUTOMATICA (REVAPRPARM) SAO         <*
+      *>                APROVADOS DIRETO; OS DEMAIS FICAM REJEITADOS  <*
+      *>                NESTA RODADA, PARA REVISAO MANUAL DA          <*
+      *>                SUPERVISAO ANTES DE UM NOVO ENCAMINHAMENTO.   <*
+      *>                O RESULTADO FINAL (COM O STATUS JA DECIDIDO)  <*
+      *>                VAI PARA REVAPROV                             <*
+      *>                                                              <*
+      ******************************************************************
+      ******************************************************************
+
+      *================================================================*
+       ENVIRONMENT                                   DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                                           SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+           SELECT REVERSAO-FILE       ASSIGN TO "ACUMREV"
+               ORGANIZATION       IS LINE SEQUENTIAL
+               FILE STATUS        IS WRK-STATUS-REV.
+
+           SELECT REVAPROV-FILE       ASSIGN TO "REVAPROV"
+               ORGANIZATION       IS LINE SEQUENTIAL
+               FILE STATUS        IS WRK-STATUS-REVAPROV.
+
+           SELECT TETO-PARM-FILE      ASSIGN TO "REVAPRPARM"
+               ORGANIZATION       IS LINE SEQUENTIAL
+               FILE STATUS        IS WRK-STATUS-TETOPARM.
+
+      *================================================================*
+       DATA                                          DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       FILE                                                    SECTION.
+      *----------------------------------------------------------------*
+       FD  REVERSAO-FILE.
+           COPY REVERSAO-REG.
+
+       FD  REVAPROV-FILE.
+       01  REVAPROV-REG.
+           02  REVAPROV-CONTA      PIC 9(08).
+           02  REVAPROV-VALOR      PIC 9(09)V99.
+           02  REVAPROV-SALDO      PIC S9(09)V99.
+           02  REVAPROV-STATUS     PIC X(01).
+               88 REVAPROV-APROVADO    VALUE "A".
+               88 REVAPROV-REJEITADO   VALUE "R".
+
+       FD  TETO-PARM-FILE.
+       01  TETO-PARM-REG              PIC 9(09)V99.
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                                        SECTION.
+      *----------------------------------------------------------------*
+       77  WRK-STATUS-REV         PIC X(02) VALUE SPACES.
+       77  WRK-STATUS-REVAPROV    PIC X(02) VALUE SPACES.
+       77  WRK-STATUS-TETOPARM    PIC X(02) VALUE SPACES.
+       77  WRK-FIM-REV            PIC X(01) VALUE "N".
+           88 FIM-REV                 VALUE "S".
+
+       77  WRK-TETO-AUTOMATICO    PIC 9(09)V99 VALUE 10000.00.
+       77  WRK-QTDE-LIDOS         PIC 9(07) VALUE ZEROS.
+       77  WRK-QTDE-APROVADOS     PIC 9(07) VALUE ZEROS.
+       77  WRK-QTDE-REJEITADOS    PIC 9(07) VALUE ZEROS.
+
+      *================================================================*
+       PROCEDURE                                     DIVISION.
+      *================================================================*
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR       THRU 1000-INICIALIZAR-EXIT.
+           PERFORM 2000-PROCESSAR-REVERSAO
+               THRU 2000-PROCESSAR-REVERSAO-EXIT
+               UNTIL FIM-REV.
+           PERFORM 9000-FINALIZAR         THRU 9000-FINALIZAR-EXIT.
+           GOBACK.
+
+      *----------------------------------------------------------------*
+       1000-INICIALIZAR.
+      *----------------------------------------------------------------*
+           OPEN INPUT  REVERSAO-FILE.
+           OPEN OUTPUT REVAPROV-FILE.
+
+           PERFORM 1050-OBTER-TETO-AUTOMATICO
+               THRU 1050-OBTER-TETO-AUTOMATICO-EXIT.
+
+           PERFORM 2100-LER-REVERSAO THRU 2100-LER-REVERSAO-EXIT.
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       1050-OBTER-TETO-AUTOMATICO.
+      *----------------------------------------------------------------*
+           OPEN INPUT TETO-PARM-FILE.
+           IF WRK-STATUS-TETOPARM = "00"
+               READ TETO-PARM-FILE
+                   NOT AT END
+                       MOVE TETO-PARM-REG TO WRK-TETO-AUTOMATICO
+               END-READ
+               CLOSE TETO-PARM-FILE
+           END-IF.
+       1050-OBTER-TETO-AUTOMATICO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2000-PROCESSAR-REVERSAO.
+      *----------------------------------------------------------------*
+           ADD 1 TO WRK-QTDE-LIDOS.
+
+           IF REV-PENDENTE
+               IF REV-VALOR NOT GREATER WRK-TETO-AUTOMATICO
+                   SET REV-APROVADO TO TRUE
+                   ADD 1 TO WRK-QTDE-APROVADOS
+               ELSE
+                   SET REV-REJEITADO TO TRUE
+                   ADD 1 TO WRK-QTDE-REJEITADOS
+               END-IF
+           END-IF.
+
+           MOVE REV-CONTA  TO REVAPROV-CONTA.
+           MOVE REV-VALOR  TO REVAPROV-VALOR.
+           MOVE REV-SALDO  TO REVAPROV-SALDO.
+           MOVE REV-STATUS TO REVAPROV-STATUS.
+           WRITE REVAPROV-REG.
+
+           PERFORM 2100-LER-REVERSAO THRU 2100-LER-REVERSAO-EXIT.
+       2000-PROCESSAR-REVERSAO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2100-LER-REVERSAO.
+      *----------------------------------------------------------------*
+           READ REVERSAO-FILE.
+           IF WRK-STATUS-REV = "10"
+               SET FIM-REV TO TRUE
+           END-IF.
+       2100-LER-REVERSAO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       9000-FINALIZAR.
+      *----------------------------------------------------------------*
+           CLOSE REVERSAO-FILE.
+           CLOSE REVAPROV-FILE.
+
+           DISPLAY "===== APROVACAO DE ESTORNOS =====".
+           DISPLAY "ESTORNOS LIDOS.......: " WRK-QTDE-LIDOS.
+           DISPLAY "APROVADOS (AUTOMATICO): " WRK-QTDE-APROVADOS.
+           DISPLAY "REJEITADOS (MANUAL)..: " WRK-QTDE-REJEITADOS.
+       9000-FINALIZAR-EXIT.
+           EXIT.
