@@ -0,0 +1,331 @@
+      *================================================================*
+       IDENTIFICATION                                DIVISION.
+      *================================================================*
+       PROGRAM-ID. FILIAL-ROLLUP.
+
+      *************************DOCUMENTACAO*****************************
+      ******************************************************************
+      *>                                                              <*
+      *>   DATA.     : 09/08/2026                                     <*
+      *>   ANALISTA. : GABRIEL GREGORIO DA SILVA                      <*
+      *>   OBJETIVO. : LER UM ARQUIVO DE LANCAMENTOS POR FILIAL (EM   <*
+      *>                SEQUENCIA DE CODIGO DE FILIAL) E ACUMULAR O   <*
+      *>                SUBTOTAL DE CADA FILIAL EM WRK-TOTAL OF       <*
+      *>                WRK-TOT, SOMANDO CADA SUBTOTAL DE FILIAL NO   <*
+      *>                TOTAL GERAL DA EMPRESA EM WRK-TOTAL OF        <*
+      *>                WRK-TOT2 -- MESMOS NOMES QUALIFICADOS JA      <*
+      *>                DEMONSTRADOS EM REGRAS-DE-PONTUACAO-E-MOVE.COB<*
+      *>                E SUA VARIANTE -2, SO QUE COM DADOS REAIS EM  <*
+      *>                VEZ DE UM MOVE DE DEMONSTRACAO. AO FINAL,     <*
+      *>                RESSOMA OS SUBTOTAIS DE FILIAL GRAVADOS E     <*
+      *>                CONFERE CONTRA O TOTAL GERAL ACUMULADO,       <*
+      *>                GRAVANDO UM RELATORIO DE DIVERGENCIA SE NAO   <*
+      *>                BATEREM                                      <*
+      *>                                                              <*
+      ******************************************************************
+      ******************************************************************
+
+      *----------------------------------------------------------------*
+      *>   HISTORICO DE ALTERACOES                                     *
+      *----------------------------------------------------------------*
+      *>   09/08/2026  GGS  GRAVA UM PONTO DE CONTROLE (FILCKPT) A CADA<*
+      *>                    FILIAL FECHADA, REGISTRANDO A QUANTIDADE DE<*
+      *>                    LANCAMENTOS JA LIDOS E O TOTAL GERAL ATE   <*
+      *>                    ALI. NO RESTART, OS LANCAMENTOS JA LIDOS   <*
+      *>                    SAO PULADOS E O TOTAL GERAL E RETOMADO DO  <*
+      *>                    PONTO DE CONTROLE, EVITANDO RECONTAR       <*
+      *>                    FILIAIS JA FECHADAS -- MESMO IDIOMA DE     <*
+      *>                    CHECKPOINT/RESTART JA USADO EM             <*
+      *>                    TRANSACAO-ACUMULA.COB. QUANDO HOUVE        <*
+      *>                    RESTART, A RECONCILIACAO POR FILIAL (QUE   <*
+      *>                    EXIGIRIA OS SUBTOTAIS INDIVIDUAIS DAS      <*
+      *>                    FILIAIS JA FECHADAS ANTES DO RESTART) E    <*
+      *>                    PULADA, E O RELATORIO REGISTRA O MOTIVO    <*
+      *>   09/08/2026  GGS  2000-PROCESSAR-FILIAL CONTAVA O LANCAMENTO <*
+      *>                    DE FRONTEIRA (O PRIMEIRO DE UMA NOVA       <*
+      *>                    FILIAL) EM WRK-QTDE-LIDOS ANTES DE FECHAR A<*
+      *>                    FILIAL ANTERIOR E GRAVAR O CHECKPOINT, MAS <*
+      *>                    SO SOMAVA O VALOR DESSE LANCAMENTO DEPOIS  <*
+      *>                    -- NO RESTART ELE ERA PULADO (POR JA        <*
+      *>                    CONSTAR NA CONTAGEM) SEM NUNCA TER ENTRADO  <*
+      *>                    EM NENHUM TOTAL. A CONTAGEM AGORA SO        <*
+      *>                    AVANCA JUNTO COM A SOMA DO VALOR, APOS O    <*
+      *>                    FECHAMENTO DA FILIAL ANTERIOR, PARA QUE O   <*
+      *>                    CHECKPOINT NUNCA REFLITA UM LANCAMENTO      <*
+      *>                    AINDA NAO COMPUTADO                        <*
+      ******************************************************************
+
+      *================================================================*
+       ENVIRONMENT                                   DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                                           SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+           SELECT FILIAL-FILE         ASSIGN TO "FILTRANS"
+               ORGANIZATION       IS LINE SEQUENTIAL
+               FILE STATUS        IS WRK-STATUS-FILIAL.
+
+           SELECT ROLLUP-FILE         ASSIGN TO "FILROLUP"
+               ORGANIZATION       IS LINE SEQUENTIAL
+               FILE STATUS        IS WRK-STATUS-ROLLUP.
+
+           SELECT CHECKPOINT-FILE     ASSIGN TO "FILCKPT"
+               ORGANIZATION       IS LINE SEQUENTIAL
+               FILE STATUS        IS WRK-STATUS-CKPT.
+
+      *================================================================*
+       DATA                                          DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       FILE                                                    SECTION.
+      *----------------------------------------------------------------*
+       FD  FILIAL-FILE.
+       01  FILIAL-REG.
+           02 FIL-CODIGO              PIC 9(04).
+           02 FIL-VALOR               PIC 9(09)V99.
+
+       FD  ROLLUP-FILE.
+       01  ROLLUP-LINHA               PIC X(80).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REG.
+           02 CKPT-QTDE-LIDAS         PIC 9(07).
+           02 CKPT-QTDE-FILIAIS       PIC 9(05).
+           02 CKPT-TOTAL-GERAL        PIC 9(13)V99.
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                                        SECTION.
+      *----------------------------------------------------------------*
+       77  WRK-STATUS-FILIAL      PIC X(02) VALUE SPACES.
+       77  WRK-STATUS-ROLLUP      PIC X(02) VALUE SPACES.
+       77  WRK-STATUS-CKPT        PIC X(02) VALUE SPACES.
+       77  WRK-FIM-FILIAL         PIC X(01) VALUE "N".
+           88 FIM-FILIAL              VALUE "S".
+
+       77  WRK-QTDE-LIDOS         PIC 9(07) VALUE ZEROS.
+       77  WRK-CKPT-RESTART       PIC 9(07) VALUE ZEROS.
+       77  WRK-CKPT-PULAR         PIC 9(07) VALUE ZEROS.
+       77  WRK-HOUVE-RESTART      PIC X(01) VALUE "N".
+           88 HOUVE-RESTART           VALUE "S".
+
+       77  WRK-FILIAL-ATUAL       PIC 9(04) VALUE ZEROS.
+       77  WRK-QTDE-FILIAIS       PIC 9(05) VALUE ZEROS.
+       77  WRK-PRIMEIRA-FILIAL    PIC X(01) VALUE "S".
+           88 EH-PRIMEIRA-FILIAL      VALUE "S".
+
+       01  WRK-TOT.
+           04 WRK-TOTAL            PIC 9(11)V99 VALUE ZEROS.
+
+       01  WRK-TOT2.
+           05 WRK-TOTAL            PIC 9(13)V99 VALUE ZEROS.
+
+       01  WRK-TAB-FILIAIS.
+           02 WRK-TAB-ITEM OCCURS 500 TIMES
+                               INDEXED BY WRK-TAB-IDX.
+               03 WRK-TAB-CODIGO      PIC 9(04).
+               03 WRK-TAB-SUBTOTAL    PIC 9(11)V99.
+
+       77  WRK-RECONCILIA-TOTAL   PIC 9(13)V99 VALUE ZEROS.
+
+       01  WRK-LINHA-SUBTOTAL.
+           02 FILLER               PIC X(09) VALUE "FILIAL : ".
+           02 WRK-S-CODIGO          PIC Z(3)9.
+           02 FILLER               PIC X(11) VALUE " SUBTOTAL: ".
+           02 WRK-S-SUBTOTAL        PIC Z(9)9.99.
+
+       01  WRK-LINHA-GERAL.
+           02 FILLER               PIC X(23) VALUE
+               "TOTAL GERAL EMPRESA..: ".
+           02 WRK-G-TOTAL           PIC Z(11)9.99.
+
+       01  WRK-LINHA-RESTART.
+           02 FILLER               PIC X(47) VALUE
+               "RECONCILIACAO POR FILIAL PULADA (HOUVE RESTART)".
+
+       01  WRK-LINHA-DIVERGENCIA.
+           02 FILLER               PIC X(33) VALUE
+               "DIVERGENCIA ENTRE SOMA DE FILIAIS".
+           02 FILLER               PIC X(04) VALUE " E .".
+           02 FILLER               PIC X(13) VALUE "TOTAL GERAL: ".
+           02 WRK-DIV-SOMA          PIC Z(11)9.99.
+           02 FILLER               PIC X(05) VALUE " VS. ".
+           02 WRK-DIV-GERAL         PIC Z(11)9.99.
+
+      *================================================================*
+       PROCEDURE                                     DIVISION.
+      *================================================================*
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR       THRU 1000-INICIALIZAR-EXIT.
+           PERFORM 2000-PROCESSAR-FILIAL
+               THRU 2000-PROCESSAR-FILIAL-EXIT
+               UNTIL FIM-FILIAL.
+           PERFORM 8000-FECHAR-FILIAL-ATUAL
+               THRU 8000-FECHAR-FILIAL-ATUAL-EXIT.
+           PERFORM 8500-RECONCILIAR         THRU 8500-RECONCILIAR-EXIT.
+           PERFORM 9000-FINALIZAR           THRU 9000-FINALIZAR-EXIT.
+           GOBACK.
+
+      *----------------------------------------------------------------*
+       1000-INICIALIZAR.
+      *----------------------------------------------------------------*
+           OPEN INPUT  FILIAL-FILE.
+           OPEN OUTPUT ROLLUP-FILE.
+
+           PERFORM 1100-VERIFICAR-RESTART
+               THRU 1100-VERIFICAR-RESTART-EXIT.
+
+           PERFORM 2100-LER-FILIAL THRU 2100-LER-FILIAL-EXIT.
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       1100-VERIFICAR-RESTART.
+      *----------------------------------------------------------------*
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WRK-STATUS-CKPT = "00"
+               READ CHECKPOINT-FILE
+               IF WRK-STATUS-CKPT = "00"
+                   MOVE CKPT-QTDE-LIDAS   TO WRK-CKPT-RESTART
+                   MOVE CKPT-QTDE-FILIAIS TO WRK-QTDE-FILIAIS
+                   MOVE CKPT-TOTAL-GERAL  TO WRK-TOTAL OF WRK-TOT2
+                   SET HOUVE-RESTART TO TRUE
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+           IF WRK-CKPT-RESTART > ZEROS
+               DISPLAY "RESTART A PARTIR DO LANCAMENTO "
+                   WRK-CKPT-RESTART
+               PERFORM WRK-CKPT-RESTART TIMES
+                   PERFORM 2100-LER-FILIAL THRU 2100-LER-FILIAL-EXIT
+                   IF NOT FIM-FILIAL
+                       ADD 1 TO WRK-CKPT-PULAR
+                   END-IF
+               END-PERFORM
+               MOVE WRK-CKPT-PULAR TO WRK-QTDE-LIDOS
+           END-IF.
+       1100-VERIFICAR-RESTART-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2000-PROCESSAR-FILIAL.
+      *----------------------------------------------------------------*
+           IF EH-PRIMEIRA-FILIAL
+               MOVE FIL-CODIGO TO WRK-FILIAL-ATUAL
+               SET WRK-PRIMEIRA-FILIAL TO "N"
+           END-IF.
+
+           IF FIL-CODIGO NOT = WRK-FILIAL-ATUAL
+               PERFORM 8000-FECHAR-FILIAL-ATUAL
+                   THRU 8000-FECHAR-FILIAL-ATUAL-EXIT
+               MOVE FIL-CODIGO TO WRK-FILIAL-ATUAL
+           END-IF.
+
+           ADD 1 TO WRK-QTDE-LIDOS.
+           ADD FIL-VALOR TO WRK-TOTAL OF WRK-TOT.
+
+           PERFORM 2100-LER-FILIAL THRU 2100-LER-FILIAL-EXIT.
+       2000-PROCESSAR-FILIAL-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2100-LER-FILIAL.
+      *----------------------------------------------------------------*
+           READ FILIAL-FILE.
+           IF WRK-STATUS-FILIAL = "10"
+               SET FIM-FILIAL TO TRUE
+           END-IF.
+       2100-LER-FILIAL-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       8000-FECHAR-FILIAL-ATUAL.
+      *----------------------------------------------------------------*
+           IF WRK-TOTAL OF WRK-TOT = ZEROS AND WRK-FILIAL-ATUAL = ZEROS
+               GO TO 8000-FECHAR-FILIAL-ATUAL-EXIT
+           END-IF.
+
+           ADD 1 TO WRK-QTDE-FILIAIS.
+           SET WRK-TAB-IDX TO WRK-QTDE-FILIAIS.
+           MOVE WRK-FILIAL-ATUAL      TO WRK-TAB-CODIGO (WRK-TAB-IDX).
+           MOVE WRK-TOTAL OF WRK-TOT  TO WRK-TAB-SUBTOTAL (WRK-TAB-IDX).
+
+           ADD WRK-TOTAL OF WRK-TOT TO WRK-TOTAL OF WRK-TOT2.
+
+           MOVE WRK-FILIAL-ATUAL     TO WRK-S-CODIGO.
+           MOVE WRK-TOTAL OF WRK-TOT TO WRK-S-SUBTOTAL.
+           MOVE WRK-LINHA-SUBTOTAL   TO ROLLUP-LINHA.
+           WRITE ROLLUP-LINHA.
+
+           MOVE ZEROS TO WRK-TOTAL OF WRK-TOT.
+
+           PERFORM 7000-GRAVAR-CHECKPOINT
+               THRU 7000-GRAVAR-CHECKPOINT-EXIT.
+       8000-FECHAR-FILIAL-ATUAL-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       7000-GRAVAR-CHECKPOINT.
+      *----------------------------------------------------------------*
+           MOVE WRK-QTDE-LIDOS        TO CKPT-QTDE-LIDAS.
+           MOVE WRK-QTDE-FILIAIS      TO CKPT-QTDE-FILIAIS.
+           MOVE WRK-TOTAL OF WRK-TOT2 TO CKPT-TOTAL-GERAL.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-REG.
+           CLOSE CHECKPOINT-FILE.
+       7000-GRAVAR-CHECKPOINT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       8500-RECONCILIAR.
+      *----------------------------------------------------------------*
+           IF HOUVE-RESTART
+               MOVE WRK-LINHA-RESTART TO ROLLUP-LINHA
+               WRITE ROLLUP-LINHA
+               GO TO 8500-RECONCILIAR-EXIT
+           END-IF.
+
+           MOVE ZEROS TO WRK-RECONCILIA-TOTAL.
+           PERFORM 8600-SOMAR-TABELA
+               VARYING WRK-TAB-IDX FROM 1 BY 1
+               UNTIL WRK-TAB-IDX > WRK-QTDE-FILIAIS.
+
+           IF WRK-RECONCILIA-TOTAL NOT = WRK-TOTAL OF WRK-TOT2
+               MOVE WRK-RECONCILIA-TOTAL  TO WRK-DIV-SOMA
+               MOVE WRK-TOTAL OF WRK-TOT2 TO WRK-DIV-GERAL
+               MOVE WRK-LINHA-DIVERGENCIA TO ROLLUP-LINHA
+               WRITE ROLLUP-LINHA
+               DISPLAY "DIVERGENCIA NA RECONCILIACAO DE FILIAIS"
+           END-IF.
+       8500-RECONCILIAR-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       8600-SOMAR-TABELA.
+      *----------------------------------------------------------------*
+           ADD WRK-TAB-SUBTOTAL (WRK-TAB-IDX) TO WRK-RECONCILIA-TOTAL.
+       8600-SOMAR-TABELA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       9000-FINALIZAR.
+      *----------------------------------------------------------------*
+           MOVE WRK-TOTAL OF WRK-TOT2 TO WRK-G-TOTAL.
+           MOVE WRK-LINHA-GERAL       TO ROLLUP-LINHA.
+           WRITE ROLLUP-LINHA.
+
+           CLOSE FILIAL-FILE.
+           CLOSE ROLLUP-FILE.
+
+           MOVE ZEROS TO CKPT-QTDE-LIDAS CKPT-QTDE-FILIAIS
+               CKPT-TOTAL-GERAL.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-REG.
+           CLOSE CHECKPOINT-FILE.
+
+           DISPLAY "===== ROLLUP DE TOTAIS POR FILIAL =====".
+           DISPLAY "FILIAIS PROCESSADAS..: " WRK-QTDE-FILIAIS.
+           DISPLAY "TOTAL GERAL EMPRESA..: " WRK-TOTAL OF WRK-TOT2.
+       9000-FINALIZAR-EXIT.
+           EXIT.
