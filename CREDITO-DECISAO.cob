@@ -0,0 +1,128 @@
+      *================================================================*
+       IDENTIFICATION                                DIVISION.
+      *================================================================*
+       PROGRAM-ID. CREDITO-DECISAO.
+
+      *************************DOCUMENTACAO*****************************
+      ******************************************************************
+      *>                                                              <*
+      *>   DATA.     : 09/08/2026                                     <*
+      *>   ANALISTA. : GABRIEL GREGORIO DA SILVA                      <*
+      *>   OBJETIVO. : MOTOR DE DECISAO DE CREDITO MULTI-FATOR        <*
+      *>                (LIMITE, STATUS DA CONTA, REGIAO) QUE DEVOLVE <*
+      *>                APROVADO/NEGADO/REFERIDO, ESTENDENDO A        <*
+      *>                CONDICAO COMBINADA AND/OR JA PROVADA EM       <*
+      *>                CONDICAO-DE-RELACAO.COB                       <*
+      *>                                                              <*
+      ******************************************************************
+      ******************************************************************
+
+      *----------------------------------------------------------------*
+      *>   HISTORICO DE ALTERACOES                                     *
+      *----------------------------------------------------------------*
+      *>   09/08/2026  GGS  VALOR QUE PASSARIA NOS DEMAIS CRITERIOS    <*
+      *>                    AINDA E CONFERIDO CONTRA A ALCADA DO NIVEL <*
+      *>                    DO OPERADOR (CRED_NIVEL_OPERADOR) LIDA DA  <*
+      *>                    TABELA ALCADATB; SEM ALCADA SUFICIENTE, O  <*
+      *>                    PEDIDO E REFERIDO PARA UM NIVEL SUPERIOR   <*
+      *>                    EM VEZ DE APROVADO DIRETO. OS VALORES DE   <*
+      *>                    ALCADA FICAM NA TABELA, NAO NO PROGRAMA    <*
+      ******************************************************************
+
+      *================================================================*
+       ENVIRONMENT                                   DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                                           SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+           SELECT ALCADA-FILE         ASSIGN TO "ALCADATB"
+               ORGANIZATION       IS INDEXED
+               ACCESS MODE        IS RANDOM
+               RECORD KEY         IS ALCADA_NIVEL
+               FILE STATUS        IS WRK-STATUS-ALCADA.
+
+      *================================================================*
+       DATA                                          DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       FILE                                                    SECTION.
+      *----------------------------------------------------------------*
+       FD  ALCADA-FILE.
+       01  ALCADA-REG.
+           02 ALCADA_NIVEL            PIC 9(01).
+           02 ALCADA_VALOR_MAXIMO     PIC 9(09)V99.
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                                        SECTION.
+      *----------------------------------------------------------------*
+       77  WRK-REGIAO-RESTRITA     PIC X(02) VALUE "99".
+       77  WRK-STATUS-ALCADA       PIC X(02) VALUE SPACES.
+       77  WRK-ALCADA-MAXIMA       PIC 9(09)V99 VALUE ZEROS.
+
+      *================================================================*
+       LINKAGE                                       SECTION.
+      *================================================================*
+       01  CRED_VALOR_SOLICITADO     PIC 9(09)V99.
+       01  CRED_LIMITE_CLIENTE       PIC 9(09)V99.
+       01  CRED_STATUS_CONTA         PIC X(01).
+           88 CRED-CONTA-ATIVA           VALUE "A".
+           88 CRED-CONTA-BLOQUEADA       VALUE "B".
+       01  CRED_REGIAO                PIC X(02).
+       01  CRED_NIVEL_OPERADOR        PIC 9(01).
+       01  CRED_RESULTADO             PIC X(01).
+           88 CRED-APROVADO              VALUE "A".
+           88 CRED-NEGADO                VALUE "N".
+           88 CRED-REFERIDO              VALUE "R".
+
+      *================================================================*
+       PROCEDURE                                     DIVISION
+                   USING CRED_VALOR_SOLICITADO CRED_LIMITE_CLIENTE
+                         CRED_STATUS_CONTA CRED_REGIAO
+                         CRED_NIVEL_OPERADOR CRED_RESULTADO.
+      *================================================================*
+       0000-MAINLINE.
+           IF CRED-CONTA-BLOQUEADA
+               SET CRED-NEGADO TO TRUE
+               GO TO 0000-MAINLINE-EXIT
+           END-IF.
+
+           IF (CRED_VALOR_SOLICITADO GREATER CRED_LIMITE_CLIENTE)
+               AND (CRED_REGIAO = WRK-REGIAO-RESTRITA)
+               SET CRED-NEGADO TO TRUE
+               GO TO 0000-MAINLINE-EXIT
+           END-IF.
+
+           IF (CRED_VALOR_SOLICITADO GREATER CRED_LIMITE_CLIENTE)
+               OR (NOT CRED-CONTA-ATIVA)
+               SET CRED-REFERIDO TO TRUE
+               GO TO 0000-MAINLINE-EXIT
+           END-IF.
+
+           PERFORM 1000-OBTER-ALCADA THRU 1000-OBTER-ALCADA-EXIT.
+
+           IF CRED_VALOR_SOLICITADO GREATER WRK-ALCADA-MAXIMA
+               SET CRED-REFERIDO TO TRUE
+               GO TO 0000-MAINLINE-EXIT
+           END-IF.
+
+           SET CRED-APROVADO TO TRUE.
+       0000-MAINLINE-EXIT.
+           GOBACK.
+
+      *----------------------------------------------------------------*
+       1000-OBTER-ALCADA.
+      *----------------------------------------------------------------*
+           MOVE ZEROS TO WRK-ALCADA-MAXIMA.
+
+           OPEN INPUT ALCADA-FILE.
+           IF WRK-STATUS-ALCADA = "00"
+               MOVE CRED_NIVEL_OPERADOR TO ALCADA_NIVEL
+               READ ALCADA-FILE
+                   NOT INVALID KEY
+                       MOVE ALCADA_VALOR_MAXIMO TO WRK-ALCADA-MAXIMA
+               END-READ
+               CLOSE ALCADA-FILE
+           END-IF.
+       1000-OBTER-ALCADA-EXIT.
+           EXIT.
