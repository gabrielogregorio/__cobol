@@ -0,0 +1,83 @@
+      *================================================================*
+       IDENTIFICATION                                DIVISION.
+      *================================================================*
+       PROGRAM-ID. AUDIT-LOG.
+
+      *************************DOCUMENTACAO*****************************
+      ******************************************************************
+      *>                                                              <*
+      *>   DATA.     : 09/01/2026                                     <*
+      *>   ANALISTA. : GABRIEL GREGORIO DA SILVA                      <*
+      *>   OBJETIVO. : GRAVAR UMA OCORRENCIA NO LOG DE AUDITORIA DE   <*
+      *>                ALTERACOES DE DADOS SENSIVEIS DO CLIENTE      <*
+      *>                (OPERADOR, DATA/HORA, VALOR ANTIGO E NOVO),   <*
+      *>                CHAMADO POR CLIENTE-MASTER E NIVEIS-ESPECIFICO<*
+      *>                                                              <*
+      ******************************************************************
+      ******************************************************************
+
+      *================================================================*
+       ENVIRONMENT                                   DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                                           SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+           SELECT AUDIT-FILE          ASSIGN TO "AUDITLOG"
+               ORGANIZATION       IS LINE SEQUENTIAL
+               FILE STATUS        IS WRK-STATUS-AUDIT.
+
+      *================================================================*
+       DATA                                          DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       FILE                                                    SECTION.
+      *----------------------------------------------------------------*
+       FD  AUDIT-FILE.
+       01  AUDIT-REG.
+           02 AUDIT_DATA          PIC 9(08).
+           02 AUDIT_HORA          PIC 9(08).
+           02 AUDIT_OPERADOR      PIC X(08).
+           02 AUDIT_CAMPO         PIC X(15).
+           02 AUDIT_VALOR_ANTIGO  PIC X(30).
+           02 AUDIT_VALOR_NOVO    PIC X(30).
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                                        SECTION.
+      *----------------------------------------------------------------*
+       77  WRK-STATUS-AUDIT        PIC X(02) VALUE SPACES.
+       77  WRK-DATA-SISTEMA        PIC 9(08) VALUE ZEROS.
+       77  WRK-HORA-SISTEMA        PIC 9(08) VALUE ZEROS.
+
+      *================================================================*
+       LINKAGE                                       SECTION.
+      *================================================================*
+       01  AUDIT_OPERADOR_IN        PIC X(08).
+       01  AUDIT_CAMPO_IN           PIC X(15).
+       01  AUDIT_VALOR_ANTIGO_IN    PIC X(30).
+       01  AUDIT_VALOR_NOVO_IN      PIC X(30).
+
+      *================================================================*
+       PROCEDURE                                     DIVISION
+                   USING AUDIT_OPERADOR_IN AUDIT_CAMPO_IN
+                         AUDIT_VALOR_ANTIGO_IN AUDIT_VALOR_NOVO_IN.
+      *================================================================*
+       0000-MAINLINE.
+           ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD.
+           ACCEPT WRK-HORA-SISTEMA FROM TIME.
+
+           OPEN EXTEND AUDIT-FILE.
+           IF WRK-STATUS-AUDIT = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+           MOVE WRK-DATA-SISTEMA       TO AUDIT_DATA.
+           MOVE WRK-HORA-SISTEMA       TO AUDIT_HORA.
+           MOVE AUDIT_OPERADOR_IN      TO AUDIT_OPERADOR.
+           MOVE AUDIT_CAMPO_IN         TO AUDIT_CAMPO.
+           MOVE AUDIT_VALOR_ANTIGO_IN  TO AUDIT_VALOR_ANTIGO.
+           MOVE AUDIT_VALOR_NOVO_IN    TO AUDIT_VALOR_NOVO.
+
+           WRITE AUDIT-REG.
+           CLOSE AUDIT-FILE.
+           GOBACK.
