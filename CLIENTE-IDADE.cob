@@ -0,0 +1,188 @@
+      *================================================================*
+       IDENTIFICATION                                DIVISION.
+      *================================================================*
+       PROGRAM-ID. CLIENTE-IDADE.
+
+      *************************DOCUMENTACAO*****************************
+      ******************************************************************
+      *>                                                              <*
+      *>   DATA.     : 10/01/2026                                     <*
+      *>   ANALISTA. : GABRIEL GREGORIO DA SILVA                      <*
+      *>   OBJETIVO. : CALCULAR A IDADE ATUAL DE CADA CLIENTE A       <*
+      *>                PARTIR DE DATANASC E GERAR RELATORIO DE       <*
+      *>                ELEGIBILIDADE SINALIZANDO CLIENTES QUE        <*
+      *>                CRUZAM AS FAIXAS DE 18 E 65 ANOS              <*
+      *>                                                              <*
+      ******************************************************************
+      ******************************************************************
+
+      *================================================================*
+       ENVIRONMENT                                   DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                                           SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+           SELECT CLIENTE-MASTER-FILE ASSIGN TO "CLIMAST"
+               ORGANIZATION       IS INDEXED
+               ACCESS MODE        IS SEQUENTIAL
+               RECORD KEY         IS CLIENTE_CPF
+               FILE STATUS        IS WRK-STATUS-MASTER.
+
+           SELECT RELATORIO-FILE      ASSIGN TO "CLIIDADE"
+               ORGANIZATION       IS LINE SEQUENTIAL
+               FILE STATUS        IS WRK-STATUS-RELAT.
+
+      *================================================================*
+       DATA                                          DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       FILE                                                    SECTION.
+      *----------------------------------------------------------------*
+       FD  CLIENTE-MASTER-FILE.
+           COPY CLIENTE-REG.
+
+       FD  RELATORIO-FILE.
+       01  RELATORIO-LINHA            PIC X(80).
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                                        SECTION.
+      *----------------------------------------------------------------*
+       77  WRK-STATUS-MASTER      PIC X(02) VALUE SPACES.
+       77  WRK-STATUS-RELAT       PIC X(02) VALUE SPACES.
+       77  WRK-FIM-CLIENTE        PIC X(01) VALUE "N".
+           88 FIM-CLIENTE             VALUE "S".
+
+       01  WRK-DATA-SISTEMA.
+           02 WRK-ANO-ATUAL        PIC 9(04).
+           02 WRK-MES-ATUAL        PIC 9(02).
+           02 WRK-DIA-ATUAL        PIC 9(02).
+
+       77  WRK-ANO-NASC            PIC 9(04) VALUE ZEROS.
+       77  WRK-MES-NASC            PIC 9(02) VALUE ZEROS.
+       77  WRK-DIA-NASC            PIC 9(02) VALUE ZEROS.
+       77  WRK-IDADE                PIC 9(03) VALUE ZEROS.
+
+       77  WRK-QTDE-CLIENTES       PIC 9(07) VALUE ZEROS.
+       77  WRK-QTDE-MENOR          PIC 9(07) VALUE ZEROS.
+       77  WRK-QTDE-18-64          PIC 9(07) VALUE ZEROS.
+       77  WRK-QTDE-65-MAIS        PIC 9(07) VALUE ZEROS.
+
+       01  WRK-LINHA-DETALHE.
+           02 FILLER               PIC X(20) VALUE "CLIENTE: ".
+           02 WRK-L-NOME            PIC X(20).
+           02 FILLER               PIC X(08) VALUE " IDADE: ".
+           02 WRK-L-IDADE           PIC ZZ9.
+           02 FILLER               PIC X(12) VALUE " SITUACAO : ".
+           02 WRK-L-SITUACAO        PIC X(20).
+
+      *================================================================*
+       PROCEDURE                                     DIVISION.
+      *================================================================*
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR       THRU 1000-INICIALIZAR-EXIT.
+           PERFORM 2000-PROCESSAR-CLIENTE
+               THRU 2000-PROCESSAR-CLIENTE-EXIT
+               UNTIL FIM-CLIENTE.
+           PERFORM 9000-FINALIZAR         THRU 9000-FINALIZAR-EXIT.
+           GOBACK.
+
+      *----------------------------------------------------------------*
+       1000-INICIALIZAR.
+      *----------------------------------------------------------------*
+           ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD.
+
+           OPEN INPUT  CLIENTE-MASTER-FILE.
+           OPEN OUTPUT RELATORIO-FILE.
+
+           MOVE "RELATORIO DE ELEGIBILIDADE POR IDADE"
+               TO RELATORIO-LINHA.
+           WRITE RELATORIO-LINHA.
+           MOVE SPACES TO RELATORIO-LINHA.
+           WRITE RELATORIO-LINHA.
+
+           PERFORM 2100-LER-CLIENTE THRU 2100-LER-CLIENTE-EXIT.
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2000-PROCESSAR-CLIENTE.
+      *----------------------------------------------------------------*
+           ADD 1 TO WRK-QTDE-CLIENTES.
+           PERFORM 3000-CALCULAR-IDADE THRU 3000-CALCULAR-IDADE-EXIT.
+           PERFORM 4000-CLASSIFICAR    THRU 4000-CLASSIFICAR-EXIT.
+           PERFORM 2100-LER-CLIENTE    THRU 2100-LER-CLIENTE-EXIT.
+       2000-PROCESSAR-CLIENTE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2100-LER-CLIENTE.
+      *----------------------------------------------------------------*
+           READ CLIENTE-MASTER-FILE NEXT RECORD.
+           IF WRK-STATUS-MASTER = "10"
+               SET FIM-CLIENTE TO TRUE
+           END-IF.
+       2100-LER-CLIENTE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       3000-CALCULAR-IDADE.
+      *----------------------------------------------------------------*
+           MOVE ANO TO WRK-ANO-NASC.
+           MOVE MES TO WRK-MES-NASC.
+           MOVE DIA TO WRK-DIA-NASC.
+
+           COMPUTE WRK-IDADE = WRK-ANO-ATUAL - WRK-ANO-NASC.
+
+           IF WRK-MES-ATUAL < WRK-MES-NASC
+               SUBTRACT 1 FROM WRK-IDADE
+           ELSE
+               IF WRK-MES-ATUAL = WRK-MES-NASC
+                   AND WRK-DIA-ATUAL < WRK-DIA-NASC
+                   SUBTRACT 1 FROM WRK-IDADE
+               END-IF
+           END-IF.
+       3000-CALCULAR-IDADE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       4000-CLASSIFICAR.
+      *----------------------------------------------------------------*
+           MOVE CLIENTE_NOME TO WRK-L-NOME.
+           MOVE WRK-IDADE    TO WRK-L-IDADE.
+
+           EVALUATE TRUE
+               WHEN WRK-IDADE < 18
+                   MOVE "MENOR DE IDADE"       TO WRK-L-SITUACAO
+                   ADD 1 TO WRK-QTDE-MENOR
+               WHEN WRK-IDADE >= 65
+                   MOVE "TERCEIRA IDADE"       TO WRK-L-SITUACAO
+                   ADD 1 TO WRK-QTDE-65-MAIS
+               WHEN OTHER
+                   MOVE "ADULTO"               TO WRK-L-SITUACAO
+                   ADD 1 TO WRK-QTDE-18-64
+           END-EVALUATE.
+
+           MOVE WRK-LINHA-DETALHE TO RELATORIO-LINHA.
+           WRITE RELATORIO-LINHA.
+       4000-CLASSIFICAR-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       9000-FINALIZAR.
+      *----------------------------------------------------------------*
+           MOVE SPACES TO RELATORIO-LINHA.
+           WRITE RELATORIO-LINHA.
+           MOVE "TOTAIS" TO RELATORIO-LINHA.
+           WRITE RELATORIO-LINHA.
+
+           CLOSE CLIENTE-MASTER-FILE.
+           CLOSE RELATORIO-FILE.
+
+           DISPLAY "===== RELATORIO DE ELEGIBILIDADE POR IDADE =====".
+           DISPLAY "CLIENTES PROCESSADOS....: " WRK-QTDE-CLIENTES.
+           DISPLAY "MENORES DE 18............: " WRK-QTDE-MENOR.
+           DISPLAY "ENTRE 18 E 64............: " WRK-QTDE-18-64.
+           DISPLAY "65 OU MAIS...............: " WRK-QTDE-65-MAIS.
+       9000-FINALIZAR-EXIT.
+           EXIT.
