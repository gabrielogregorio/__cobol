@@ -0,0 +1,44 @@
+      *================================================================*
+       IDENTIFICATION                                DIVISION.
+      *================================================================*
+       PROGRAM-ID. RG-MASCARA.
+
+      *************************DOCUMENTACAO*****************************
+      ******************************************************************
+      *>                                                              <*
+      *>   DATA.     : 09/08/2026                                     <*
+      *>   ANALISTA. : GABRIEL GREGORIO DA SILVA                      <*
+      *>   OBJETIVO. : MASCARAR O RG DO CLIENTE PARA RELATORIOS E     <*
+      *>                EXTRATOS QUE SAEM DO SISTEMA, MANTENDO SO OS  <*
+      *>                DOIS ULTIMOS DIGITOS DO NUMERO, O DIGITO      <*
+      *>                VERIFICADOR E A UF VISIVEIS (******NN-D/UF)   <*
+      *>                                                              <*
+      ******************************************************************
+      ******************************************************************
+
+      *================================================================*
+       DATA                                          DIVISION.
+      *================================================================*
+      *================================================================*
+       LINKAGE                                       SECTION.
+      *================================================================*
+       01  MASCARA_RG_NUMERO          PIC 9(08).
+       01  MASCARA_RG_NUMERO_X REDEFINES MASCARA_RG_NUMERO
+                                      PIC X(08).
+       01  MASCARA_RG_DV              PIC X(01).
+       01  MASCARA_RG_UF              PIC X(02).
+       01  MASCARA_RG_SAIDA           PIC X(13).
+
+      *================================================================*
+       PROCEDURE                                     DIVISION
+                   USING MASCARA_RG_NUMERO MASCARA_RG_DV
+                         MASCARA_RG_UF MASCARA_RG_SAIDA.
+      *================================================================*
+       0000-MAINLINE.
+           MOVE "******" TO MASCARA_RG_SAIDA (1:6).
+           MOVE MASCARA_RG_NUMERO_X (7:2) TO MASCARA_RG_SAIDA (7:2).
+           MOVE "-" TO MASCARA_RG_SAIDA (9:1).
+           MOVE MASCARA_RG_DV TO MASCARA_RG_SAIDA (10:1).
+           MOVE "/" TO MASCARA_RG_SAIDA (11:1).
+           MOVE MASCARA_RG_UF TO MASCARA_RG_SAIDA (12:2).
+           GOBACK.
