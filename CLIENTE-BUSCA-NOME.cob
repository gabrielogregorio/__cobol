@@ -0,0 +1,173 @@
+      *================================================================*
+       IDENTIFICATION                                DIVISION.
+      *================================================================*
+       PROGRAM-ID. CLIENTE-BUSCA-NOME.
+
+      *************************DOCUMENTACAO*****************************
+      ******************************************************************
+      *>                                                              <*
+      *>   DATA.     : 09/08/2026                                     <*
+      *>   ANALISTA. : GABRIEL GREGORIO DA SILVA                      <*
+      *>   OBJETIVO. : LOCALIZAR CLIENTES NO ARQUIVO MESTRE A PARTIR  <*
+      *>                DE UM ARQUIVO DE NOMES A PROCURAR, USANDO O   <*
+      *>                INDICE ALTERNATIVO POR CLIENTE_NOME (COM      <*
+      *>                DUPLICATAS) EM VEZ DE VARRER O MESTRE INTEIRO,<*
+      *>                LISTANDO TODOS OS CLIENTES ENCONTRADOS COM    <*
+      *>                AQUELE NOME NO ARQUIVO DE RESULTADO           <*
+      *>                                                              <*
+      ******************************************************************
+      ******************************************************************
+
+      *================================================================*
+       ENVIRONMENT                                   DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                                           SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+           SELECT CLIENTE-MASTER-FILE ASSIGN TO "CLIMAST"
+               ORGANIZATION       IS INDEXED
+               ACCESS MODE        IS DYNAMIC
+               RECORD KEY         IS CLIENTE_CPF
+               ALTERNATE RECORD KEY IS CLIENTE_NOME
+                   WITH DUPLICATES
+               FILE STATUS        IS WRK-STATUS-MASTER.
+
+           SELECT NOME-BUSCA-FILE     ASSIGN TO "CLINOMEIN"
+               ORGANIZATION       IS LINE SEQUENTIAL
+               FILE STATUS        IS WRK-STATUS-BUSCA.
+
+           SELECT RESULTADO-FILE      ASSIGN TO "CLINOMERES"
+               ORGANIZATION       IS LINE SEQUENTIAL
+               FILE STATUS        IS WRK-STATUS-RESULT.
+
+      *================================================================*
+       DATA                                          DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       FILE                                                    SECTION.
+      *----------------------------------------------------------------*
+       FD  CLIENTE-MASTER-FILE.
+           COPY CLIENTE-REG.
+
+       FD  NOME-BUSCA-FILE.
+       01  NOME-BUSCA-REG             PIC X(20).
+
+       FD  RESULTADO-FILE.
+       01  RESULTADO-LINHA            PIC X(80).
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                                        SECTION.
+      *----------------------------------------------------------------*
+       77  WRK-STATUS-MASTER      PIC X(02) VALUE SPACES.
+       77  WRK-STATUS-BUSCA       PIC X(02) VALUE SPACES.
+       77  WRK-STATUS-RESULT      PIC X(02) VALUE SPACES.
+       77  WRK-FIM-BUSCA          PIC X(01) VALUE "N".
+           88 FIM-BUSCA                VALUE "S".
+
+       77  WRK-QTDE-NOMES         PIC 9(07) VALUE ZEROS.
+       77  WRK-QTDE-ENCONTRADOS   PIC 9(07) VALUE ZEROS.
+
+       77  WRK-NOME-PROCURADO     PIC X(20) VALUE SPACES.
+       77  WRK-FIM-DUPLIC         PIC X(01) VALUE "N".
+           88 FIM-DUPLIC              VALUE "S".
+
+       01  WRK-LINHA-RESULTADO.
+           02 WRK-R-NOME            PIC X(20).
+           02 FILLER               PIC X(03) VALUE " - ".
+           02 WRK-R-CPF             PIC X(11).
+
+      *================================================================*
+       PROCEDURE                                     DIVISION.
+      *================================================================*
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR       THRU 1000-INICIALIZAR-EXIT.
+           PERFORM 2000-PROCESSAR-NOME
+               THRU 2000-PROCESSAR-NOME-EXIT
+               UNTIL FIM-BUSCA.
+           PERFORM 9000-FINALIZAR         THRU 9000-FINALIZAR-EXIT.
+           GOBACK.
+
+      *----------------------------------------------------------------*
+       1000-INICIALIZAR.
+      *----------------------------------------------------------------*
+           OPEN INPUT  CLIENTE-MASTER-FILE.
+           OPEN INPUT  NOME-BUSCA-FILE.
+           OPEN OUTPUT RESULTADO-FILE.
+
+           PERFORM 2100-LER-NOME-BUSCA THRU 2100-LER-NOME-BUSCA-EXIT.
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2000-PROCESSAR-NOME.
+      *----------------------------------------------------------------*
+           ADD 1 TO WRK-QTDE-NOMES.
+           MOVE NOME-BUSCA-REG TO CLIENTE_NOME WRK-NOME-PROCURADO.
+
+           READ CLIENTE-MASTER-FILE KEY IS CLIENTE_NOME
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM 3000-GRAVAR-RESULTADO
+                       THRU 3000-GRAVAR-RESULTADO-EXIT
+                   MOVE "N" TO WRK-FIM-DUPLIC
+                   PERFORM 3100-LISTAR-DUPLICATAS
+                       THRU 3100-LISTAR-DUPLICATAS-EXIT
+                       UNTIL FIM-DUPLIC
+           END-READ.
+
+           PERFORM 2100-LER-NOME-BUSCA THRU 2100-LER-NOME-BUSCA-EXIT.
+       2000-PROCESSAR-NOME-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2100-LER-NOME-BUSCA.
+      *----------------------------------------------------------------*
+           READ NOME-BUSCA-FILE.
+           IF WRK-STATUS-BUSCA = "10"
+               SET FIM-BUSCA TO TRUE
+           END-IF.
+       2100-LER-NOME-BUSCA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       3000-GRAVAR-RESULTADO.
+      *----------------------------------------------------------------*
+           ADD 1 TO WRK-QTDE-ENCONTRADOS.
+           MOVE CLIENTE_NOME TO WRK-R-NOME.
+           MOVE CLIENTE_CPF  TO WRK-R-CPF.
+           MOVE WRK-LINHA-RESULTADO TO RESULTADO-LINHA.
+           WRITE RESULTADO-LINHA.
+       3000-GRAVAR-RESULTADO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       3100-LISTAR-DUPLICATAS.
+      *----------------------------------------------------------------*
+           READ CLIENTE-MASTER-FILE NEXT RECORD
+               AT END
+                   SET FIM-DUPLIC TO TRUE
+               NOT AT END
+                   IF CLIENTE_NOME = WRK-NOME-PROCURADO
+                       PERFORM 3000-GRAVAR-RESULTADO
+                           THRU 3000-GRAVAR-RESULTADO-EXIT
+                   ELSE
+                       SET FIM-DUPLIC TO TRUE
+                   END-IF
+           END-READ.
+       3100-LISTAR-DUPLICATAS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       9000-FINALIZAR.
+      *----------------------------------------------------------------*
+           CLOSE CLIENTE-MASTER-FILE.
+           CLOSE NOME-BUSCA-FILE.
+           CLOSE RESULTADO-FILE.
+
+           DISPLAY "===== BUSCA DE CLIENTES POR NOME =====".
+           DISPLAY "NOMES PROCURADOS.....: " WRK-QTDE-NOMES.
+           DISPLAY "CLIENTES ENCONTRADOS.: " WRK-QTDE-ENCONTRADOS.
+       9000-FINALIZAR-EXIT.
+           EXIT.
