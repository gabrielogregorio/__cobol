@@ -0,0 +1,257 @@
+      *================================================================*
+       IDENTIFICATION                                DIVISION.
+      *================================================================*
+       PROGRAM-ID. CLIENTE-TRANSACOES.
+
+      *************************DOCUMENTACAO*****************************
+      ******************************************************************
+      *>                                                              <*
+      *>   DATA.     : 09/08/2026                                     <*
+      *>   ANALISTA. : GABRIEL GREGORIO DA SILVA                      <*
+      *>   OBJETIVO. : CARREGAR O ARQUIVO DE HISTORICO DE TRANSACOES  <*
+      *>                DO CLIENTE (CLITRANS), CHAVEADO POR CPF MAIS  <*
+      *>                SEQUENCIAL, A PARTIR DE UM ARQUIVO DE         <*
+      *>                LANCAMENTOS DO DIA (CLITRANSIN). CADA CPF E   <*
+      *>                CONFERIDO CONTRA O ARQUIVO MESTRE DE CLIENTES <*
+      *>                ANTES DE GRAVAR; LANCAMENTOS DE CPF NAO       <*
+      *>                CADASTRADO SAO DESVIADOS PARA O ARQUIVO DE    <*
+      *>                EXCECAO (CLITRANEXC) EM VEZ DE REJEITAR O LOTE<*
+      *>                INTEIRO                                       <*
+      *>                                                              <*
+      ******************************************************************
+      ******************************************************************
+
+      *================================================================*
+       ENVIRONMENT                                   DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                                           SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+           SELECT LANCAMENTO-FILE     ASSIGN TO "CLITRANSIN"
+               ORGANIZATION       IS LINE SEQUENTIAL
+               FILE STATUS        IS WRK-STATUS-LANC.
+
+           SELECT CLIENTE-MASTER-FILE ASSIGN TO "CLIMAST"
+               ORGANIZATION       IS INDEXED
+               ACCESS MODE        IS RANDOM
+               RECORD KEY         IS CLIENTE_CPF
+               FILE STATUS        IS WRK-STATUS-MASTER.
+
+           SELECT CLIENTE-TRANS-FILE  ASSIGN TO "CLITRANS"
+               ORGANIZATION       IS INDEXED
+               ACCESS MODE        IS DYNAMIC
+               RECORD KEY         IS CLITRANS-CHAVE
+               FILE STATUS        IS WRK-STATUS-TRANS.
+
+           SELECT EXCECAO-FILE        ASSIGN TO "CLITRANEXC"
+               ORGANIZATION       IS LINE SEQUENTIAL
+               FILE STATUS        IS WRK-STATUS-EXCECAO.
+
+      *================================================================*
+       DATA                                          DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       FILE                                                    SECTION.
+      *----------------------------------------------------------------*
+       FD  LANCAMENTO-FILE.
+       01  LANCAMENTO-REG.
+           02  LANC-CPF               PIC X(11).
+           02  LANC-DATA               PIC 9(08).
+           02  LANC-TIPO               PIC X(01).
+           02  LANC-VALOR               PIC 9(09)V99.
+
+       FD  CLIENTE-MASTER-FILE.
+           COPY CLIENTE-REG.
+
+       FD  CLIENTE-TRANS-FILE.
+           COPY CLIENTE-TRANS-REG.
+
+       FD  EXCECAO-FILE.
+       01  EXCECAO-LINHA               PIC X(80).
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                                        SECTION.
+      *----------------------------------------------------------------*
+       77  WRK-STATUS-LANC          PIC X(02) VALUE SPACES.
+       77  WRK-STATUS-MASTER        PIC X(02) VALUE SPACES.
+       77  WRK-STATUS-TRANS         PIC X(02) VALUE SPACES.
+       77  WRK-STATUS-EXCECAO       PIC X(02) VALUE SPACES.
+       77  WRK-EOF-LANC             PIC X(01) VALUE "N".
+           88 FIM-LANC                  VALUE "S".
+
+       77  WRK-QTDE-LIDOS           PIC 9(07) VALUE ZEROS.
+       77  WRK-QTDE-GRAVADOS        PIC 9(07) VALUE ZEROS.
+       77  WRK-QTDE-REJEITADOS      PIC 9(07) VALUE ZEROS.
+       77  WRK-QTDE-TAB-ESTOURO     PIC 9(07) VALUE ZEROS.
+
+       77  WRK-ULTIMO-SEQ           PIC 9(04) VALUE ZEROS.
+
+       77  WRK-MAX-CPF-TAB          PIC 9(04) VALUE ZEROS.
+       77  WRK-TAB-SEQ-CHEIA        PIC X(01) VALUE "N".
+           88 TAB-SEQ-CHEIA             VALUE "S".
+
+       01  WRK-TABELA-SEQ.
+           02 WRK-TAB-SEQ-ITEM  OCCURS 1000 TIMES
+                                 INDEXED BY WRK-TAB-SEQ-IDX.
+               03 WRK-TAB-SEQ-CPF      PIC X(11).
+               03 WRK-TAB-SEQ-ULTIMO   PIC 9(04).
+
+       01  WRK-LINHA-EXCECAO.
+           02 FILLER               PIC X(25) VALUE
+               "CPF NAO CADASTRADO: ".
+           02 WRK-EXC-CPF          PIC X(11).
+
+       01  WRK-LINHA-EXCECAO-ESTOURO.
+           02 FILLER               PIC X(38) VALUE
+               "TABELA DE SEQUENCIA CHEIA, CPF NOVO: ".
+           02 WRK-EXC-CPF-ESTOURO  PIC X(11).
+
+      *================================================================*
+       PROCEDURE                                     DIVISION.
+      *================================================================*
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR       THRU 1000-INICIALIZAR-EXIT.
+           PERFORM 2000-PROCESSAR-LANC
+               THRU 2000-PROCESSAR-LANC-EXIT
+               UNTIL FIM-LANC.
+           PERFORM 9000-FINALIZAR         THRU 9000-FINALIZAR-EXIT.
+           GOBACK.
+
+      *----------------------------------------------------------------*
+       1000-INICIALIZAR.
+      *----------------------------------------------------------------*
+           OPEN INPUT  LANCAMENTO-FILE.
+           OPEN INPUT  CLIENTE-MASTER-FILE.
+           OPEN OUTPUT EXCECAO-FILE.
+
+           OPEN I-O   CLIENTE-TRANS-FILE.
+           IF WRK-STATUS-TRANS = "35"
+               CLOSE CLIENTE-TRANS-FILE
+               OPEN OUTPUT CLIENTE-TRANS-FILE
+               CLOSE CLIENTE-TRANS-FILE
+               OPEN I-O CLIENTE-TRANS-FILE
+           END-IF.
+
+           PERFORM 2100-LER-LANC THRU 2100-LER-LANC-EXIT.
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2000-PROCESSAR-LANC.
+      *----------------------------------------------------------------*
+           ADD 1 TO WRK-QTDE-LIDOS.
+
+           MOVE LANC-CPF TO CLIENTE_CPF.
+           READ CLIENTE-MASTER-FILE
+               INVALID KEY
+                   PERFORM 3000-GRAVAR-EXCECAO
+                       THRU 3000-GRAVAR-EXCECAO-EXIT
+               NOT INVALID KEY
+                   PERFORM 4000-GRAVAR-TRANSACAO
+                       THRU 4000-GRAVAR-TRANSACAO-EXIT
+           END-READ.
+
+           PERFORM 2100-LER-LANC THRU 2100-LER-LANC-EXIT.
+       2000-PROCESSAR-LANC-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2100-LER-LANC.
+      *----------------------------------------------------------------*
+           READ LANCAMENTO-FILE.
+           IF WRK-STATUS-LANC = "10"
+               SET FIM-LANC TO TRUE
+           END-IF.
+       2100-LER-LANC-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       3000-GRAVAR-EXCECAO.
+      *----------------------------------------------------------------*
+           ADD 1 TO WRK-QTDE-REJEITADOS.
+           MOVE LANC-CPF TO WRK-EXC-CPF.
+           MOVE WRK-LINHA-EXCECAO TO EXCECAO-LINHA.
+           WRITE EXCECAO-LINHA.
+       3000-GRAVAR-EXCECAO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       4000-GRAVAR-TRANSACAO.
+      *----------------------------------------------------------------*
+           PERFORM 4100-OBTER-PROXIMO-SEQ
+               THRU 4100-OBTER-PROXIMO-SEQ-EXIT.
+
+           IF TAB-SEQ-CHEIA
+               ADD 1 TO WRK-QTDE-TAB-ESTOURO
+               MOVE LANC-CPF TO WRK-EXC-CPF-ESTOURO
+               MOVE WRK-LINHA-EXCECAO-ESTOURO TO EXCECAO-LINHA
+               WRITE EXCECAO-LINHA
+               GO TO 4000-GRAVAR-TRANSACAO-EXIT
+           END-IF.
+
+           MOVE LANC-CPF       TO CLITRANS_CPF.
+           MOVE WRK-ULTIMO-SEQ TO CLITRANS_SEQ.
+           MOVE LANC-DATA      TO CLITRANS_DATA.
+           MOVE LANC-TIPO      TO CLITRANS_TIPO.
+           MOVE LANC-VALOR     TO CLITRANS_VALOR.
+
+           WRITE CLITRANS-REG
+               INVALID KEY
+                   ADD 1 TO WRK-QTDE-REJEITADOS
+                   DISPLAY "ERRO GRAVANDO CLITRANS PARA CPF "
+                       LANC-CPF
+               NOT INVALID KEY
+                   ADD 1 TO WRK-QTDE-GRAVADOS
+           END-WRITE.
+       4000-GRAVAR-TRANSACAO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       4100-OBTER-PROXIMO-SEQ.
+      *----------------------------------------------------------------*
+           MOVE ZEROS TO WRK-ULTIMO-SEQ.
+           MOVE "N" TO WRK-TAB-SEQ-CHEIA.
+
+           IF WRK-MAX-CPF-TAB > ZEROS
+               SET WRK-TAB-SEQ-IDX TO 1
+               SEARCH WRK-TAB-SEQ-ITEM
+                   VARYING WRK-TAB-SEQ-IDX
+                   AT END
+                       CONTINUE
+                   WHEN WRK-TAB-SEQ-CPF (WRK-TAB-SEQ-IDX) = LANC-CPF
+                       ADD 1 TO WRK-TAB-SEQ-ULTIMO (WRK-TAB-SEQ-IDX)
+                       MOVE WRK-TAB-SEQ-ULTIMO (WRK-TAB-SEQ-IDX)
+                           TO WRK-ULTIMO-SEQ
+               END-SEARCH
+           END-IF.
+
+           IF WRK-ULTIMO-SEQ = ZEROS
+               IF WRK-MAX-CPF-TAB < 1000
+                   ADD 1 TO WRK-MAX-CPF-TAB
+                   MOVE LANC-CPF TO
+                       WRK-TAB-SEQ-CPF (WRK-MAX-CPF-TAB)
+                   MOVE 1 TO WRK-TAB-SEQ-ULTIMO (WRK-MAX-CPF-TAB)
+                   MOVE 1 TO WRK-ULTIMO-SEQ
+               ELSE
+                   SET TAB-SEQ-CHEIA TO TRUE
+               END-IF
+           END-IF.
+       4100-OBTER-PROXIMO-SEQ-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       9000-FINALIZAR.
+      *----------------------------------------------------------------*
+           CLOSE LANCAMENTO-FILE.
+           CLOSE CLIENTE-MASTER-FILE.
+           CLOSE CLIENTE-TRANS-FILE.
+           CLOSE EXCECAO-FILE.
+
+           DISPLAY "===== HISTORICO DE TRANSACOES DO CLIENTE =====".
+           DISPLAY "LANCAMENTOS LIDOS....: " WRK-QTDE-LIDOS.
+           DISPLAY "GRAVADOS EM CLITRANS.: " WRK-QTDE-GRAVADOS.
+           DISPLAY "REJEITADOS...........: " WRK-QTDE-REJEITADOS.
+           DISPLAY "TABELA DE SEQ CHEIA..: " WRK-QTDE-TAB-ESTOURO.
+       9000-FINALIZAR-EXIT.
+           EXIT.
