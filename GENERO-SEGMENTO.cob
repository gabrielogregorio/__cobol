@@ -0,0 +1,156 @@
+      *================================================================*
+       IDENTIFICATION                                DIVISION.
+      *================================================================*
+       PROGRAM-ID. GENERO-SEGMENTO.
+
+      *************************DOCUMENTACAO*****************************
+      ******************************************************************
+      *>                                                              <*
+      *>   DATA.     : 12/01/2026                                     <*
+      *>   ANALISTA. : GABRIEL GREGORIO DA SILVA                      <*
+      *>   OBJETIVO. : EXTRATO DE SEGMENTACAO DE CLIENTES POR GENERO  <*
+      *>                PARA MARKETING -- CONTAGEM E LISTA DE         <*
+      *>                CLIENTES MASCULINO/FEMININO A PARTIR DO       <*
+      *>                CAMPO CLIENTE_GENERO DO ARQUIVO MESTRE        <*
+      *>                                                              <*
+      ******************************************************************
+      ******************************************************************
+
+      *----------------------------------------------------------------*
+      *>   HISTORICO DE ALTERACOES                                     *
+      *----------------------------------------------------------------*
+      *>   09/08/2026  GGS  CPF MASCARADO (CALL CPF-MASCARA) ANTES DE <*
+      *>                    IMPRIMIR NA LISTA, POIS ESTE EXTRATO VAI  <*
+      *>                    PARA A AREA DE MARKETING, FORA DO ARQUIVO <*
+      *>                    MESTRE DE CLIENTES                        <*
+      ******************************************************************
+
+      *================================================================*
+       ENVIRONMENT                                   DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                                           SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+           SELECT CLIENTE-MASTER-FILE ASSIGN TO "CLIMAST"
+               ORGANIZATION       IS INDEXED
+               ACCESS MODE        IS SEQUENTIAL
+               RECORD KEY         IS CLIENTE_CPF
+               FILE STATUS        IS WRK-STATUS-MASTER.
+
+           SELECT SEGMENTO-FILE       ASSIGN TO "GENSEG"
+               ORGANIZATION       IS LINE SEQUENTIAL
+               FILE STATUS        IS WRK-STATUS-SEGM.
+
+      *================================================================*
+       DATA                                          DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       FILE                                                    SECTION.
+      *----------------------------------------------------------------*
+       FD  CLIENTE-MASTER-FILE.
+           COPY CLIENTE-REG.
+
+       FD  SEGMENTO-FILE.
+       01  SEGMENTO-LINHA             PIC X(80).
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                                        SECTION.
+      *----------------------------------------------------------------*
+       COPY CLIENTE-CODIGOS.
+
+       77  WRK-STATUS-MASTER      PIC X(02) VALUE SPACES.
+       77  WRK-STATUS-SEGM        PIC X(02) VALUE SPACES.
+       77  WRK-FIM-CLIENTE        PIC X(01) VALUE "N".
+           88 FIM-CLIENTE             VALUE "S".
+
+       77  WRK-QTDE-MASCULINO      PIC 9(07) VALUE ZEROS.
+       77  WRK-QTDE-FEMININO       PIC 9(07) VALUE ZEROS.
+       77  WRK-QTDE-INDEFINIDO     PIC 9(07) VALUE ZEROS.
+
+       77  WRK-CPF-MASCARADO       PIC X(14) VALUE SPACES.
+
+       01  WRK-LINHA-DETALHE.
+           02 WRK-D-GENERO          PIC X(01).
+           02 FILLER               PIC X(03) VALUE " - ".
+           02 WRK-D-NOME            PIC X(20).
+           02 FILLER               PIC X(03) VALUE " - ".
+           02 WRK-D-CPF             PIC X(14).
+
+      *================================================================*
+       PROCEDURE                                     DIVISION.
+      *================================================================*
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR       THRU 1000-INICIALIZAR-EXIT.
+           PERFORM 2000-PROCESSAR-CLIENTE
+               THRU 2000-PROCESSAR-CLIENTE-EXIT
+               UNTIL FIM-CLIENTE.
+           PERFORM 9000-FINALIZAR         THRU 9000-FINALIZAR-EXIT.
+           GOBACK.
+
+      *----------------------------------------------------------------*
+       1000-INICIALIZAR.
+      *----------------------------------------------------------------*
+           OPEN INPUT  CLIENTE-MASTER-FILE.
+           OPEN OUTPUT SEGMENTO-FILE.
+
+           MOVE "SEGMENTACAO DE CLIENTES POR GENERO" TO SEGMENTO-LINHA.
+           WRITE SEGMENTO-LINHA.
+           MOVE SPACES TO SEGMENTO-LINHA.
+           WRITE SEGMENTO-LINHA.
+
+           PERFORM 2100-LER-CLIENTE THRU 2100-LER-CLIENTE-EXIT.
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2000-PROCESSAR-CLIENTE.
+      *----------------------------------------------------------------*
+           EVALUATE TRUE
+               WHEN CLIENTE_GENERO = CONST_MASCULINO
+                   ADD 1 TO WRK-QTDE-MASCULINO
+               WHEN CLIENTE_GENERO = CONST_FEMININO
+                   ADD 1 TO WRK-QTDE-FEMININO
+               WHEN OTHER
+                   ADD 1 TO WRK-QTDE-INDEFINIDO
+           END-EVALUATE.
+
+           CALL "CPF-MASCARA" USING CLIENTE_CPF WRK-CPF-MASCARADO.
+
+           MOVE CLIENTE_GENERO TO WRK-D-GENERO.
+           MOVE CLIENTE_NOME   TO WRK-D-NOME.
+           MOVE WRK-CPF-MASCARADO TO WRK-D-CPF.
+           MOVE WRK-LINHA-DETALHE TO SEGMENTO-LINHA.
+           WRITE SEGMENTO-LINHA.
+
+           PERFORM 2100-LER-CLIENTE THRU 2100-LER-CLIENTE-EXIT.
+       2000-PROCESSAR-CLIENTE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2100-LER-CLIENTE.
+      *----------------------------------------------------------------*
+           READ CLIENTE-MASTER-FILE NEXT RECORD.
+           IF WRK-STATUS-MASTER = "10"
+               SET FIM-CLIENTE TO TRUE
+           END-IF.
+       2100-LER-CLIENTE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       9000-FINALIZAR.
+      *----------------------------------------------------------------*
+           MOVE SPACES TO SEGMENTO-LINHA.
+           WRITE SEGMENTO-LINHA.
+           MOVE "TOTAIS POR GENERO" TO SEGMENTO-LINHA.
+           WRITE SEGMENTO-LINHA.
+
+           CLOSE CLIENTE-MASTER-FILE.
+           CLOSE SEGMENTO-FILE.
+
+           DISPLAY "===== SEGMENTACAO DE CLIENTES POR GENERO =====".
+           DISPLAY "MASCULINO............: " WRK-QTDE-MASCULINO.
+           DISPLAY "FEMININO..............: " WRK-QTDE-FEMININO.
+           DISPLAY "SEM GENERO DEFINIDO...: " WRK-QTDE-INDEFINIDO.
+       9000-FINALIZAR-EXIT.
+           EXIT.
