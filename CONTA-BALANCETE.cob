@@ -0,0 +1,156 @@
+      *================================================================*
+       IDENTIFICATION                                DIVISION.
+      *================================================================*
+       PROGRAM-ID. CONTA-BALANCETE.
+
+      *************************DOCUMENTACAO*****************************
+      ******************************************************************
+      *>                                                              <*
+      *>   DATA.     : 09/08/2026                                     <*
+      *>   ANALISTA. : GABRIEL GREGORIO DA SILVA                      <*
+      *>   OBJETIVO. : VARRER O ARQUIVO MESTRE DE CONTAS (CONTASDB) EM <*
+      *>                SEQUENCIA DE CHAVE AO FINAL DO DIA, CLASSIFICAR<*
+      *>                CADA SALDO COMO DEVEDOR OU CREDOR E GRAVAR UM  <*
+      *>                BALANCETE (CONTABLNC) COM UMA LINHA POR CONTA E<*
+      *>                OS TOTAIS GERAIS DE DEVEDORES E CREDORES, PARA <*
+      *>                CONFERENCIA DO ENCERRAMENTO DIARIO             <*
+      *>                                                              <*
+      ******************************************************************
+      ******************************************************************
+
+      *================================================================*
+       ENVIRONMENT                                   DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                                           SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+           SELECT CONTA-FILE          ASSIGN TO "CONTASDB"
+               ORGANIZATION       IS INDEXED
+               ACCESS MODE        IS SEQUENTIAL
+               RECORD KEY         IS CONTA_NUMERO
+               FILE STATUS        IS WRK-STATUS-CONTA.
+
+           SELECT BALANCETE-FILE     ASSIGN TO "CONTABLNC"
+               ORGANIZATION       IS LINE SEQUENTIAL
+               FILE STATUS        IS WRK-STATUS-BALANCETE.
+
+      *================================================================*
+       DATA                                          DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       FILE                                                    SECTION.
+      *----------------------------------------------------------------*
+       FD  CONTA-FILE.
+           COPY CONTA-REG.
+
+       FD  BALANCETE-FILE.
+       01  BALANCETE-LINHA            PIC X(80).
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                                        SECTION.
+      *----------------------------------------------------------------*
+       77  WRK-STATUS-CONTA       PIC X(02) VALUE SPACES.
+       77  WRK-STATUS-BALANCETE   PIC X(02) VALUE SPACES.
+       77  WRK-FIM-CONTA          PIC X(01) VALUE "N".
+           88 FIM-CONTA               VALUE "S".
+
+       77  WRK-QTDE-CONTAS        PIC 9(07) VALUE ZEROS.
+       77  WRK-QTDE-DEVEDORAS     PIC 9(07) VALUE ZEROS.
+       77  WRK-QTDE-CREDORAS      PIC 9(07) VALUE ZEROS.
+
+       77  WRK-TOTAL-DEVEDOR      PIC 9(13)V99 VALUE ZEROS.
+       77  WRK-TOTAL-CREDOR       PIC 9(13)V99 VALUE ZEROS.
+       77  WRK-SALDO-ABSOLUTO     PIC 9(09)V99 VALUE ZEROS.
+
+       01  WRK-LINHA-CONTA.
+           02 FILLER               PIC X(08) VALUE "CONTA : ".
+           02 WRK-C-NUMERO          PIC Z(7)9.
+           02 FILLER               PIC X(09) VALUE " SALDO: ".
+           02 WRK-C-SALDO           PIC Z(8)9.99.
+           02 FILLER               PIC X(01) VALUE SPACE.
+           02 WRK-C-NATUREZA        PIC X(01).
+
+       01  WRK-LINHA-TOTAIS.
+           02 FILLER               PIC X(23) VALUE
+               "TOTAL DEVEDOR........: ".
+           02 WRK-T-DEVEDOR         PIC Z(11)9.99.
+           02 FILLER               PIC X(23) VALUE
+               "  TOTAL CREDOR.......: ".
+           02 WRK-T-CREDOR          PIC Z(11)9.99.
+
+      *================================================================*
+       PROCEDURE                                     DIVISION.
+      *================================================================*
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR       THRU 1000-INICIALIZAR-EXIT.
+           PERFORM 2000-PROCESSAR-CONTA
+               THRU 2000-PROCESSAR-CONTA-EXIT
+               UNTIL FIM-CONTA.
+           PERFORM 9000-FINALIZAR         THRU 9000-FINALIZAR-EXIT.
+           GOBACK.
+
+      *----------------------------------------------------------------*
+       1000-INICIALIZAR.
+      *----------------------------------------------------------------*
+           OPEN INPUT  CONTA-FILE.
+           OPEN OUTPUT BALANCETE-FILE.
+           PERFORM 2100-LER-CONTA THRU 2100-LER-CONTA-EXIT.
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2000-PROCESSAR-CONTA.
+      *----------------------------------------------------------------*
+           ADD 1 TO WRK-QTDE-CONTAS.
+
+           IF CONTA_SALDO < ZEROS
+               ADD 1 TO WRK-QTDE-DEVEDORAS
+               COMPUTE WRK-SALDO-ABSOLUTO = CONTA_SALDO * -1
+               ADD WRK-SALDO-ABSOLUTO TO WRK-TOTAL-DEVEDOR
+               MOVE "D" TO WRK-C-NATUREZA
+           ELSE
+               ADD 1 TO WRK-QTDE-CREDORAS
+               MOVE CONTA_SALDO TO WRK-SALDO-ABSOLUTO
+               ADD WRK-SALDO-ABSOLUTO TO WRK-TOTAL-CREDOR
+               MOVE "C" TO WRK-C-NATUREZA
+           END-IF.
+
+           MOVE CONTA_NUMERO     TO WRK-C-NUMERO.
+           MOVE WRK-SALDO-ABSOLUTO TO WRK-C-SALDO.
+           MOVE WRK-LINHA-CONTA  TO BALANCETE-LINHA.
+           WRITE BALANCETE-LINHA.
+
+           PERFORM 2100-LER-CONTA THRU 2100-LER-CONTA-EXIT.
+       2000-PROCESSAR-CONTA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2100-LER-CONTA.
+      *----------------------------------------------------------------*
+           READ CONTA-FILE NEXT RECORD.
+           IF WRK-STATUS-CONTA = "10"
+               SET FIM-CONTA TO TRUE
+           END-IF.
+       2100-LER-CONTA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       9000-FINALIZAR.
+      *----------------------------------------------------------------*
+           MOVE WRK-TOTAL-DEVEDOR TO WRK-T-DEVEDOR.
+           MOVE WRK-TOTAL-CREDOR  TO WRK-T-CREDOR.
+           MOVE WRK-LINHA-TOTAIS  TO BALANCETE-LINHA.
+           WRITE BALANCETE-LINHA.
+
+           CLOSE CONTA-FILE.
+           CLOSE BALANCETE-FILE.
+
+           DISPLAY "===== BALANCETE DE ENCERRAMENTO DO DIA =====".
+           DISPLAY "CONTAS VARRIDAS......: " WRK-QTDE-CONTAS.
+           DISPLAY "CONTAS DEVEDORAS.....: " WRK-QTDE-DEVEDORAS.
+           DISPLAY "CONTAS CREDORAS......: " WRK-QTDE-CREDORAS.
+           DISPLAY "TOTAL DEVEDOR........: " WRK-TOTAL-DEVEDOR.
+           DISPLAY "TOTAL CREDOR.........: " WRK-TOTAL-CREDOR.
+       9000-FINALIZAR-EXIT.
+           EXIT.
